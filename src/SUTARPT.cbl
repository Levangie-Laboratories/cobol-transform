@@ -0,0 +1,275 @@
+      *****************************************************************
+      * Program: SUTARPT.cbl                                          *
+      *                                                               *
+      * Purpose: Multi-state SUTA/FUTA assignment report for the       *
+      *          Payroll Processing System. This program reads the    *
+      *          FUTA/SUTA accrual extract produced by PAYCALC and     *
+      *          summarizes taxable wages and liability by the state   *
+      *          each employee's unemployment insurance is assigned    *
+      *          to, so payroll can see at a glance which states are   *
+      *          owed SUTA/FUTA for a remote workforce.                *
+      *                                                               *
+      * Date Created: 2026-04-14                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUTARPT.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2026-04-14.
+       DATE-COMPILED. 2026-04-14.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * SUTARPT is a standalone report program in the Payroll          *
+      * Processing System. It coordinates the multi-state assignment   *
+      * report by:                                                     *
+      *                                                                *
+      * 1. Reading every FUTA/SUTA accrual record written by PAYCALC   *
+      * 2. Grouping the taxable wages and liability amounts by the     *
+      *    UI-assignment state carried on each record                  *
+      * 3. Writing a per-state summary report so payroll can see the   *
+      *    exact states unemployment tax is owed to, rather than       *
+      *    assuming it all belongs to the registered office state      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUTA-SUTA-FILE ASSIGN TO 'FUTAEXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FUTA-FILE-STATUS.
+
+           SELECT SUTA-REPORT-FILE ASSIGN TO 'SUTARPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FUTA-SUTA-FILE.
+           COPY FUTAEXT REPLACING ==FUTA-SUTA-RECORD== BY
+               ==FUTA-SUTA-RECORD-FILE==.
+
+       FD  SUTA-REPORT-FILE.
+           01  SUTA-REPORT-RECORD          PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  FUTA-FILE-STATUS            PIC X(2).
+               88  FUTA-FILE-SUCCESS       VALUE '00'.
+               88  FUTA-FILE-EOF           VALUE '10'.
+           05  REPORT-FILE-STATUS          PIC X(2).
+               88  REPORT-FILE-SUCCESS     VALUE '00'.
+
+       COPY FUTAEXT REPLACING ==FUTA-SUTA-RECORD== BY
+           ==WS-FUTA-SUTA-RECORD==.
+
+       01  WS-RECORD-COUNT                 PIC 9(7) COMP-3 VALUE ZEROS.
+       01  WS-STATE-INDEX                  PIC 9(3) COMP-3 VALUE ZEROS.
+
+       01  WS-STATE-TOTALS-TABLE.
+           05  WS-STATE-ENTRY OCCURS 51 TIMES.
+               10  WS-UI-STATE-CODE        PIC X(2).
+               10  WS-UI-EMP-COUNT         PIC 9(5) COMP-3.
+               10  WS-UI-FUTA-WAGES        PIC 9(9)V99 COMP-3.
+               10  WS-UI-FUTA-LIABILITY    PIC 9(9)V99 COMP-3.
+               10  WS-UI-SUTA-WAGES        PIC 9(9)V99 COMP-3.
+               10  WS-UI-SUTA-LIABILITY    PIC 9(9)V99 COMP-3.
+
+       01  WS-EDITED-FIELDS.
+           05  WS-ED-AMOUNT                PIC Z,ZZZ,ZZ9.99.
+           05  WS-ED-COUNT                 PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall SUTA/FUTA assignment      *
+      * report run                                                     *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL FUTA-FILE-EOF
+               PERFORM 200-READ-FUTA-SUTA-RECORD
+               IF NOT FUTA-FILE-EOF
+                   PERFORM 300-ACCUMULATE-BY-STATE
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open the FUTA/SUTA extract and the state assignment report     *
+      *****************************************************************
+           DISPLAY 'SUTA/FUTA STATE ASSIGNMENT REPORT STARTED'
+
+           OPEN INPUT FUTA-SUTA-FILE
+           IF NOT FUTA-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING FUTA/SUTA FILE: ' FUTA-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT SUTA-REPORT-FILE
+           IF NOT REPORT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING SUTA REPORT FILE: '
+                       REPORT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           MOVE ZEROS TO WS-RECORD-COUNT
+           .
+
+       200-READ-FUTA-SUTA-RECORD.
+      *****************************************************************
+      * Read the next FUTA/SUTA accrual record                         *
+      *****************************************************************
+           READ FUTA-SUTA-FILE INTO WS-FUTA-SUTA-RECORD
+               AT END
+                   SET FUTA-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ
+           .
+
+       300-ACCUMULATE-BY-STATE.
+      *****************************************************************
+      * Find the slot for this record's UI-assignment state, claiming  *
+      * the first blank slot if the state has not been seen yet, then  *
+      * accumulate the record's wages and liability into that slot     *
+      *****************************************************************
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 51
+               IF WS-UI-STATE-CODE (WS-STATE-INDEX) =
+                       FSA-UI-STATE IN WS-FUTA-SUTA-RECORD
+                   MOVE 52 TO WS-STATE-INDEX
+               ELSE
+                   IF WS-UI-STATE-CODE (WS-STATE-INDEX) = SPACES
+                       MOVE FSA-UI-STATE IN WS-FUTA-SUTA-RECORD TO
+                           WS-UI-STATE-CODE (WS-STATE-INDEX)
+                       MOVE 52 TO WS-STATE-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 51
+               IF WS-UI-STATE-CODE (WS-STATE-INDEX) =
+                       FSA-UI-STATE IN WS-FUTA-SUTA-RECORD
+                   ADD 1 TO WS-UI-EMP-COUNT (WS-STATE-INDEX)
+                   ADD FSA-TAXABLE-FUTA-WAGES IN WS-FUTA-SUTA-RECORD TO
+                       WS-UI-FUTA-WAGES (WS-STATE-INDEX)
+                   ADD FSA-FUTA-LIABILITY IN WS-FUTA-SUTA-RECORD TO
+                       WS-UI-FUTA-LIABILITY (WS-STATE-INDEX)
+                   ADD FSA-TAXABLE-SUTA-WAGES IN WS-FUTA-SUTA-RECORD TO
+                       WS-UI-SUTA-WAGES (WS-STATE-INDEX)
+                   ADD FSA-SUTA-LIABILITY IN WS-FUTA-SUTA-RECORD TO
+                       WS-UI-SUTA-LIABILITY (WS-STATE-INDEX)
+                   MOVE 52 TO WS-STATE-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Write the per-state summary report and close the files         *
+      *****************************************************************
+           PERFORM 910-GENERATE-STATE-REPORT
+
+           CLOSE FUTA-SUTA-FILE
+           CLOSE SUTA-REPORT-FILE
+
+           DISPLAY 'SUTA/FUTA STATE ASSIGNMENT REPORT COMPLETE'
+           DISPLAY 'RECORDS READ: ' WS-RECORD-COUNT
+           .
+
+       910-GENERATE-STATE-REPORT.
+      *****************************************************************
+      * Write one summary line per UI-assignment state showing the     *
+      * taxable wages and liability owed for FUTA and SUTA             *
+      *****************************************************************
+           MOVE SPACES TO SUTA-REPORT-RECORD
+           STRING 'MULTI-STATE SUTA/FUTA ASSIGNMENT REPORT'
+                  DELIMITED BY SIZE
+                  INTO SUTA-REPORT-RECORD
+           WRITE SUTA-REPORT-RECORD
+
+           MOVE SPACES TO SUTA-REPORT-RECORD
+           STRING 'STATE  EMPLOYEES  FUTA WAGES     FUTA TAX'
+                  '       SUTA WAGES     SUTA TAX'
+                  DELIMITED BY SIZE
+                  INTO SUTA-REPORT-RECORD
+           WRITE SUTA-REPORT-RECORD
+
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 51
+               IF WS-UI-STATE-CODE (WS-STATE-INDEX) NOT = SPACES
+                   MOVE SPACES TO SUTA-REPORT-RECORD
+                   MOVE WS-UI-EMP-COUNT (WS-STATE-INDEX) TO WS-ED-COUNT
+                   STRING 'STATE: ' WS-UI-STATE-CODE (WS-STATE-INDEX)
+                          '  EMPLOYEES: ' WS-ED-COUNT
+                          DELIMITED BY SIZE
+                          INTO SUTA-REPORT-RECORD
+                   WRITE SUTA-REPORT-RECORD
+
+                   MOVE SPACES TO SUTA-REPORT-RECORD
+                   MOVE WS-UI-FUTA-WAGES (WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT
+                   STRING '  FUTA TAXABLE WAGES: ' WS-ED-AMOUNT
+                          DELIMITED BY SIZE
+                          INTO SUTA-REPORT-RECORD
+                   WRITE SUTA-REPORT-RECORD
+
+                   MOVE SPACES TO SUTA-REPORT-RECORD
+                   MOVE WS-UI-FUTA-LIABILITY (WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT
+                   STRING '  FUTA LIABILITY: ' WS-ED-AMOUNT
+                          DELIMITED BY SIZE
+                          INTO SUTA-REPORT-RECORD
+                   WRITE SUTA-REPORT-RECORD
+
+                   MOVE SPACES TO SUTA-REPORT-RECORD
+                   MOVE WS-UI-SUTA-WAGES (WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT
+                   STRING '  SUTA TAXABLE WAGES: ' WS-ED-AMOUNT
+                          DELIMITED BY SIZE
+                          INTO SUTA-REPORT-RECORD
+                   WRITE SUTA-REPORT-RECORD
+
+                   MOVE SPACES TO SUTA-REPORT-RECORD
+                   MOVE WS-UI-SUTA-LIABILITY (WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT
+                   STRING '  SUTA LIABILITY: ' WS-ED-AMOUNT
+                          DELIMITED BY SIZE
+                          INTO SUTA-REPORT-RECORD
+                   WRITE SUTA-REPORT-RECORD
+               END-IF
+           END-PERFORM
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'SUTA/FUTA STATE ASSIGNMENT REPORT TERMINATED'
+           DISPLAY 'ABNORMALLY'
+
+           IF FUTA-FILE-SUCCESS
+               CLOSE FUTA-SUTA-FILE
+           END-IF
+
+           IF REPORT-FILE-SUCCESS
+               CLOSE SUTA-REPORT-FILE
+           END-IF
+
+           STOP RUN
+           .
