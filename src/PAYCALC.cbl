@@ -10,6 +10,22 @@
       *                                                               *
       * Date Created: 2025-04-10                                      *
       * Author: COBOL Payroll System                                  *
+      *                                                               *
+      * Modification History:                                        *
+      *   2026-08-09  Added checkpoint/restart, skip-tax/skip-deduct, *
+      *               rate override, differential pay, manual         *
+      *               adjustments, FUTA/SUTA accrual, full deduction- *
+      *               table wiring, 401(k) employer-match reporting,  *
+      *               GL export, department/state report breakdown,  *
+      *               approval-status honoring, hire/term proration,  *
+      *               leave accrual, check numbering, split direct    *
+      *               deposit/NACHA generation, audit trail, gross-   *
+      *               pay overflow check, off-cycle/bonus/final/retro *
+      *               tax run modes, retro pay reconciliation,        *
+      *               commission true-up, terminating-employee PTO    *
+      *               payout, tips/allowances/reimbursements, and      *
+      *               per-deduction detail export for vendor           *
+      *               remittance.                                      *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -17,7 +33,7 @@
        AUTHOR. COBOL PAYROLL SYSTEM.
        DATE-WRITTEN. 2025-04-10.
        DATE-COMPILED. 2025-04-10.
-      
+
       *****************************************************************
       * Program Description:                                           *
       *                                                                *
@@ -36,7 +52,7 @@
       * 9. Updating employee master records with new YTD totals        *
       * 10. Writing payroll results to output files                    *
       *                                                                *
-      * The program handles multiple employees in a single run and      *
+      * The program handles multiple employees in a single run and     *
       * processes an entire pay period's worth of data.                *
       *****************************************************************
 
@@ -52,64 +68,167 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS EMP-ID
            FILE STATUS IS EMP-FILE-STATUS.
-           
+
            SELECT PAYROLL-DATA-FILE ASSIGN TO 'PAYDATA'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS PAY-FILE-STATUS.
-           
+
            SELECT TAX-RATES-FILE ASSIGN TO 'TAXRATES'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS TAX-FILE-STATUS.
-           
+
            SELECT DEDUCTION-FILE ASSIGN TO 'DEDUCFILE'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS DEDUCT-FILE-STATUS.
-           
+
            SELECT PAYSTUB-FILE ASSIGN TO 'PAYSTUBS'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS STUB-FILE-STATUS.
-           
+
+           SELECT STUB-EXPORT-FILE ASSIGN TO 'STUBXPRT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXPORT-FILE-STATUS.
+
            SELECT PAYROLL-REPORT-FILE ASSIGN TO 'PAYRPT'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS REPORT-FILE-STATUS.
-           
+
            SELECT ERROR-LOG-FILE ASSIGN TO 'ERRORLOG'
            ORGANIZATION IS SEQUENTIAL
            ACCESS MODE IS SEQUENTIAL
            FILE STATUS IS ERROR-FILE-STATUS.
 
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CHECKPT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CHKPT-RUN-ID
+           FILE STATUS IS CHKPT-FILE-STATUS.
+
+           SELECT LEAVE-BALANCE-FILE ASSIGN TO 'LEAVEFIL'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS LEAVE-EMP-ID
+           FILE STATUS IS LEAVE-FILE-STATUS.
+
+           SELECT PAY-HISTORY-FILE ASSIGN TO 'PAYHIST'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS HIST-KEY
+           ALTERNATE RECORD KEY IS HIST-EMP-ID WITH DUPLICATES
+           FILE STATUS IS HIST-FILE-STATUS.
+
+           SELECT FUTA-SUTA-FILE ASSIGN TO 'FUTAEXT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS FUTA-FILE-STATUS.
+
+           SELECT CONTRIB-FILE ASSIGN TO 'CONTRIB'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CONTRIB-FILE-STATUS.
+
+           SELECT GL-EXPORT-FILE ASSIGN TO 'GLEXTRCT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS GLEXP-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO 'AUDITLOG'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS AUDIT-FILE-STATUS.
+
+           SELECT CHECK-REGISTER-FILE ASSIGN TO 'CHECKREG'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS CHKREG-FILE-STATUS.
+
+           SELECT NACHA-DETAIL-FILE ASSIGN TO 'NACHAFIL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS NACHA-FILE-STATUS.
+
+           SELECT DEDUCTION-DETAIL-FILE ASSIGN TO 'DEDDTL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS DEDDTL-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  EMPLOYEE-FILE.
-           01  EMPLOYEE-RECORD-FILE.
-               COPY EMPFILE.
-               
+           COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+               ==EMPLOYEE-RECORD-FILE==.
+
        FD  PAYROLL-DATA-FILE.
-           01  PAYROLL-DATA-RECORD-FILE.
-               COPY PAYDATA.
-               
+           COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+               ==PAYROLL-DATA-RECORD-FILE==.
+
        FD  TAX-RATES-FILE.
-           01  TAX-RATES-RECORD-FILE.
-               COPY TAXRATES.
-               
+           COPY TAXRATES REPLACING ==TAX-RATES-TABLE== BY
+               ==TAX-RATES-RECORD-FILE==.
+
        FD  DEDUCTION-FILE.
-           01  DEDUCTION-RECORD-FILE.
-               COPY DEDUCFILE.
-               
+           COPY DEDUCFILE REPLACING ==DEDUCTION-TYPE-RECORD== BY
+               ==DEDUCTION-RECORD-FILE==.
+
        FD  PAYSTUB-FILE.
            01  PAYSTUB-RECORD               PIC X(132).
-           
+
+       FD  STUB-EXPORT-FILE.
+           COPY STUBEXT REPLACING ==STUB-EXPORT-RECORD== BY
+               ==STUB-EXPORT-RECORD-FILE==.
+
        FD  PAYROLL-REPORT-FILE.
            01  REPORT-RECORD                PIC X(132).
-           
+
        FD  ERROR-LOG-FILE.
            01  ERROR-LOG-RECORD            PIC X(132).
 
+       FD  CHECKPOINT-FILE.
+           COPY CHECKPT REPLACING ==CHECKPOINT-RECORD== BY
+               ==CHECKPOINT-RECORD-FILE==.
+
+       FD  LEAVE-BALANCE-FILE.
+           COPY LEAVEFIL REPLACING ==LEAVE-BALANCE-RECORD== BY
+               ==LEAVE-BALANCE-RECORD-FILE==.
+
+       FD  PAY-HISTORY-FILE.
+           COPY PAYHIST REPLACING ==PAY-HISTORY-RECORD== BY
+               ==PAY-HISTORY-RECORD-FILE==.
+
+       FD  FUTA-SUTA-FILE.
+           COPY FUTAEXT REPLACING ==FUTA-SUTA-RECORD== BY
+               ==FUTA-SUTA-RECORD-FILE==.
+
+       FD  CONTRIB-FILE.
+           COPY CONTRIB REPLACING ==CONTRIB-RECORD== BY
+               ==CONTRIB-RECORD-FILE==.
+
+       FD  GL-EXPORT-FILE.
+           COPY GLEXTRCT REPLACING ==GL-EXPORT-RECORD== BY
+               ==GL-EXPORT-RECORD-FILE==.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITFIL REPLACING ==AUDIT-LOG-RECORD== BY
+               ==AUDIT-LOG-RECORD-FILE==.
+
+       FD  CHECK-REGISTER-FILE.
+           01  CHECK-REGISTER-RECORD        PIC X(132).
+
+       FD  NACHA-DETAIL-FILE.
+           COPY NACHAREC REPLACING ==NACHA-ENTRY-DETAIL== BY
+               ==NACHA-DETAIL-RECORD-FILE==.
+           COPY NACHAENV.
+
+       FD  DEDUCTION-DETAIL-FILE.
+           COPY DEDDETAIL REPLACING ==DEDUCT-DETAIL-RECORD== BY
+               ==DEDUCT-DETAIL-RECORD-FILE==.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS.
            05  EMP-FILE-STATUS            PIC X(2).
@@ -126,61 +245,283 @@
                88  DEDUCT-FILE-EOF        VALUE '10'.
            05  STUB-FILE-STATUS           PIC X(2).
                88  STUB-FILE-SUCCESS      VALUE '00'.
+           05  EXPORT-FILE-STATUS         PIC X(2).
+               88  EXPORT-FILE-SUCCESS    VALUE '00'.
            05  REPORT-FILE-STATUS         PIC X(2).
                88  REPORT-FILE-SUCCESS    VALUE '00'.
            05  ERROR-FILE-STATUS          PIC X(2).
                88  ERROR-FILE-SUCCESS     VALUE '00'.
-       
-       01  WS-EMPLOYEE-RECORD.
-           COPY EMPFILE.
-       
-       01  WS-PAYROLL-DATA.
-           COPY PAYDATA.
-           
-       01  WS-TAX-RATES.
-           COPY TAXRATES.
-           
-       01  WS-DEDUCTION-TYPE.
-           COPY DEDUCFILE.
-           
+           05  CHKPT-FILE-STATUS          PIC X(2).
+               88  CHKPT-FILE-SUCCESS     VALUE '00'.
+           05  LEAVE-FILE-STATUS          PIC X(2).
+               88  LEAVE-FILE-SUCCESS     VALUE '00'.
+           05  HIST-FILE-STATUS           PIC X(2).
+               88  HIST-FILE-SUCCESS      VALUE '00'.
+               88  HIST-FILE-EOF          VALUE '10'.
+           05  FUTA-FILE-STATUS           PIC X(2).
+               88  FUTA-FILE-SUCCESS      VALUE '00'.
+           05  CONTRIB-FILE-STATUS        PIC X(2).
+               88  CONTRIB-FILE-SUCCESS   VALUE '00'.
+           05  GLEXP-FILE-STATUS          PIC X(2).
+               88  GLEXP-FILE-SUCCESS     VALUE '00'.
+           05  AUDIT-FILE-STATUS          PIC X(2).
+               88  AUDIT-FILE-SUCCESS     VALUE '00'.
+           05  CHKREG-FILE-STATUS         PIC X(2).
+               88  CHKREG-FILE-SUCCESS    VALUE '00'.
+           05  NACHA-FILE-STATUS          PIC X(2).
+               88  NACHA-FILE-SUCCESS     VALUE '00'.
+           05  DEDDTL-FILE-STATUS         PIC X(2).
+               88  DEDDTL-FILE-SUCCESS    VALUE '00'.
+
+       COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+           ==WS-EMPLOYEE-RECORD==.
+
+       COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+           ==WS-PAYROLL-DATA==.
+
+       COPY TAXRATES REPLACING ==TAX-RATES-TABLE== BY
+           ==WS-TAX-RATES==.
+
+       COPY DEDUCFILE REPLACING ==DEDUCTION-TYPE-RECORD== BY
+           ==WS-DEDUCTION-TYPE==.
+
+       01  WS-DEDUCT-TABLE-COUNT           PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-DEDUCT-TABLE-AREA.
+           05  WS-DEDUCT-SLOT OCCURS 20 TIMES PIC X(400).
+
+       01  WS-DEDUCT-DETAIL-COUNT          PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-DEDUCT-DETAIL-INDEX          PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-DEDUCT-DETAIL-AREA.
+           05  WS-DEDUCT-DETAIL-ENTRY OCCURS 15 TIMES.
+               10  WS-DTLD-CODE             PIC X(3).
+               10  WS-DTLD-AMOUNT           PIC 9(7)V99 COMP-3.
+
+       01  WS-STUB-SEQUENCE-NUMBER         PIC 9(7) VALUE ZEROS.
+       01  WS-STUB-LINE-COUNT              PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-STUB-LINE-INDEX              PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-STUB-LINE-AREA.
+           05  WS-STUB-LINE-ENTRY OCCURS 60 TIMES PIC X(132).
+       01  WS-STUB-CONTROL-LINE            PIC X(132).
+       COPY STUBEXT REPLACING ==STUB-EXPORT-RECORD== BY
+           ==WS-STUB-EXPORT-RECORD==.
+
+       01  WS-TAX-TABLE-COUNT              PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-TAX-TABLE-INDEX               PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-TAX-TABLE-AREA.
+           05  WS-TAX-SLOT OCCURS 5 TIMES  PIC X(10033).
+       01  WS-TAX-TABLE-FOUND-SW            PIC X VALUE 'N'.
+           88  WS-TAX-TABLE-FOUND           VALUE 'Y'.
+
        01  WS-CALCULATION-WORK-AREA.
-           05  WS-GROSS-PAY                PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-REGULAR-PAY              PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-OVERTIME-PAY             PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-OTHER-PAY                PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-TOTAL-TAXES              PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-FEDERAL-TAX              PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-STATE-TAX                PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-LOCAL-TAX                PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-SOCIAL-SEC-TAX           PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-MEDICARE-TAX             PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-TOTAL-DEDUCTIONS         PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-NET-PAY                  PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           
+           05  WS-GROSS-PAY                PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-REGULAR-PAY              PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-OVERTIME-PAY             PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-DIFFERENTIAL-PAY         PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-OTHER-PAY                PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TOTAL-TAXES              PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-FEDERAL-TAX              PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-STATE-TAX                PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-LOCAL-TAX                PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-SOCIAL-SEC-TAX           PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-MEDICARE-TAX             PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-FUTA-TAX                 PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-SUTA-TAX                 PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TOTAL-DEDUCTIONS         PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-NET-PAY                  PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-PRORATE-FACTOR           PIC 9(1)V9(4) COMP-3
+                                            VALUE 1.0000.
+           05  WS-COMMISSION-TRUEUP        PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           05  WS-COMMISSION-CHECK         PIC S9(7)V99 COMP-3
+                                            VALUE ZEROS.
+           05  WS-REIMBURSE-NONTAXABLE     PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TAXABLE-GROSS-PAY        PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-GROSS-PAY-CALC           PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TOTAL-TAXES-CALC         PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-YTD-CALC-AMOUNT          PIC 9(10)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-YTD-SAFE-AMOUNT          PIC 9(10)V99 COMP-3
+                                       VALUE ZEROS.
+
+       01  WS-REIMBURSE-NONTAXABLE-LIMIT   PIC 9(5)V99 COMP-3
+                                       VALUE 500.00.
+       01  WS-YTD-FIELD-NAME               PIC X(20)
+                                       VALUE SPACES.
+
+      *****************************************************************
+      * A salaried employee has no hourly rate on file, so a leave     *
+      * payout for one is priced off an hourly-equivalent rate derived *
+      * from their annual salary - the same convention used to price   *
+      * PTO for exempt staff on the annual benefits statement.         *
+      *****************************************************************
+       01  WS-STANDARD-ANNUAL-HOURS        PIC 9(4)   COMP-3
+                                       VALUE 2080.
+       01  WS-LEAVE-PAYOUT-RATE            PIC 9(4)V99 COMP-3
+                                       VALUE ZEROS.
+       01  WS-ANNUALIZED-SALARY            PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+
        01  WS-TAX-CALCULATION-AREA.
-           05  WS-TAX-CALC-GROSS           PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-TAX-CALC-YTD-GROSS       PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-TAX-CALC-GROSS           PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TAX-CALC-YTD-GROSS       PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
            05  WS-TAX-FILING-STATUS        PIC X.
            05  WS-TAX-STATE-CODE           PIC X(2).
+           05  WS-TAX-RESIDENCE-STATE      PIC X(2).
+           05  WS-TAX-UI-STATE             PIC X(2).
+           05  WS-TAX-LOCAL-CODE           PIC X(5).
            05  WS-TAX-ALLOWANCES           PIC 9(2) COMP-3 VALUE ZEROS.
-           05  WS-TAX-ADDITIONAL           PIC 9(5)V99 COMP-3 VALUE ZEROS.
-           
+           05  WS-TAX-ADDITIONAL           PIC 9(5)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TAX-RUN-MODE             PIC X VALUE 'N'.
+               88  WS-RUN-NORMAL           VALUE 'N'.
+               88  WS-RUN-BONUS            VALUE 'B'.
+           05  WS-FINAL-CALC-FLAG          PIC X VALUE 'N'.
+               88  WS-RUN-FINAL            VALUE 'Y'.
+           05  WS-RETRO-CALC-FLAG          PIC X VALUE 'N'.
+               88  WS-RUN-RETRO            VALUE 'Y'.
+           05  WS-RETRO-YTD-BASIS          PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-FEDERAL-TAX        PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-STATE-TAX          PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-LOCAL-TAX          PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-SOCIAL-SEC-TAX     PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-MEDICARE-TAX       PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-FUTA-TAX           PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-RETRO-SUTA-TAX           PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+
        01  WS-DEDUCTION-CALCULATION-AREA.
-           05  WS-DEDUCT-CALC-GROSS        PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-DEDUCT-CALC-TYPE         PIC X(3).
-           05  WS-DEDUCT-CALC-AMOUNT       PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           
+           05  WS-DEDUCT-CALC-GROSS        PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-401K-PRETAX-AMOUNT       PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-401K-ROTH-AMOUNT         PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-401K-EMPLOYER-MATCH      PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-GARNISH-SHORTFALL        PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+
        01  WS-COUNTERS.
            05  WS-EMPLOYEE-COUNT           PIC 9(5) COMP-3 VALUE ZEROS.
            05  WS-PAYROLL-REC-COUNT        PIC 9(5) COMP-3 VALUE ZEROS.
            05  WS-ERROR-COUNT              PIC 9(5) COMP-3 VALUE ZEROS.
-           
+           05  WS-DEPT-INDEX               PIC 9(3) COMP-3 VALUE ZEROS.
+           05  WS-STATE-INDEX              PIC 9(3) COMP-3 VALUE ZEROS.
+
        01  WS-PAY-PERIOD-TOTALS.
-           05  WS-TOTAL-GROSS-PAY          PIC 9(9)V99 COMP-3 VALUE ZEROS.
-           05  WS-TOTAL-TAXES              PIC 9(9)V99 COMP-3 VALUE ZEROS.
-           05  WS-TOTAL-DEDUCTIONS         PIC 9(9)V99 COMP-3 VALUE ZEROS.
-           05  WS-TOTAL-NET-PAY            PIC 9(9)V99 COMP-3 VALUE ZEROS.
-           
+           05  WS-TOTAL-GROSS-PAY          PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-PERIOD-TOTAL-TAXES       PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-PERIOD-TOTAL-DEDUCTIONS  PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-TOTAL-NET-PAY            PIC 9(9)V99 COMP-3
+                                       VALUE ZEROS.
+
+       01  WS-DEPT-TOTALS-TABLE.
+           05  WS-DEPT-ENTRY OCCURS 20 TIMES.
+               10  WS-DEPT-CODE            PIC X(4).
+               10  WS-DEPT-GROSS-TOTAL     PIC 9(9)V99 COMP-3.
+               10  WS-DEPT-TAX-TOTAL       PIC 9(9)V99 COMP-3.
+               10  WS-DEPT-NET-TOTAL       PIC 9(9)V99 COMP-3.
+               10  WS-DEPT-DEDUCT-TOTAL    PIC 9(9)V99 COMP-3.
+
+       01  WS-STATE-TOTALS-TABLE.
+           05  WS-STATE-SUM-ENTRY OCCURS 50 TIMES.
+               10  WS-STATE-SUM-CODE       PIC X(2).
+               10  WS-STATE-GROSS-TOTAL    PIC 9(9)V99 COMP-3.
+               10  WS-STATE-TAX-TOTAL      PIC 9(9)V99 COMP-3.
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-RUN-ID                   PIC X(8).
+           05  WS-RESTART-MODE-FLAG        PIC X VALUE 'N'.
+               88  WS-RESTART-MODE         VALUE 'Y'.
+
+       01  WS-HIST-FOUND-FLAG              PIC X VALUE 'N'.
+           88  WS-HIST-FOUND               VALUE 'Y'.
+       COPY PAYHIST REPLACING ==PAY-HISTORY-RECORD== BY
+           ==WS-LATEST-HIST-RECORD==.
+
+       01  WS-DIRECT-DEPOSIT-AREA.
+           05  WS-DD-SPLIT-INDEX           PIC 9(1) COMP-3 VALUE ZEROS.
+           05  WS-DD-REMAINING-NET         PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-DD-SPLIT-APPLY-AMT       PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-TRACE-SEQ          PIC 9(7) VALUE ZEROS.
+           05  WS-NACHA-ENTRY-COUNT        PIC 9(6) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-ENTRY-HASH         PIC 9(10) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-TOTAL-CREDIT       PIC 9(10)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-DFI-8              PIC 9(8) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-BLOCK-COUNT        PIC 9(6) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-RECORD-COUNT       PIC 9(6) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-BLOCK-REMAINDER    PIC 9(6) COMP-3
+                                       VALUE ZEROS.
+           05  WS-NACHA-FILLER-NEEDED      PIC 9(2) COMP-3
+                                       VALUE ZEROS.
+
+       01  WS-NACHA-ORIGINATOR-INFO.
+           05  WS-NACHA-COMPANY-NAME       PIC X(16)
+                                       VALUE 'ACME CORPORATION'.
+           05  WS-NACHA-COMPANY-ID         PIC X(10)
+                                       VALUE '1123456789'.
+           05  WS-NACHA-DEST-ROUTING       PIC X(09)
+                                       VALUE '061000052'.
+           05  WS-NACHA-DEST-NAME          PIC X(23)
+                                       VALUE 'FIRST NATIONAL BANK'.
+           05  WS-NACHA-ORIGIN-ROUTING     PIC X(09)
+                                       VALUE '011000015'.
+           05  WS-NACHA-ORIGIN-NAME        PIC X(23)
+                                       VALUE 'ACME CORPORATION'.
+
+       01  WS-DATE-WORK-AREA.
+           05  WS-PERIOD-START-DAYNUM      PIC 9(9) COMP-3 VALUE ZEROS.
+           05  WS-PERIOD-END-DAYNUM        PIC 9(9) COMP-3 VALUE ZEROS.
+           05  WS-HIRE-DAYNUM              PIC 9(9) COMP-3 VALUE ZEROS.
+           05  WS-TERM-DAYNUM              PIC 9(9) COMP-3 VALUE ZEROS.
+           05  WS-PERIOD-TOTAL-DAYS        PIC 9(5) COMP-3 VALUE ZEROS.
+           05  WS-PERIOD-WORKED-DAYS       PIC 9(5) COMP-3 VALUE ZEROS.
+           05  WS-DAYNUM-YEAR              PIC 9(4).
+           05  WS-DAYNUM-MONTH             PIC 9(2).
+           05  WS-DAYNUM-DAY               PIC 9(2).
+           05  WS-DAYNUM-RESULT            PIC 9(9) COMP-3.
+           05  WS-TERM-DATE-NUM            PIC 9(8) VALUE ZEROS.
+           05  WS-TERM-DATE-YEARMONTH      PIC 9(6) VALUE ZEROS.
+
        01  WS-DATETIME.
            05  WS-DATE.
                10  WS-YEAR                 PIC 9(4).
@@ -190,11 +531,25 @@
                10  WS-HOUR                 PIC 9(2).
                10  WS-MINUTE               PIC 9(2).
                10  WS-SECOND               PIC 9(2).
-       
+
        01  WS-ERROR-MESSAGE.
            05  WS-ERROR-TEXT               PIC X(100).
            05  FILLER                      PIC X(32).
-       
+
+       01  WS-AUDIT-WORK-AREA.
+           05  WS-AUDIT-FIELD-NAME         PIC X(24).
+           05  WS-AUDIT-OLD-VALUE          PIC X(30).
+           05  WS-AUDIT-NEW-VALUE-TEXT     PIC X(30).
+
+       01  WS-EDIT-FIELDS.
+           05  WS-ED-AMOUNT                PIC Z,ZZZ,ZZ9.99.
+           05  WS-ED-AMOUNT-2              PIC Z,ZZZ,ZZ9.99.
+           05  WS-ED-AMOUNT-3              PIC Z,ZZZ,ZZ9.99.
+           05  WS-ED-COUNT                 PIC ZZZZ9.
+
+       01  WS-SIGNED-ADJ-RESULT            PIC S9(7)V99 COMP-3
+                                       VALUE ZEROS.
+
        01  WS-FLAGS.
            05  WS-END-OF-FILE-FLAG         PIC X VALUE 'N'.
                88  END-OF-FILE             VALUE 'Y'.
@@ -202,124 +557,300 @@
                88  PROCESS-EMPLOYEE        VALUE 'Y'.
            05  WS-ERROR-FLAG               PIC X VALUE 'N'.
                88  ERROR-FOUND             VALUE 'Y'.
-           
+
        PROCEDURE DIVISION.
        000-MAIN-PROCESS.
       *****************************************************************
       * Main process coordinates the overall payroll processing flow   *
       *****************************************************************
            PERFORM 100-INITIALIZATION
-           
+
            PERFORM UNTIL END-OF-FILE
                PERFORM 200-READ-PAYROLL-DATA
                IF NOT END-OF-FILE
                    PERFORM 300-PROCESS-EMPLOYEE-PAYROLL
                END-IF
            END-PERFORM
-           
+
            PERFORM 900-WRAP-UP
-           
+
            STOP RUN
            .
-           
+
        100-INITIALIZATION.
       *****************************************************************
       * Initialize the program by opening files and reading reference  *
       * data like tax rates and deduction types                        *
       *****************************************************************
            DISPLAY 'PAYROLL CALCULATION PROGRAM - INITIALIZATION'
-           
+
            OPEN INPUT EMPLOYEE-FILE
            IF NOT EMP-FILE-SUCCESS
                DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' EMP-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            OPEN INPUT PAYROLL-DATA-FILE
            IF NOT PAY-FILE-SUCCESS
-               DISPLAY 'ERROR OPENING PAYROLL DATA FILE: ' PAY-FILE-STATUS
+               DISPLAY 'ERROR OPENING PAYROLL DATA FILE: '
+                       PAY-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            OPEN INPUT TAX-RATES-FILE
            IF NOT TAX-FILE-SUCCESS
                DISPLAY 'ERROR OPENING TAX RATES FILE: ' TAX-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            OPEN INPUT DEDUCTION-FILE
            IF NOT DEDUCT-FILE-SUCCESS
-               DISPLAY 'ERROR OPENING DEDUCTION FILE: ' DEDUCT-FILE-STATUS
+               DISPLAY 'ERROR OPENING DEDUCTION FILE: '
+                       DEDUCT-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            OPEN OUTPUT PAYSTUB-FILE
            IF NOT STUB-FILE-SUCCESS
                DISPLAY 'ERROR OPENING PAYSTUB FILE: ' STUB-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
+           OPEN OUTPUT STUB-EXPORT-FILE
+           IF NOT EXPORT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING STUB EXPORT FILE: '
+                       EXPORT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
            OPEN OUTPUT PAYROLL-REPORT-FILE
            IF NOT REPORT-FILE-SUCCESS
                DISPLAY 'ERROR OPENING REPORT FILE: ' REPORT-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            OPEN OUTPUT ERROR-LOG-FILE
            IF NOT ERROR-FILE-SUCCESS
-               DISPLAY 'ERROR OPENING ERROR LOG FILE: ' ERROR-FILE-STATUS
+               DISPLAY 'ERROR OPENING ERROR LOG FILE: '
+                       ERROR-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN I-O LEAVE-BALANCE-FILE
+           IF NOT LEAVE-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING LEAVE BALANCE FILE: '
+                       LEAVE-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN I-O PAY-HISTORY-FILE
+           IF NOT HIST-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING PAY HISTORY FILE: '
+                       HIST-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT FUTA-SUTA-FILE
+           IF NOT FUTA-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING FUTA/SUTA FILE: ' FUTA-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT CONTRIB-FILE
+           IF NOT CONTRIB-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING CONTRIBUTION FILE: '
+                       CONTRIB-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT GL-EXPORT-FILE
+           IF NOT GLEXP-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING GL EXPORT FILE: '
+                       GLEXP-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT AUDIT-LOG-FILE
+           IF NOT AUDIT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING AUDIT LOG FILE: '
+                       AUDIT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT CHECK-REGISTER-FILE
+           IF NOT CHKREG-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING CHECK REGISTER FILE: '
+                       CHKREG-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT NACHA-DETAIL-FILE
+           IF NOT NACHA-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING NACHA DETAIL FILE: '
+                       NACHA-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT DEDUCTION-DETAIL-FILE
+           IF NOT DEDDTL-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING DEDUCTION DETAIL FILE: '
+                       DEDDTL-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
+
            PERFORM 110-LOAD-TAX-TABLES
            PERFORM 120-LOAD-DEDUCTION-TABLES
-           
+           PERFORM 105-INITIALIZE-CHECKPOINT
+           PERFORM 357-WRITE-NACHA-FILE-HEADER
+           PERFORM 358-WRITE-NACHA-BATCH-HEADER
+
            MOVE 'N' TO WS-END-OF-FILE-FLAG
            MOVE ZEROS TO WS-EMPLOYEE-COUNT
            MOVE ZEROS TO WS-PAYROLL-REC-COUNT
            MOVE ZEROS TO WS-ERROR-COUNT
-           
-           DISPLAY 'INITIALIZATION COMPLETE - BEGINNING PAYROLL PROCESSING'
+
+           DISPLAY 'INITIALIZATION COMPLETE - BEGINNING PAYROLL '
+                   'PROCESSING'
+           .
+
+       105-INITIALIZE-CHECKPOINT.
+      *****************************************************************
+      * Open the checkpoint file and see if a prior run for today's    *
+      * run-id was left in progress. If so, payroll records for        *
+      * employees already committed are skipped in 200-READ-PAYROLL-   *
+      * DATA so an abended run can be restarted without reprocessing   *
+      * and double-paying anyone.                                      *
+      *****************************************************************
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT CHKPT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE: '
+                       CHKPT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           MOVE WS-DATE TO WS-RUN-ID
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-RESTART-MODE-FLAG
+           END-READ
+
+           IF CHKPT-FILE-SUCCESS AND CHKPT-IN-PROGRESS
+               MOVE 'Y' TO WS-RESTART-MODE-FLAG
+               DISPLAY 'RESTARTING RUN ' WS-RUN-ID
+                       ' - LAST COMMITTED EMPLOYEE: '
+                       CHKPT-LAST-EMPLOYEE-ID
+           ELSE
+               MOVE 'N' TO WS-RESTART-MODE-FLAG
+               MOVE WS-RUN-ID TO CHKPT-RUN-ID
+               MOVE SPACES TO CHKPT-LAST-EMPLOYEE-ID
+               MOVE ZEROS TO CHKPT-RECORDS-COMMITTED
+               SET CHKPT-IN-PROGRESS TO TRUE
+               MOVE WS-DATE TO CHKPT-LAST-UPDATE-DATE
+               MOVE ZEROS TO CHKPT-LAST-UPDATE-TIME
+               IF CHKPT-FILE-SUCCESS
+                   REWRITE CHECKPOINT-RECORD-FILE
+               ELSE
+                   WRITE CHECKPOINT-RECORD-FILE
+               END-IF
+           END-IF
            .
-           
+
        110-LOAD-TAX-TABLES.
       *****************************************************************
-      * Load tax rates and brackets from the tax rates file           *
+      * Load every effective-dated tax rate table from the tax rates   *
+      * file into a working table so 115-SELECT-TAX-TABLE-FOR-DATE can *
+      * pick the record whose effective window covers each payroll     *
+      * record's check date, instead of always using the first record  *
+      * in the file                                                    *
       *****************************************************************
            DISPLAY 'LOADING TAX TABLES...'
-           
-           READ TAX-RATES-FILE INTO WS-TAX-RATES
-           IF NOT TAX-FILE-SUCCESS
+           MOVE ZEROS TO WS-TAX-TABLE-COUNT
+
+           PERFORM UNTIL TAX-FILE-EOF
+               READ TAX-RATES-FILE INTO WS-TAX-RATES
+                   AT END
+                       SET TAX-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TAX-TABLE-COUNT
+                       MOVE WS-TAX-RATES TO
+                           WS-TAX-SLOT(WS-TAX-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+
+           IF WS-TAX-TABLE-COUNT = ZEROS
                DISPLAY 'ERROR READING TAX RATES: ' TAX-FILE-STATUS
                PERFORM 950-ABNORMAL-TERMINATION
            END-IF
-           
-           DISPLAY 'TAX TABLES LOADED SUCCESSFULLY FOR YEAR: '
+
+           MOVE WS-TAX-SLOT(1) TO WS-TAX-RATES
+
+           DISPLAY 'TAX TABLES LOADED SUCCESSFULLY - '
+                   WS-TAX-TABLE-COUNT ' TABLE(S) FOR YEAR: '
                    TAX-YEAR IN WS-TAX-RATES
            .
-           
+
+       115-SELECT-TAX-TABLE-FOR-DATE.
+      *****************************************************************
+      * Scan the loaded tax tables for the one whose effective window  *
+      * covers this payroll record's check date and load it into      *
+      * WS-TAX-RATES for the upcoming TAXCALC call. An all-zero        *
+      * expiration date is treated as open-ended (still in force). If  *
+      * no table matches, the last table loaded is used as a fallback. *
+      *****************************************************************
+           MOVE 'N' TO WS-TAX-TABLE-FOUND-SW
+           MOVE WS-TAX-SLOT(WS-TAX-TABLE-COUNT) TO WS-TAX-RATES
+
+           PERFORM VARYING WS-TAX-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-TAX-TABLE-INDEX > WS-TAX-TABLE-COUNT
+                   OR WS-TAX-TABLE-FOUND
+
+               MOVE WS-TAX-SLOT(WS-TAX-TABLE-INDEX) TO WS-TAX-RATES
+
+               IF PAY-CHECK-DATE IN WS-PAYROLL-DATA NOT <
+                       TAX-EFFECTIVE-DATE IN WS-TAX-RATES
+                   AND (TAX-EXPIRATION-DATE IN WS-TAX-RATES = ZEROS
+                       OR PAY-CHECK-DATE IN WS-PAYROLL-DATA NOT >
+                           TAX-EXPIRATION-DATE IN WS-TAX-RATES)
+                   SET WS-TAX-TABLE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
        120-LOAD-DEDUCTION-TABLES.
       *****************************************************************
-      * Load deduction types and rules from the deduction file        *
+      * Load deduction types and rules from the deduction file into    *
+      * a working table so every deduction type is available to       *
+      * DEDCALC for the whole run, not just the last record read       *
       *****************************************************************
            DISPLAY 'LOADING DEDUCTION TABLES...'
-           
+           MOVE ZEROS TO WS-DEDUCT-TABLE-COUNT
+
            PERFORM UNTIL DEDUCT-FILE-EOF
                READ DEDUCTION-FILE INTO WS-DEDUCTION-TYPE
                    AT END
                        SET DEDUCT-FILE-EOF TO TRUE
                    NOT AT END
-                       CONTINUE
+                       ADD 1 TO WS-DEDUCT-TABLE-COUNT
+                       MOVE WS-DEDUCTION-TYPE TO
+                           WS-DEDUCT-SLOT(WS-DEDUCT-TABLE-COUNT)
                END-READ
            END-PERFORM
-           
-           DISPLAY 'DEDUCTION TABLES LOADED SUCCESSFULLY'
+
+           DISPLAY 'DEDUCTION TABLES LOADED SUCCESSFULLY - '
+                   WS-DEDUCT-TABLE-COUNT ' TYPES'
            CLOSE DEDUCTION-FILE
            .
-           
+
        200-READ-PAYROLL-DATA.
       *****************************************************************
-      * Read the next payroll data record from the input file         *
+      * Read the next payroll data record from the input file. When    *
+      * restarting a checkpointed run, the first CHKPT-RECORDS-        *
+      * COMMITTED records are skipped without reprocessing, since      *
+      * that many were already committed by the prior attempt.         *
       *****************************************************************
            READ PAYROLL-DATA-FILE INTO WS-PAYROLL-DATA
                AT END
@@ -328,8 +859,16 @@
                    ADD 1 TO WS-PAYROLL-REC-COUNT
                    MOVE 'Y' TO WS-PROCESS-FLAG
            END-READ
+
+           IF NOT END-OF-FILE AND WS-RESTART-MODE
+               IF WS-PAYROLL-REC-COUNT NOT > CHKPT-RECORDS-COMMITTED
+                   MOVE 'N' TO WS-PROCESS-FLAG
+               ELSE
+                   MOVE 'N' TO WS-RESTART-MODE-FLAG
+               END-IF
+           END-IF
            .
-           
+
        300-PROCESS-EMPLOYEE-PAYROLL.
       *****************************************************************
       * Process payroll for a single employee:                        *
@@ -342,105 +881,521 @@
       * 7. Update employee totals                                     *
       *****************************************************************
            PERFORM 310-READ-EMPLOYEE-RECORD
-           
+
            IF PROCESS-EMPLOYEE
-               DISPLAY 'PROCESSING EMPLOYEE: ' EMP-ID IN WS-EMPLOYEE-RECORD
+               PERFORM 316-CHECK-MASTER-DATA-CHANGES
+           END-IF
+
+           IF PROCESS-EMPLOYEE
+               PERFORM 315-CHECK-APPROVAL-STATUS
+           END-IF
+
+           IF PROCESS-EMPLOYEE
+               DISPLAY 'PROCESSING EMPLOYEE: '
+                       EMP-ID IN WS-EMPLOYEE-RECORD
                        ' - ' EMP-LAST-NAME IN WS-EMPLOYEE-RECORD
                        ', ' EMP-FIRST-NAME IN WS-EMPLOYEE-RECORD
-               
+
                PERFORM 320-CALCULATE-GROSS-PAY
                PERFORM 330-CALCULATE-TAXES
                PERFORM 340-CALCULATE-DEDUCTIONS
                PERFORM 350-CALCULATE-NET-PAY
+               PERFORM 355-BUILD-DIRECT-DEPOSIT
+               PERFORM 365-ASSIGN-CHECK-NUMBER
                PERFORM 360-GENERATE-PAY-STUB
                PERFORM 370-UPDATE-EMPLOYEE-RECORD
-               
+               PERFORM 375-UPDATE-LEAVE-BALANCE
+               PERFORM 380-WRITE-PAY-HISTORY
+               PERFORM 385-ACCUMULATE-BREAKDOWN-TOTALS
+               PERFORM 390-UPDATE-CHECKPOINT
+
                ADD 1 TO WS-EMPLOYEE-COUNT
                ADD WS-GROSS-PAY TO WS-TOTAL-GROSS-PAY
-               ADD WS-TOTAL-TAXES TO WS-TOTAL-TAXES
-               ADD WS-TOTAL-DEDUCTIONS TO WS-TOTAL-DEDUCTIONS
+               ADD WS-TOTAL-TAXES TO WS-PERIOD-TOTAL-TAXES
+               ADD WS-TOTAL-DEDUCTIONS TO WS-PERIOD-TOTAL-DEDUCTIONS
                ADD WS-NET-PAY TO WS-TOTAL-NET-PAY
            END-IF
            .
-           
+
+       315-CHECK-APPROVAL-STATUS.
+      *****************************************************************
+      * Only approved payroll data records are processed. Pending or   *
+      * error records are logged and skipped rather than paid.         *
+      *****************************************************************
+           IF NOT PAY-STATUS-APPROVED IN WS-PAYROLL-DATA
+               MOVE 'N' TO WS-PROCESS-FLAG
+               STRING 'PAYROLL RECORD NOT APPROVED FOR EMPLOYEE: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                      ' STATUS: '
+                      PAY-RECORD-STATUS IN WS-PAYROLL-DATA
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-TEXT
+               PERFORM 800-LOG-ERROR
+           END-IF
+           .
+
+       316-CHECK-MASTER-DATA-CHANGES.
+      *****************************************************************
+      * Compare the employee master fields most likely to affect pay - *
+      * hourly rate, federal filing status, 401(k) deferral election,  *
+      * and primary direct-deposit bank info - against the snapshot    *
+      * captured the last time this employee was paid, and log an      *
+      * audit entry for each one that has changed since                *
+      *****************************************************************
+           PERFORM 317-FIND-LATEST-HISTORY
+
+           IF WS-HIST-FOUND
+               IF HIST-HOURLY-RATE IN PAY-HISTORY-RECORD-FILE NOT =
+                       EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD
+                   MOVE 'PAY-RATE' TO WS-AUDIT-FIELD-NAME
+                   MOVE HIST-HOURLY-RATE IN PAY-HISTORY-RECORD-FILE
+                       TO WS-ED-AMOUNT
+                   MOVE WS-ED-AMOUNT TO WS-AUDIT-OLD-VALUE
+                   MOVE EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD
+                       TO WS-ED-AMOUNT
+                   MOVE WS-ED-AMOUNT TO WS-AUDIT-NEW-VALUE-TEXT
+                   PERFORM 850-WRITE-AUDIT-ENTRY
+               END-IF
+
+               IF HIST-FILING-STATUS IN PAY-HISTORY-RECORD-FILE NOT =
+                       EMP-FEDERAL-FILING-STATUS IN WS-EMPLOYEE-RECORD
+                   MOVE 'FILING-STATUS' TO WS-AUDIT-FIELD-NAME
+                   MOVE SPACES TO WS-AUDIT-OLD-VALUE
+                   MOVE SPACES TO WS-AUDIT-NEW-VALUE-TEXT
+                   MOVE HIST-FILING-STATUS IN PAY-HISTORY-RECORD-FILE
+                       TO WS-AUDIT-OLD-VALUE
+                   MOVE EMP-FEDERAL-FILING-STATUS IN WS-EMPLOYEE-RECORD
+                       TO WS-AUDIT-NEW-VALUE-TEXT
+                   PERFORM 850-WRITE-AUDIT-ENTRY
+               END-IF
+
+               IF HIST-401K-PERCENT IN PAY-HISTORY-RECORD-FILE NOT =
+                       EMP-401K-PERCENT IN WS-EMPLOYEE-RECORD
+                   MOVE 'DEDUCTION-ELECTION' TO WS-AUDIT-FIELD-NAME
+                   MOVE HIST-401K-PERCENT IN PAY-HISTORY-RECORD-FILE
+                       TO WS-ED-AMOUNT
+                   MOVE WS-ED-AMOUNT TO WS-AUDIT-OLD-VALUE
+                   MOVE EMP-401K-PERCENT IN WS-EMPLOYEE-RECORD
+                       TO WS-ED-AMOUNT
+                   MOVE WS-ED-AMOUNT TO WS-AUDIT-NEW-VALUE-TEXT
+                   PERFORM 850-WRITE-AUDIT-ENTRY
+               END-IF
+
+               IF HIST-DD-ROUTING-NUM IN PAY-HISTORY-RECORD-FILE NOT =
+                       EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD (1) OR
+                  HIST-DD-ACCOUNT-NUM IN PAY-HISTORY-RECORD-FILE NOT =
+                       EMP-DD-ACCOUNT-NUM IN WS-EMPLOYEE-RECORD (1)
+                   MOVE 'BANK-INFO' TO WS-AUDIT-FIELD-NAME
+                   MOVE SPACES TO WS-AUDIT-OLD-VALUE
+                   MOVE SPACES TO WS-AUDIT-NEW-VALUE-TEXT
+                   MOVE HIST-DD-ROUTING-NUM IN PAY-HISTORY-RECORD-FILE
+                       TO WS-AUDIT-OLD-VALUE
+                   MOVE EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD (1)
+                       TO WS-AUDIT-NEW-VALUE-TEXT
+                   PERFORM 850-WRITE-AUDIT-ENTRY
+               END-IF
+           END-IF
+           .
+
+       317-FIND-LATEST-HISTORY.
+      *****************************************************************
+      * PAY-HISTORY-FILE now carries one record per employee per pay   *
+      * period, keyed by employee ID and period end date, so finding   *
+      * the last period this employee was paid means starting at this  *
+      * employee's earliest history record via the alternate key and   *
+      * scanning forward, keeping the last record read before the      *
+      * employee ID changes or the file runs out                       *
+      *****************************************************************
+           MOVE 'N' TO WS-HIST-FOUND-FLAG
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO
+               HIST-EMP-ID IN PAY-HISTORY-RECORD-FILE
+           START PAY-HISTORY-FILE
+               KEY IS = HIST-EMP-ID IN PAY-HISTORY-RECORD-FILE
+               INVALID KEY
+                   CONTINUE
+           END-START
+
+           PERFORM 318-SCAN-HISTORY-FOR-EMPLOYEE
+               UNTIL HIST-FILE-EOF
+
+           IF WS-HIST-FOUND
+               MOVE WS-LATEST-HIST-RECORD TO PAY-HISTORY-RECORD-FILE
+           END-IF
+           .
+
+       318-SCAN-HISTORY-FOR-EMPLOYEE.
+      *****************************************************************
+      * Read the next history record in employee-ID/period-end order   *
+      * and stop the scan as soon as it belongs to a different         *
+      * employee or the file is exhausted                              *
+      *****************************************************************
+           READ PAY-HISTORY-FILE NEXT RECORD
+               AT END
+                   SET HIST-FILE-EOF TO TRUE
+           END-READ
+
+           IF NOT HIST-FILE-EOF
+               IF HIST-EMP-ID IN PAY-HISTORY-RECORD-FILE =
+                       EMP-ID IN WS-EMPLOYEE-RECORD
+                   MOVE 'Y' TO WS-HIST-FOUND-FLAG
+                   MOVE PAY-HISTORY-RECORD-FILE TO WS-LATEST-HIST-RECORD
+               ELSE
+                   SET HIST-FILE-EOF TO TRUE
+               END-IF
+           END-IF
+           .
+
        310-READ-EMPLOYEE-RECORD.
       *****************************************************************
       * Read the employee record for the current payroll data record  *
       *****************************************************************
-           MOVE PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA TO EMP-ID IN WS-EMPLOYEE-RECORD
-           
+           MOVE PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA TO
+               EMP-ID IN WS-EMPLOYEE-RECORD
+
            READ EMPLOYEE-FILE INTO WS-EMPLOYEE-RECORD
                KEY IS EMP-ID IN WS-EMPLOYEE-RECORD
                INVALID KEY
                    MOVE 'N' TO WS-PROCESS-FLAG
-                   STRING 'EMPLOYEE ID NOT FOUND: ' PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                   STRING 'EMPLOYEE ID NOT FOUND: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
                           DELIMITED BY SIZE
                           INTO WS-ERROR-TEXT
                    PERFORM 800-LOG-ERROR
            END-READ
-           
+
+           IF NOT PROCESS-EMPLOYEE
+               GO TO 310-EXIT
+           END-IF
+
            IF EMP-ACTIVE IN WS-EMPLOYEE-RECORD
                CONTINUE
            ELSE
+               IF EMP-TERMINATED IN WS-EMPLOYEE-RECORD
+                   PERFORM 312-CHECK-TERM-DATE-IN-PERIOD
+               ELSE
+                   MOVE 'N' TO WS-PROCESS-FLAG
+                   STRING 'EMPLOYEE NOT ACTIVE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          ' STATUS: ' EMP-STATUS IN WS-EMPLOYEE-RECORD
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+               END-IF
+           END-IF
+           .
+       310-EXIT.
+           EXIT.
+
+       312-CHECK-TERM-DATE-IN-PERIOD.
+      *****************************************************************
+      * A terminated employee is only paid a final check for the pay   *
+      * period their termination date actually falls inside - once    *
+      * that period has been paid, later runs must not pick them up    *
+      * again                                                          *
+      *****************************************************************
+           MOVE PAY-START-YEAR IN WS-PAYROLL-DATA TO WS-DAYNUM-YEAR
+           MOVE PAY-START-MONTH IN WS-PAYROLL-DATA TO WS-DAYNUM-MONTH
+           MOVE PAY-START-DAY IN WS-PAYROLL-DATA TO WS-DAYNUM-DAY
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-PERIOD-START-DAYNUM
+
+           MOVE PAY-END-YEAR IN WS-PAYROLL-DATA TO WS-DAYNUM-YEAR
+           MOVE PAY-END-MONTH IN WS-PAYROLL-DATA TO WS-DAYNUM-MONTH
+           MOVE PAY-END-DAY IN WS-PAYROLL-DATA TO WS-DAYNUM-DAY
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-PERIOD-END-DAYNUM
+
+           MOVE EMP-TERM-DATE IN WS-EMPLOYEE-RECORD TO WS-TERM-DATE-NUM
+           DIVIDE WS-TERM-DATE-NUM BY 100 GIVING
+               WS-TERM-DATE-YEARMONTH REMAINDER WS-DAYNUM-DAY
+           DIVIDE WS-TERM-DATE-YEARMONTH BY 100 GIVING
+               WS-DAYNUM-YEAR REMAINDER WS-DAYNUM-MONTH
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-TERM-DAYNUM
+
+           IF WS-TERM-DAYNUM < WS-PERIOD-START-DAYNUM OR
+                   WS-TERM-DAYNUM > WS-PERIOD-END-DAYNUM
                MOVE 'N' TO WS-PROCESS-FLAG
-               STRING 'EMPLOYEE NOT ACTIVE: ' PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
-                      ' STATUS: ' EMP-STATUS IN WS-EMPLOYEE-RECORD
+               STRING 'TERMINATED EMPLOYEE OUTSIDE FINAL PAY PERIOD: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
                       DELIMITED BY SIZE
                       INTO WS-ERROR-TEXT
                PERFORM 800-LOG-ERROR
            END-IF
            .
-           
+
        320-CALCULATE-GROSS-PAY.
       *****************************************************************
-      * Calculate gross pay based on hours worked and pay rates       *
+      * Calculate gross pay based on hours worked and pay rates,       *
+      * honoring a per-period rate override, differential hours,       *
+      * hire/termination-date proration, commission true-up, and       *
+      * tips/allowances/reimbursements picked up into gross            *
       *****************************************************************
            INITIALIZE WS-GROSS-PAY
                       WS-REGULAR-PAY
                       WS-OVERTIME-PAY
+                      WS-DIFFERENTIAL-PAY
                       WS-OTHER-PAY
-           
+
+           PERFORM 322-DETERMINE-PRORATE-FACTOR
+
            IF EMP-HOURLY IN WS-EMPLOYEE-RECORD
-               COMPUTE WS-REGULAR-PAY = 
-                   PAY-REGULAR-HOURS IN WS-PAYROLL-DATA * 
-                   EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD
-               
-               COMPUTE WS-OVERTIME-PAY = 
-                   PAY-OVERTIME-HOURS IN WS-PAYROLL-DATA * 
-                   EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD * 
+               IF PAY-RATE-IS-OVERRIDE IN PAY-OVERRIDE-RATE-FLAG IN
+                       PAY-OVERRIDE-FLAGS IN WS-PAYROLL-DATA
+                   COMPUTE WS-REGULAR-PAY =
+                       PAY-REGULAR-HOURS IN WS-PAYROLL-DATA *
+                       PAY-OVERRIDE-RATE IN PAY-OVERRIDE-FLAGS IN
+                           WS-PAYROLL-DATA
+               ELSE
+                   COMPUTE WS-REGULAR-PAY =
+                       PAY-REGULAR-HOURS IN WS-PAYROLL-DATA *
+                       EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD
+               END-IF
+
+               COMPUTE WS-OVERTIME-PAY =
+                   PAY-OVERTIME-HOURS IN WS-PAYROLL-DATA *
+                   EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD *
                    EMP-OVERTIME-RATE IN WS-EMPLOYEE-RECORD
+
+               COMPUTE WS-DIFFERENTIAL-PAY =
+                   (PAY-DOUBLETIME-HOURS IN WS-PAYROLL-DATA *
+                    EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD * 2) +
+                   (PAY-SHIFT-DIFF-HOURS IN WS-PAYROLL-DATA *
+                    PAY-SHIFT-DIFF-RATE IN WS-PAYROLL-DATA) +
+                   (PAY-ON-CALL-HOURS IN WS-PAYROLL-DATA *
+                    PAY-ON-CALL-RATE IN WS-PAYROLL-DATA) +
+                   (PAY-HOLIDAY-HOURS IN WS-PAYROLL-DATA *
+                    PAY-HOLIDAY-RATE IN WS-PAYROLL-DATA)
            ELSE
                IF EMP-SALARY IN WS-EMPLOYEE-RECORD
                    IF EMP-MONTHLY IN WS-EMPLOYEE-RECORD
-                       MOVE EMP-SALARY-AMOUNT IN WS-EMPLOYEE-RECORD TO WS-REGULAR-PAY
+                       MOVE EMP-SALARY-AMOUNT IN WS-EMPLOYEE-RECORD
+                           TO WS-REGULAR-PAY
                    ELSE
                        IF EMP-BIWEEKLY IN WS-EMPLOYEE-RECORD
-                           COMPUTE WS-REGULAR-PAY = 
-                               EMP-SALARY-AMOUNT IN WS-EMPLOYEE-RECORD / 2
+                           COMPUTE WS-REGULAR-PAY =
+                               EMP-SALARY-AMOUNT IN
+                               WS-EMPLOYEE-RECORD / 2
                        ELSE
                            IF EMP-WEEKLY IN WS-EMPLOYEE-RECORD
-                               COMPUTE WS-REGULAR-PAY = 
-                                   EMP-SALARY-AMOUNT IN WS-EMPLOYEE-RECORD / 4
+                               COMPUTE WS-REGULAR-PAY =
+                                   EMP-SALARY-AMOUNT IN
+                                   WS-EMPLOYEE-RECORD / 4
                            END-IF
                        END-IF
                    END-IF
+                   COMPUTE WS-REGULAR-PAY ROUNDED =
+                       WS-REGULAR-PAY * WS-PRORATE-FACTOR
                END-IF
            END-IF
-           
+
+           PERFORM 323-COMPUTE-COMMISSION-TRUEUP
+
            MOVE PAY-BONUS-AMOUNT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
            ADD PAY-COMMISSION-AMOUNT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
-           
-           COMPUTE WS-GROSS-PAY = WS-REGULAR-PAY + WS-OVERTIME-PAY + WS-OTHER-PAY
-           
-           DISPLAY 'GROSS PAY: ' WS-GROSS-PAY
-                   ' (REG: ' WS-REGULAR-PAY
-                   ' OT: ' WS-OVERTIME-PAY
-                   ' OTHER: ' WS-OTHER-PAY ')'
-           .
-           
+           ADD WS-COMMISSION-TRUEUP TO WS-OTHER-PAY
+      *****************************************************************
+      * Tips are taxed like regular wages and allowances are taxed per
+      * policy, so both flow straight into WS-OTHER-PAY like bonus and
+      * commission. Reimbursements are non-taxable up to
+      * WS-REIMBURSE-NONTAXABLE-LIMIT - the full amount is still paid,
+      * but the non-taxable portion is carried separately so
+      * 330-CALCULATE-TAXES can exclude it from the taxable wage basis
+      *****************************************************************
+           ADD PAY-TIPS-AMOUNT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
+           ADD PAY-ALLOWANCE-AMOUNT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
+           ADD PAY-REIMBURSEMENT-AMT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
+           ADD PAY-OTHER-EARNINGS IN WS-PAYROLL-DATA TO WS-OTHER-PAY
+           ADD PAY-RETRO-PAY-AMOUNT IN WS-PAYROLL-DATA TO WS-OTHER-PAY
+
+           IF PAY-REIMBURSEMENT-AMT IN WS-PAYROLL-DATA >
+                   WS-REIMBURSE-NONTAXABLE-LIMIT
+               MOVE WS-REIMBURSE-NONTAXABLE-LIMIT
+                   TO WS-REIMBURSE-NONTAXABLE
+           ELSE
+               MOVE PAY-REIMBURSEMENT-AMT IN WS-PAYROLL-DATA
+                   TO WS-REIMBURSE-NONTAXABLE
+           END-IF
+
+           IF EMP-TERMINATED IN WS-EMPLOYEE-RECORD
+               PERFORM 324-PAYOUT-LEAVE-BALANCE
+           END-IF
+
+           COMPUTE WS-GROSS-PAY-CALC =
+               WS-REGULAR-PAY + WS-OVERTIME-PAY +
+               WS-DIFFERENTIAL-PAY + WS-OTHER-PAY
+
+           PERFORM 325-CHECK-PAY-OVERFLOW
+
+           COMPUTE WS-TAXABLE-GROSS-PAY =
+               WS-GROSS-PAY - WS-REIMBURSE-NONTAXABLE
+
+           DISPLAY 'GROSS PAY: ' WS-GROSS-PAY
+                   ' (REG: ' WS-REGULAR-PAY
+                   ' OT: ' WS-OVERTIME-PAY
+                   ' DIFF: ' WS-DIFFERENTIAL-PAY
+                   ' OTHER: ' WS-OTHER-PAY ')'
+           .
+
+       322-DETERMINE-PRORATE-FACTOR.
+      *****************************************************************
+      * When a salaried employee is hired or terminated inside the     *
+      * current pay period, prorate the period salary by the fraction  *
+      * of the period actually worked. Day counts use a 30-day-per-    *
+      * month convention, the same simplified day-count basis used     *
+      * elsewhere in payroll for partial-period math.                  *
+      *****************************************************************
+           MOVE 1.0000 TO WS-PRORATE-FACTOR
+
+           MOVE PAY-START-YEAR IN WS-PAYROLL-DATA TO WS-DAYNUM-YEAR
+           MOVE PAY-START-MONTH IN WS-PAYROLL-DATA TO WS-DAYNUM-MONTH
+           MOVE PAY-START-DAY IN WS-PAYROLL-DATA TO WS-DAYNUM-DAY
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-PERIOD-START-DAYNUM
+
+           MOVE PAY-END-YEAR IN WS-PAYROLL-DATA TO WS-DAYNUM-YEAR
+           MOVE PAY-END-MONTH IN WS-PAYROLL-DATA TO WS-DAYNUM-MONTH
+           MOVE PAY-END-DAY IN WS-PAYROLL-DATA TO WS-DAYNUM-DAY
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-PERIOD-END-DAYNUM
+
+           COMPUTE WS-PERIOD-TOTAL-DAYS =
+               WS-PERIOD-END-DAYNUM - WS-PERIOD-START-DAYNUM + 1
+           MOVE WS-PERIOD-TOTAL-DAYS TO WS-PERIOD-WORKED-DAYS
+
+           MOVE EMP-HIRE-YEAR IN WS-EMPLOYEE-RECORD TO WS-DAYNUM-YEAR
+           MOVE EMP-HIRE-MONTH IN WS-EMPLOYEE-RECORD TO WS-DAYNUM-MONTH
+           MOVE EMP-HIRE-DAY IN WS-EMPLOYEE-RECORD TO WS-DAYNUM-DAY
+           PERFORM 900-CONVERT-TO-DAYNUM
+           MOVE WS-DAYNUM-RESULT TO WS-HIRE-DAYNUM
+
+           IF WS-HIRE-DAYNUM > WS-PERIOD-START-DAYNUM AND
+                   WS-HIRE-DAYNUM <= WS-PERIOD-END-DAYNUM
+               COMPUTE WS-PERIOD-WORKED-DAYS =
+                   WS-PERIOD-END-DAYNUM - WS-HIRE-DAYNUM + 1
+           END-IF
+
+           IF EMP-TERMINATED IN WS-EMPLOYEE-RECORD
+               MOVE EMP-TERM-DATE IN WS-EMPLOYEE-RECORD TO
+                   WS-TERM-DATE-NUM
+               DIVIDE WS-TERM-DATE-NUM BY 100 GIVING
+                   WS-TERM-DATE-YEARMONTH REMAINDER WS-DAYNUM-DAY
+               DIVIDE WS-TERM-DATE-YEARMONTH BY 100 GIVING
+                   WS-DAYNUM-YEAR REMAINDER WS-DAYNUM-MONTH
+               PERFORM 900-CONVERT-TO-DAYNUM
+               MOVE WS-DAYNUM-RESULT TO WS-TERM-DAYNUM
+
+               IF WS-TERM-DAYNUM >= WS-PERIOD-START-DAYNUM AND
+                       WS-TERM-DAYNUM < WS-PERIOD-END-DAYNUM
+                   COMPUTE WS-PERIOD-WORKED-DAYS =
+                       WS-TERM-DAYNUM - WS-PERIOD-START-DAYNUM + 1
+               END-IF
+           END-IF
+
+           IF WS-PERIOD-WORKED-DAYS < WS-PERIOD-TOTAL-DAYS AND
+                   WS-PERIOD-TOTAL-DAYS > 0
+               COMPUTE WS-PRORATE-FACTOR ROUNDED =
+                   WS-PERIOD-WORKED-DAYS / WS-PERIOD-TOTAL-DAYS
+           END-IF
+           .
+
+       323-COMPUTE-COMMISSION-TRUEUP.
+      *****************************************************************
+      * When sales and a commission rate are both present, the true    *
+      * commission owed is sales times rate; any difference from the   *
+      * flat commission amount already keyed is trued up here, and any *
+      * mismatch beyond a small rounding tolerance is flagged so a     *
+      * stale keyed rate gets caught instead of paid silently          *
+      *****************************************************************
+           MOVE ZEROS TO WS-COMMISSION-TRUEUP
+           IF PAY-COMMISSION-SALES IN WS-PAYROLL-DATA > ZEROS AND
+                   PAY-COMMISSION-RATE IN WS-PAYROLL-DATA > ZEROS
+               COMPUTE WS-COMMISSION-CHECK ROUNDED =
+                   (PAY-COMMISSION-SALES IN WS-PAYROLL-DATA *
+                    PAY-COMMISSION-RATE IN WS-PAYROLL-DATA / 100) -
+                   PAY-COMMISSION-AMOUNT IN WS-PAYROLL-DATA
+
+      *****************************************************************
+      * A variance within the $1.00 rounding tolerance is left as      *
+      * keyed; only a variance beyond tolerance is trued up into gross *
+      * pay and flagged for review                                    *
+      *****************************************************************
+               IF WS-COMMISSION-CHECK > 1.00 OR
+                       WS-COMMISSION-CHECK < -1.00
+                   MOVE WS-COMMISSION-CHECK TO WS-COMMISSION-TRUEUP
+                   STRING 'COMMISSION MISMATCH FOR EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+                   DISPLAY 'COMMISSION VARIANCE: ' WS-COMMISSION-CHECK
+               END-IF
+           END-IF
+           .
+
+       324-PAYOUT-LEAVE-BALANCE.
+      *****************************************************************
+      * Pay out remaining unused vacation balance to a terminating     *
+      * employee as part of their final check                          *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO LEAVE-EMP-ID
+           READ LEAVE-BALANCE-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ
+
+           IF LEAVE-FILE-SUCCESS AND LEAVE-VACATION-BALANCE > ZEROS
+               PERFORM 3241-DETERMINE-LEAVE-PAYOUT-RATE
+               COMPUTE WS-OTHER-PAY = WS-OTHER-PAY +
+                   (LEAVE-VACATION-BALANCE * WS-LEAVE-PAYOUT-RATE)
+               MOVE ZEROS TO LEAVE-VACATION-BALANCE
+               REWRITE LEAVE-BALANCE-RECORD-FILE
+           END-IF
+           .
+
+       3241-DETERMINE-LEAVE-PAYOUT-RATE.
+      *****************************************************************
+      * Hourly employees are paid off their rate on file as before.    *
+      * Salaried employees have no hourly rate, so their annual salary *
+      * is derived from the per-period amount by pay frequency and     *
+      * divided by the standard annual hours to get an hourly          *
+      * equivalent, mirroring the pay-type branch in                   *
+      * 320-CALCULATE-GROSS-PAY.                                       *
+      *****************************************************************
+           MOVE ZEROS TO WS-LEAVE-PAYOUT-RATE
+
+           IF EMP-HOURLY IN WS-EMPLOYEE-RECORD
+               MOVE EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD
+                   TO WS-LEAVE-PAYOUT-RATE
+           ELSE
+               IF EMP-SALARY IN WS-EMPLOYEE-RECORD
+                   IF EMP-MONTHLY IN WS-EMPLOYEE-RECORD
+                       COMPUTE WS-ANNUALIZED-SALARY =
+                           EMP-SALARY-AMOUNT IN
+                           WS-EMPLOYEE-RECORD * 12
+                   ELSE
+                       IF EMP-BIWEEKLY IN WS-EMPLOYEE-RECORD
+                           COMPUTE WS-ANNUALIZED-SALARY =
+                               EMP-SALARY-AMOUNT IN
+                               WS-EMPLOYEE-RECORD * 26
+                       ELSE
+                           IF EMP-WEEKLY IN WS-EMPLOYEE-RECORD
+                               COMPUTE WS-ANNUALIZED-SALARY =
+                                   EMP-SALARY-AMOUNT IN
+                                   WS-EMPLOYEE-RECORD * 52
+                           END-IF
+                       END-IF
+                   END-IF
+                   COMPUTE WS-LEAVE-PAYOUT-RATE ROUNDED =
+                       WS-ANNUALIZED-SALARY / WS-STANDARD-ANNUAL-HOURS
+               END-IF
+           END-IF
+           .
+
        330-CALCULATE-TAXES.
       *****************************************************************
-      * Calculate taxes by calling the tax calculation module          *
+      * Calculate taxes by calling the tax calculation module unless   *
+      * this payroll record has taxation explicitly suppressed         *
       *****************************************************************
            INITIALIZE WS-TOTAL-TAXES
                       WS-FEDERAL-TAX
@@ -448,62 +1403,407 @@
                       WS-LOCAL-TAX
                       WS-SOCIAL-SEC-TAX
                       WS-MEDICARE-TAX
-                      
-           MOVE WS-GROSS-PAY TO WS-TAX-CALC-GROSS
-           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO WS-TAX-CALC-YTD-GROSS
-           MOVE EMP-FEDERAL-FILING-STATUS IN WS-EMPLOYEE-RECORD TO WS-TAX-FILING-STATUS
-           MOVE EMP-STATE IN WS-EMPLOYEE-RECORD TO WS-TAX-STATE-CODE
-           MOVE EMP-FEDERAL-ALLOWANCES IN WS-EMPLOYEE-RECORD TO WS-TAX-ALLOWANCES
-           MOVE EMP-ADDITIONAL-FIT IN WS-EMPLOYEE-RECORD TO WS-TAX-ADDITIONAL
-           
+                      WS-FUTA-TAX
+                      WS-SUTA-TAX
+
+           IF PAY-SKIP-TAX IN WS-PAYROLL-DATA
+               DISPLAY 'TAXES SKIPPED PER PAYROLL RECORD FLAG'
+           ELSE
+               PERFORM 332-DETERMINE-RUN-MODE
+               PERFORM 335-LOAD-RETRO-YTD-BASIS
+               PERFORM 115-SELECT-TAX-TABLE-FOR-DATE
+
+               MOVE EMP-FEDERAL-FILING-STATUS IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-FILING-STATUS
+               MOVE EMP-WORK-STATE IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-STATE-CODE
+               MOVE EMP-STATE IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-RESIDENCE-STATE
+               MOVE EMP-UI-STATE IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-UI-STATE
+               MOVE EMP-LOCAL-CODE IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-LOCAL-CODE
+               MOVE EMP-FEDERAL-ALLOWANCES IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-ALLOWANCES
+               MOVE EMP-ADDITIONAL-FIT IN WS-EMPLOYEE-RECORD
+                   TO WS-TAX-ADDITIONAL
+
+               IF WS-RUN-RETRO
+                   PERFORM 336-CALCULATE-RETRO-SPLIT-TAXES
+               ELSE
+                   MOVE WS-TAXABLE-GROSS-PAY TO WS-TAX-CALC-GROSS
+                   MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+                       TO WS-TAX-CALC-YTD-GROSS
+
+                   CALL 'TAXCALC' USING WS-TAX-CALC-GROSS
+                                        WS-TAX-CALC-YTD-GROSS
+                                        WS-TAX-FILING-STATUS
+                                        WS-TAX-STATE-CODE
+                                        WS-TAX-RESIDENCE-STATE
+                                        WS-TAX-UI-STATE
+                                        WS-TAX-LOCAL-CODE
+                                        WS-TAX-ALLOWANCES
+                                        WS-TAX-ADDITIONAL
+                                        WS-TAX-RUN-MODE
+                                        WS-TAX-RATES
+                                        WS-FEDERAL-TAX
+                                        WS-STATE-TAX
+                                        WS-LOCAL-TAX
+                                        WS-SOCIAL-SEC-TAX
+                                        WS-MEDICARE-TAX
+                                        WS-FUTA-TAX
+                                        WS-SUTA-TAX
+               END-IF
+
+      *****************************************************************
+      * Sum into a field wider than WS-TOTAL-TAXES so an overflow can  *
+      * actually be detected before it is moved into the COMP-3        *
+      * PIC 9(7)V99 total, instead of comparing the total against its  *
+      * own maximum after it has already silently truncated            *
+      *****************************************************************
+               COMPUTE WS-TOTAL-TAXES-CALC =
+                   WS-FEDERAL-TAX + WS-STATE-TAX + WS-LOCAL-TAX +
+                   WS-SOCIAL-SEC-TAX + WS-MEDICARE-TAX
+
+               IF WS-TOTAL-TAXES-CALC > 9999999.99
+                   STRING 'TOTAL TAXES OVERFLOW FOR EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          ' - CAPPED AT MAXIMUM'
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+                   MOVE 9999999.99 TO WS-TOTAL-TAXES
+               ELSE
+                   MOVE WS-TOTAL-TAXES-CALC TO WS-TOTAL-TAXES
+               END-IF
+
+               COMPUTE WS-SIGNED-ADJ-RESULT =
+                   WS-TOTAL-TAXES +
+                   PAY-MANUAL-TAX-ADJUST IN WS-PAYROLL-DATA
+               IF WS-SIGNED-ADJ-RESULT < ZEROS
+                   MOVE ZEROS TO WS-TOTAL-TAXES
+                   STRING 'MANUAL TAX ADJUSTMENT DROVE TAXES BELOW '
+                          'ZERO FOR EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          ' - CLAMPED TO ZERO'
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+               ELSE
+                   MOVE WS-SIGNED-ADJ-RESULT TO WS-TOTAL-TAXES
+               END-IF
+
+               PERFORM 345-WRITE-FUTA-SUTA-ACCRUAL
+           END-IF
+
+           DISPLAY 'TAXES: ' WS-TOTAL-TAXES
+                   ' (FED: ' WS-FEDERAL-TAX
+                   ' STATE: ' WS-STATE-TAX
+                   ' LOCAL: ' WS-LOCAL-TAX
+                   ' SS: ' WS-SOCIAL-SEC-TAX
+                   ' MED: ' WS-MEDICARE-TAX ')'
+           .
+
+       332-DETERMINE-RUN-MODE.
+      *****************************************************************
+      * Bonus/off-cycle, final (termination), and retroactive-pay      *
+      * corrections are independent conditions that can all apply to   *
+      * the same check (e.g. a terminated employee's final check that  *
+      * also carries a bonus), so each is tracked on its own flag      *
+      * rather than a single mutually-exclusive mode byte. Only the    *
+      * bonus/off-cycle flag changes how TAXCALC computes withholding  *
+      * (flat supplemental rate vs. the periodic tables); final and    *
+      * retro instead change which YTD basis PAYCALC itself taxes      *
+      * against, and apply on top of whichever federal method the      *
+      * bonus flag selects                                             *
+      *****************************************************************
+           SET WS-RUN-NORMAL TO TRUE
+           MOVE 'N' TO WS-FINAL-CALC-FLAG
+           MOVE 'N' TO WS-RETRO-CALC-FLAG
+           IF PAY-SPECIAL-CALC IN WS-PAYROLL-DATA
+               SET WS-RUN-BONUS TO TRUE
+           END-IF
+           IF EMP-TERMINATED IN WS-EMPLOYEE-RECORD
+               SET WS-RUN-FINAL TO TRUE
+           END-IF
+           IF PAY-RETRO-PAY-AMOUNT IN WS-PAYROLL-DATA > ZEROS
+               SET WS-RUN-RETRO TO TRUE
+           END-IF
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+               TO WS-TAX-CALC-YTD-GROSS
+           .
+
+       335-LOAD-RETRO-YTD-BASIS.
+      *****************************************************************
+      * For a retroactive pay correction, tax the retro amount against
+      * the YTD gross as of the period being corrected rather than the
+      * current period's YTD, which would overstate the bracket the
+      * retro pay falls into. PAY-RETRO-PERIOD-START/END identify
+      * exactly which archived period is being corrected; the history
+      * record for that period end date is read directly by key. When
+      * no period is supplied, the most recently archived period for
+      * this employee is used instead. The ordinary current-period
+      * wages in the same check are unaffected and are still taxed
+      * against the employee's current YTD basis in
+      * 336-CALCULATE-RETRO-SPLIT-TAXES                                *
+      *****************************************************************
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+               TO WS-RETRO-YTD-BASIS
+           IF WS-RUN-RETRO
+               IF PAY-RETRO-PERIOD-START IN WS-PAYROLL-DATA > ZEROS
+                       AND PAY-RETRO-PERIOD-END IN WS-PAYROLL-DATA
+                           > ZEROS
+                       AND PAY-RETRO-PERIOD-START IN WS-PAYROLL-DATA >
+                           PAY-RETRO-PERIOD-END IN WS-PAYROLL-DATA
+                   STRING 'RETRO PERIOD START AFTER PERIOD END FOR '
+                          'EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+               END-IF
+
+               IF PAY-RETRO-PERIOD-END IN WS-PAYROLL-DATA > ZEROS
+                   MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO
+                       HIST-EMP-ID IN PAY-HISTORY-RECORD-FILE
+                   MOVE PAY-RETRO-PERIOD-END IN WS-PAYROLL-DATA TO
+                       HIST-PERIOD-END-DATE IN
+                           PAY-HISTORY-RECORD-FILE
+                   READ PAY-HISTORY-FILE
+                       INVALID KEY
+                           CONTINUE
+                   END-READ
+                   IF HIST-FILE-SUCCESS
+                       MOVE HIST-YTD-GROSS-AFTER IN
+                               PAY-HISTORY-RECORD-FILE
+                           TO WS-RETRO-YTD-BASIS
+                   ELSE
+                       STRING 'NO PAY HISTORY FOUND FOR RETRO PERIOD '
+                              'FOR EMPLOYEE: '
+                              PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                              DELIMITED BY SIZE
+                              INTO WS-ERROR-TEXT
+                       PERFORM 800-LOG-ERROR
+                   END-IF
+               ELSE
+                   PERFORM 317-FIND-LATEST-HISTORY
+                   IF WS-HIST-FOUND
+                       MOVE HIST-YTD-GROSS-AFTER IN
+                               PAY-HISTORY-RECORD-FILE
+                           TO WS-RETRO-YTD-BASIS
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       336-CALCULATE-RETRO-SPLIT-TAXES.
+      *****************************************************************
+      * A retro-pay check carries both the ordinary current-period
+      * wages and the one-time retro correction amount. Taxing the
+      * whole check against the stale prior-period YTD basis would
+      * mistax the ordinary wages too, so each piece is calculated
+      * separately and the results are summed: ordinary wages against
+      * the current YTD basis, the retro amount against the YTD basis
+      * as of the period being corrected
+      *****************************************************************
+           COMPUTE WS-TAX-CALC-GROSS =
+               WS-TAXABLE-GROSS-PAY -
+               PAY-RETRO-PAY-AMOUNT IN WS-PAYROLL-DATA
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+               TO WS-TAX-CALC-YTD-GROSS
+
            CALL 'TAXCALC' USING WS-TAX-CALC-GROSS
                                 WS-TAX-CALC-YTD-GROSS
                                 WS-TAX-FILING-STATUS
                                 WS-TAX-STATE-CODE
+                                WS-TAX-RESIDENCE-STATE
+                                WS-TAX-UI-STATE
+                                WS-TAX-LOCAL-CODE
                                 WS-TAX-ALLOWANCES
                                 WS-TAX-ADDITIONAL
+                                WS-TAX-RUN-MODE
                                 WS-TAX-RATES
                                 WS-FEDERAL-TAX
                                 WS-STATE-TAX
                                 WS-LOCAL-TAX
                                 WS-SOCIAL-SEC-TAX
                                 WS-MEDICARE-TAX
-           
-           COMPUTE WS-TOTAL-TAXES = 
-               WS-FEDERAL-TAX + WS-STATE-TAX + WS-LOCAL-TAX + 
-               WS-SOCIAL-SEC-TAX + WS-MEDICARE-TAX
-               
-           DISPLAY 'TAXES: ' WS-TOTAL-TAXES
-                   ' (FED: ' WS-FEDERAL-TAX
-                   ' STATE: ' WS-STATE-TAX
-                   ' LOCAL: ' WS-LOCAL-TAX
-                   ' SS: ' WS-SOCIAL-SEC-TAX
-                   ' MED: ' WS-MEDICARE-TAX ')'
+                                WS-FUTA-TAX
+                                WS-SUTA-TAX
+
+      *****************************************************************
+      * The ordinary wages just taxed above are added onto the retro   *
+      * basis before the second call so wage-base-limited taxes (SS,   *
+      * FUTA, SUTA) see how much of the annual cap this same check     *
+      * already used - otherwise each call would see the full wage     *
+      * base as available and could under-withhold near the cap        *
+      *****************************************************************
+           ADD WS-TAX-CALC-GROSS TO WS-RETRO-YTD-BASIS
+
+           MOVE PAY-RETRO-PAY-AMOUNT IN WS-PAYROLL-DATA
+               TO WS-TAX-CALC-GROSS
+           MOVE WS-RETRO-YTD-BASIS TO WS-TAX-CALC-YTD-GROSS
+
+           CALL 'TAXCALC' USING WS-TAX-CALC-GROSS
+                                WS-TAX-CALC-YTD-GROSS
+                                WS-TAX-FILING-STATUS
+                                WS-TAX-STATE-CODE
+                                WS-TAX-RESIDENCE-STATE
+                                WS-TAX-UI-STATE
+                                WS-TAX-LOCAL-CODE
+                                WS-TAX-ALLOWANCES
+                                WS-TAX-ADDITIONAL
+                                WS-TAX-RUN-MODE
+                                WS-TAX-RATES
+                                WS-RETRO-FEDERAL-TAX
+                                WS-RETRO-STATE-TAX
+                                WS-RETRO-LOCAL-TAX
+                                WS-RETRO-SOCIAL-SEC-TAX
+                                WS-RETRO-MEDICARE-TAX
+                                WS-RETRO-FUTA-TAX
+                                WS-RETRO-SUTA-TAX
+
+           ADD WS-RETRO-FEDERAL-TAX    TO WS-FEDERAL-TAX
+           ADD WS-RETRO-STATE-TAX      TO WS-STATE-TAX
+           ADD WS-RETRO-LOCAL-TAX      TO WS-LOCAL-TAX
+           ADD WS-RETRO-SOCIAL-SEC-TAX TO WS-SOCIAL-SEC-TAX
+           ADD WS-RETRO-MEDICARE-TAX   TO WS-MEDICARE-TAX
+           ADD WS-RETRO-FUTA-TAX       TO WS-FUTA-TAX
+           ADD WS-RETRO-SUTA-TAX       TO WS-SUTA-TAX
+           .
+
+       345-WRITE-FUTA-SUTA-ACCRUAL.
+      *****************************************************************
+      * Record the employer's FUTA/SUTA liability accrual for this     *
+      * employee this period, keyed by their UI-assignment state       *
+      *****************************************************************
+           MOVE SPACES TO FSA-EMP-ID
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO FSA-EMP-ID
+           MOVE EMP-UI-STATE IN WS-EMPLOYEE-RECORD TO FSA-UI-STATE
+           COMPUTE FSA-CHECK-DATE =
+               (PAY-CHECK-YEAR IN WS-PAYROLL-DATA * 10000) +
+               (PAY-CHECK-MONTH IN WS-PAYROLL-DATA * 100) +
+               PAY-CHECK-DAY IN WS-PAYROLL-DATA
+           MOVE WS-TAXABLE-GROSS-PAY TO FSA-TAXABLE-FUTA-WAGES
+           MOVE WS-FUTA-TAX TO FSA-FUTA-LIABILITY
+           MOVE WS-TAXABLE-GROSS-PAY TO FSA-TAXABLE-SUTA-WAGES
+           MOVE WS-SUTA-TAX TO FSA-SUTA-LIABILITY
+
+           WRITE FUTA-SUTA-RECORD-FILE
            .
-           
+
        340-CALCULATE-DEDUCTIONS.
       *****************************************************************
-      * Calculate deductions by calling the deduction calculation     *
-      * module                                                        *
+      * Calculate deductions by calling the deduction calculation      *
+      * module, unless deductions are explicitly suppressed for this   *
+      * payroll record, and apply any manual deduction adjustment      *
       *****************************************************************
            INITIALIZE WS-TOTAL-DEDUCTIONS
-           
+                      WS-401K-PRETAX-AMOUNT
+                      WS-401K-ROTH-AMOUNT
+                      WS-401K-EMPLOYER-MATCH
+                      WS-GARNISH-SHORTFALL
+
            MOVE WS-GROSS-PAY TO WS-DEDUCT-CALC-GROSS
-           
-           CALL 'DEDCALC' USING WS-DEDUCT-CALC-GROSS
-                                WS-EMPLOYEE-RECORD
-                                WS-TOTAL-DEDUCTIONS
-           
+
+           IF PAY-SKIP-DEDUCT IN WS-PAYROLL-DATA
+               DISPLAY 'DEDUCTIONS SKIPPED PER PAYROLL RECORD FLAG'
+           ELSE
+               CALL 'DEDCALC' USING WS-DEDUCT-CALC-GROSS
+                                    WS-EMPLOYEE-RECORD
+                                    WS-PAYROLL-DATA
+                                    WS-TOTAL-TAXES
+                                    WS-DEDUCT-TABLE-COUNT
+                                    WS-DEDUCT-TABLE-AREA
+                                    WS-TOTAL-DEDUCTIONS
+                                    WS-401K-PRETAX-AMOUNT
+                                    WS-401K-ROTH-AMOUNT
+                                    WS-401K-EMPLOYER-MATCH
+                                    WS-GARNISH-SHORTFALL
+                                    WS-TAX-RUN-MODE
+                                    WS-DEDUCT-DETAIL-COUNT
+                                    WS-DEDUCT-DETAIL-AREA
+
+               COMPUTE WS-SIGNED-ADJ-RESULT =
+                   WS-TOTAL-DEDUCTIONS +
+                   PAY-MANUAL-DEDUCT-ADJ IN WS-PAYROLL-DATA
+               IF WS-SIGNED-ADJ-RESULT < ZEROS
+                   MOVE ZEROS TO WS-TOTAL-DEDUCTIONS
+                   STRING 'MANUAL DEDUCTION ADJUSTMENT DROVE '
+                          'DEDUCTIONS BELOW ZERO FOR EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          ' - CLAMPED TO ZERO'
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+               ELSE
+                   MOVE WS-SIGNED-ADJ-RESULT TO WS-TOTAL-DEDUCTIONS
+               END-IF
+
+               IF WS-GARNISH-SHORTFALL > ZEROS
+                   STRING 'GARNISHMENT SHORTFALL FOR EMPLOYEE: '
+                          PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                          DELIMITED BY SIZE
+                          INTO WS-ERROR-TEXT
+                   PERFORM 800-LOG-ERROR
+               END-IF
+
+               PERFORM 342-WRITE-CONTRIB-RECORD
+               PERFORM 344-WRITE-DEDUCTION-DETAIL
+           END-IF
+
            DISPLAY 'DEDUCTIONS: ' WS-TOTAL-DEDUCTIONS
            .
-           
+
+       342-WRITE-CONTRIB-RECORD.
+      *****************************************************************
+      * Report the employee's 401(k) deferrals and the employer match  *
+      * owed for this period to the 401(k) recordkeeper                *
+      *****************************************************************
+           IF WS-401K-PRETAX-AMOUNT > ZEROS OR
+                   WS-401K-ROTH-AMOUNT > ZEROS OR
+                   WS-401K-EMPLOYER-MATCH > ZEROS
+               COMPUTE CONTRIB-CHECK-DATE =
+                   (PAY-CHECK-YEAR IN WS-PAYROLL-DATA * 10000) +
+                   (PAY-CHECK-MONTH IN WS-PAYROLL-DATA * 100) +
+                   PAY-CHECK-DAY IN WS-PAYROLL-DATA
+               MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO CONTRIB-EMP-ID
+               MOVE WS-401K-PRETAX-AMOUNT TO CONTRIB-EMPLOYEE-PRETAX
+               MOVE WS-401K-ROTH-AMOUNT TO CONTRIB-EMPLOYEE-ROTH
+               MOVE WS-401K-EMPLOYER-MATCH TO CONTRIB-EMPLOYER-MATCH
+               WRITE CONTRIB-RECORD-FILE
+           END-IF
+           .
+
+       344-WRITE-DEDUCTION-DETAIL.
+      *****************************************************************
+      * Write one detail record per deduction actually applied this    *
+      * period, so a downstream vendor remittance run can total each   *
+      * benefit vendor's collections without re-deriving amounts from  *
+      * EMPFILE elections                                              *
+      *****************************************************************
+           PERFORM VARYING WS-DEDUCT-DETAIL-INDEX FROM 1 BY 1
+                   UNTIL WS-DEDUCT-DETAIL-INDEX > WS-DEDUCT-DETAIL-COUNT
+               COMPUTE DTL-CHECK-DATE =
+                   (PAY-CHECK-YEAR IN WS-PAYROLL-DATA * 10000) +
+                   (PAY-CHECK-MONTH IN WS-PAYROLL-DATA * 100) +
+                   PAY-CHECK-DAY IN WS-PAYROLL-DATA
+               MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO DTL-EMP-ID
+               MOVE WS-DTLD-CODE (WS-DEDUCT-DETAIL-INDEX)
+                   TO DTL-DEDUCT-CODE
+               MOVE WS-DTLD-AMOUNT (WS-DEDUCT-DETAIL-INDEX)
+                   TO DTL-DEDUCT-AMOUNT
+               WRITE DEDUCT-DETAIL-RECORD-FILE
+           END-PERFORM
+           .
+
        350-CALCULATE-NET-PAY.
       *****************************************************************
       * Calculate net pay: gross pay - taxes - deductions             *
       *****************************************************************
-           COMPUTE WS-NET-PAY = 
+           COMPUTE WS-NET-PAY =
                WS-GROSS-PAY - WS-TOTAL-TAXES - WS-TOTAL-DEDUCTIONS
-               
+
            IF WS-NET-PAY < 0
                MOVE 0 TO WS-NET-PAY
                STRING 'NEGATIVE NET PAY CALCULATED FOR EMPLOYEE: '
@@ -513,14 +1813,184 @@
                       INTO WS-ERROR-TEXT
                PERFORM 800-LOG-ERROR
            END-IF
-           
+
            DISPLAY 'NET PAY: ' WS-NET-PAY
            .
-           
+
+       355-BUILD-DIRECT-DEPOSIT.
+      *****************************************************************
+      * Split net pay across the employee's direct deposit accounts    *
+      * and build the NACHA entry-detail lines the bank file needs.    *
+      * A flat-amount or percentage split is honored for each account  *
+      * up to the last one, which always receives the remainder.       *
+      *****************************************************************
+           IF NOT EMP-DD-YES IN WS-EMPLOYEE-RECORD
+               GO TO 355-EXIT
+           END-IF
+
+           MOVE WS-NET-PAY TO WS-DD-REMAINING-NET
+           PERFORM VARYING WS-DD-SPLIT-INDEX FROM 1 BY 1
+                   UNTIL WS-DD-SPLIT-INDEX > 3
+               IF EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD
+                       (WS-DD-SPLIT-INDEX) NOT = SPACES
+                   IF WS-DD-SPLIT-INDEX = 3 OR
+                           EMP-DD-REMAINDER IN WS-EMPLOYEE-RECORD
+                               (WS-DD-SPLIT-INDEX)
+                       MOVE WS-DD-REMAINING-NET TO WS-DD-SPLIT-APPLY-AMT
+                   ELSE
+                       IF EMP-DD-FLAT-AMT IN WS-EMPLOYEE-RECORD
+                               (WS-DD-SPLIT-INDEX)
+                           MOVE EMP-DD-SPLIT-VALUE IN WS-EMPLOYEE-RECORD
+                               (WS-DD-SPLIT-INDEX)
+                               TO WS-DD-SPLIT-APPLY-AMT
+                       ELSE
+                           COMPUTE WS-DD-SPLIT-APPLY-AMT ROUNDED =
+                               WS-NET-PAY *
+                               EMP-DD-SPLIT-VALUE IN WS-EMPLOYEE-RECORD
+                               (WS-DD-SPLIT-INDEX)
+                               / 100
+                       END-IF
+                       IF WS-DD-SPLIT-APPLY-AMT > WS-DD-REMAINING-NET
+                           MOVE WS-DD-REMAINING-NET TO
+                               WS-DD-SPLIT-APPLY-AMT
+                       END-IF
+                   END-IF
+
+                   IF WS-DD-SPLIT-APPLY-AMT > ZEROS
+                       PERFORM 356-WRITE-NACHA-DETAIL
+                       SUBTRACT WS-DD-SPLIT-APPLY-AMT FROM
+                           WS-DD-REMAINING-NET
+                   END-IF
+               END-IF
+           END-PERFORM
+           .
+       355-EXIT.
+           EXIT.
+
+       356-WRITE-NACHA-DETAIL.
+      *****************************************************************
+      * Build one NACHA Entry Detail record for a single direct        *
+      * deposit split                                                  *
+      *****************************************************************
+           ADD 1 TO WS-NACHA-TRACE-SEQ
+           MOVE '22' TO NACHA-TRANSACTION-CODE
+           IF EMP-DD-SAVINGS IN WS-EMPLOYEE-RECORD
+                   (WS-DD-SPLIT-INDEX)
+               MOVE '32' TO NACHA-TRANSACTION-CODE
+           END-IF
+           MOVE EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD
+               (WS-DD-SPLIT-INDEX) (1:8)
+               TO NACHA-RECEIVING-DFI-ID
+           MOVE EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD
+               (WS-DD-SPLIT-INDEX) (9:1)
+               TO NACHA-CHECK-DIGIT
+           MOVE EMP-DD-ACCOUNT-NUM IN WS-EMPLOYEE-RECORD
+               (WS-DD-SPLIT-INDEX)
+               TO NACHA-DFI-ACCOUNT-NUMBER
+           MOVE WS-DD-SPLIT-APPLY-AMT TO NACHA-AMOUNT
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO NACHA-INDIVIDUAL-ID
+           STRING EMP-LAST-NAME IN WS-EMPLOYEE-RECORD DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  EMP-FIRST-NAME IN WS-EMPLOYEE-RECORD DELIMITED BY SIZE
+                  INTO NACHA-INDIVIDUAL-NAME
+           MOVE WS-NACHA-TRACE-SEQ TO NACHA-TRACE-NUMBER
+           WRITE NACHA-DETAIL-RECORD-FILE
+
+           ADD 1 TO WS-NACHA-ENTRY-COUNT
+           MOVE NACHA-RECEIVING-DFI-ID (1:8) TO WS-NACHA-DFI-8
+           ADD WS-NACHA-DFI-8 TO WS-NACHA-ENTRY-HASH
+           ADD WS-DD-SPLIT-APPLY-AMT TO WS-NACHA-TOTAL-CREDIT
+           .
+
+       357-WRITE-NACHA-FILE-HEADER.
+      *****************************************************************
+      * Write the NACHA File Header (Type 1) record that must be the   *
+      * first record in the file, once per run, before any batch or    *
+      * entry detail records                                           *
+      *****************************************************************
+           MOVE WS-NACHA-DEST-ROUTING TO NACHA-FH-IMMEDIATE-DEST
+           MOVE WS-NACHA-COMPANY-ID TO NACHA-FH-IMMEDIATE-ORIGIN
+           MOVE WS-YEAR (3:2) TO NACHA-FH-FILE-CREATE-DATE (1:2)
+           MOVE WS-MONTH TO NACHA-FH-FILE-CREATE-DATE (3:2)
+           MOVE WS-DAY TO NACHA-FH-FILE-CREATE-DATE (5:2)
+           MOVE WS-HOUR TO NACHA-FH-FILE-CREATE-TIME (1:2)
+           MOVE WS-MINUTE TO NACHA-FH-FILE-CREATE-TIME (3:2)
+           MOVE WS-NACHA-DEST-NAME TO NACHA-FH-DEST-NAME
+           MOVE WS-NACHA-ORIGIN-NAME TO NACHA-FH-ORIGIN-NAME
+           WRITE NACHA-FILE-HEADER-RECORD
+           ADD 1 TO WS-NACHA-RECORD-COUNT
+           .
+
+       358-WRITE-NACHA-BATCH-HEADER.
+      *****************************************************************
+      * Write the NACHA Batch Header (Type 5) record that opens the    *
+      * single PPD (prearranged payment and deposit) batch this run    *
+      * writes all direct-deposit entries into                         *
+      *****************************************************************
+           MOVE WS-NACHA-COMPANY-NAME TO NACHA-BH-COMPANY-NAME
+           MOVE WS-NACHA-COMPANY-ID TO NACHA-BH-COMPANY-ID
+           MOVE WS-YEAR (3:2) TO NACHA-BH-DESCRIPTIVE-DATE (1:2)
+           MOVE WS-MONTH TO NACHA-BH-DESCRIPTIVE-DATE (3:2)
+           MOVE WS-DAY TO NACHA-BH-DESCRIPTIVE-DATE (5:2)
+           MOVE NACHA-BH-DESCRIPTIVE-DATE TO NACHA-BH-EFFECTIVE-DATE
+           MOVE WS-NACHA-ORIGIN-ROUTING (1:8) TO
+               NACHA-BH-ORIGINATING-DFI
+           WRITE NACHA-BATCH-HEADER-RECORD
+           ADD 1 TO WS-NACHA-RECORD-COUNT
+           .
+
+       359-WRITE-NACHA-BATCH-AND-FILE-CONTROL.
+      *****************************************************************
+      * Write the NACHA Batch Control (Type 8) and File Control        *
+      * (Type 9) records that close out the batch and the file, then   *
+      * pad the file with all-'9' filler records so the total record   *
+      * count comes out to a multiple of the 10-record blocking        *
+      * factor declared in the File Header                             *
+      *****************************************************************
+           MOVE WS-NACHA-ENTRY-COUNT TO NACHA-BC-ENTRY-COUNT
+           MOVE WS-NACHA-ENTRY-HASH TO NACHA-BC-ENTRY-HASH
+           MOVE WS-NACHA-TOTAL-CREDIT TO NACHA-BC-TOTAL-CREDIT
+           MOVE WS-NACHA-COMPANY-ID TO NACHA-BC-COMPANY-ID
+           MOVE WS-NACHA-ORIGIN-ROUTING (1:8) TO
+               NACHA-BC-ORIGINATING-DFI
+           WRITE NACHA-BATCH-CONTROL-RECORD
+           ADD 1 TO WS-NACHA-RECORD-COUNT
+
+           MOVE WS-NACHA-ENTRY-COUNT TO NACHA-FC-ENTRY-COUNT
+           MOVE WS-NACHA-ENTRY-HASH TO NACHA-FC-ENTRY-HASH
+           MOVE WS-NACHA-TOTAL-CREDIT TO NACHA-FC-TOTAL-CREDIT
+           ADD 1 TO WS-NACHA-RECORD-COUNT
+           DIVIDE WS-NACHA-RECORD-COUNT BY 10 GIVING
+               WS-NACHA-BLOCK-COUNT
+               REMAINDER WS-NACHA-BLOCK-REMAINDER
+           IF WS-NACHA-BLOCK-REMAINDER > 0
+               ADD 1 TO WS-NACHA-BLOCK-COUNT
+               COMPUTE WS-NACHA-FILLER-NEEDED =
+                   (WS-NACHA-BLOCK-COUNT * 10) - WS-NACHA-RECORD-COUNT
+           ELSE
+               MOVE ZEROS TO WS-NACHA-FILLER-NEEDED
+           END-IF
+           MOVE WS-NACHA-BLOCK-COUNT TO NACHA-FC-BLOCK-COUNT
+           WRITE NACHA-FILE-CONTROL-RECORD
+
+           IF WS-NACHA-FILLER-NEEDED > 0
+               PERFORM WS-NACHA-FILLER-NEEDED TIMES
+                   WRITE NACHA-FILLER-RECORD
+               END-PERFORM
+           END-IF
+           .
+
        360-GENERATE-PAY-STUB.
       *****************************************************************
-      * Generate pay stub output by calling the pay stub module       *
+      * Generate pay stub output by calling the pay stub module. The   *
+      * module formats the stub into a table of print lines rather     *
+      * than writing them itself, so this paragraph owns the actual    *
+      * file I/O, prefixing each stub with a page-break/control header *
+      * line carrying the stub sequence number and employee ID         *
       *****************************************************************
+           MOVE ZEROS TO WS-STUB-LINE-COUNT
+           ADD 1 TO WS-STUB-SEQUENCE-NUMBER
+
            CALL 'PAYSTUB' USING WS-EMPLOYEE-RECORD
                                 WS-PAYROLL-DATA
                                 WS-GROSS-PAY
@@ -534,9 +2004,18 @@
                                 WS-MEDICARE-TAX
                                 WS-TOTAL-DEDUCTIONS
                                 WS-NET-PAY
+                                WS-401K-PRETAX-AMOUNT
+                                WS-401K-ROTH-AMOUNT
+                                WS-401K-EMPLOYER-MATCH
+                                WS-DEDUCT-DETAIL-COUNT
+                                WS-DEDUCT-DETAIL-AREA
                                 PAYSTUB-RECORD
-           
-           WRITE PAYSTUB-RECORD
+                                WS-STUB-LINE-COUNT
+                                WS-STUB-LINE-AREA
+                                WS-STUB-EXPORT-RECORD
+
+           PERFORM 362-WRITE-PAY-STUB-LINES
+
            IF NOT STUB-FILE-SUCCESS
                STRING 'ERROR WRITING PAY STUB FOR EMPLOYEE: '
                       PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
@@ -545,24 +2024,153 @@
                       INTO WS-ERROR-TEXT
                PERFORM 800-LOG-ERROR
            END-IF
+
+           WRITE STUB-EXPORT-RECORD-FILE FROM WS-STUB-EXPORT-RECORD
+           IF NOT EXPORT-FILE-SUCCESS
+               STRING 'ERROR WRITING STUB EXPORT FOR EMPLOYEE: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                      ' - STATUS: ' EXPORT-FILE-STATUS
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-TEXT
+               PERFORM 800-LOG-ERROR
+           END-IF
+           .
+
+       362-WRITE-PAY-STUB-LINES.
+      *****************************************************************
+      * Write one page-break/control header line for this stub,        *
+      * carrying the stub sequence number and employee ID, followed by *
+      * the formatted stub lines built by the pay stub module          *
+      *****************************************************************
+           MOVE SPACES TO WS-STUB-CONTROL-LINE
+           MOVE X'0C' TO WS-STUB-CONTROL-LINE(1:1)
+           STRING 'PAY STUB #' WS-STUB-SEQUENCE-NUMBER
+                  ' EMPLOYEE: ' PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                  DELIMITED BY SIZE
+                  INTO WS-STUB-CONTROL-LINE(2:131)
+
+           WRITE PAYSTUB-RECORD FROM WS-STUB-CONTROL-LINE
+
+           PERFORM VARYING WS-STUB-LINE-INDEX FROM 1 BY 1
+                   UNTIL WS-STUB-LINE-INDEX > WS-STUB-LINE-COUNT
+               WRITE PAYSTUB-RECORD
+                   FROM WS-STUB-LINE-ENTRY (WS-STUB-LINE-INDEX)
+           END-PERFORM
+           .
+
+       365-ASSIGN-CHECK-NUMBER.
+      *****************************************************************
+      * Assign the next sequential check number for this employee and  *
+      * write a check register line - direct-deposit employees don't   *
+      * get a paper check, so they don't consume a check number        *
+      *****************************************************************
+           IF NOT EMP-DD-YES IN WS-EMPLOYEE-RECORD
+               ADD 1 TO EMP-LAST-CHECK-NUMBER IN WS-EMPLOYEE-RECORD
+
+               MOVE WS-NET-PAY TO WS-ED-AMOUNT
+               MOVE SPACES TO CHECK-REGISTER-RECORD
+               STRING 'CHECK #'
+                      EMP-LAST-CHECK-NUMBER IN WS-EMPLOYEE-RECORD
+                      ' EMP: ' EMP-ID IN WS-EMPLOYEE-RECORD
+                      ' NET PAY: ' WS-ED-AMOUNT
+                      DELIMITED BY SIZE
+                      INTO CHECK-REGISTER-RECORD
+               WRITE CHECK-REGISTER-RECORD
+           END-IF
            .
-           
+
        370-UPDATE-EMPLOYEE-RECORD.
       *****************************************************************
       * Update employee YTD totals and last pay date                  *
       *****************************************************************
-           ADD WS-GROSS-PAY TO EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
-           ADD WS-FEDERAL-TAX TO EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD
-           ADD WS-STATE-TAX TO EMP-YTD-STATE-TAX IN WS-EMPLOYEE-RECORD
-           ADD WS-LOCAL-TAX TO EMP-YTD-LOCAL-TAX IN WS-EMPLOYEE-RECORD
-           ADD WS-SOCIAL-SEC-TAX TO EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD
-           ADD WS-MEDICARE-TAX TO EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD
-           
-           ADD WS-TOTAL-DEDUCTIONS TO EMP-YTD-OTHER-DEDUCT IN WS-EMPLOYEE-RECORD
-           ADD WS-NET-PAY TO EMP-YTD-NET-PAY IN WS-EMPLOYEE-RECORD
-           
-           MOVE PAY-PERIOD-END-DATE IN WS-PAYROLL-DATA TO EMP-LAST-PAY-DATE IN WS-EMPLOYEE-RECORD
-           
+           MOVE 'EMP-YTD-GROSS' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD + WS-GROSS-PAY
+           PERFORM 372-CHECK-YTD-OVERFLOW-8
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-FEDERAL-TAX' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD +
+               WS-FEDERAL-TAX
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-STATE-TAX' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-STATE-TAX IN WS-EMPLOYEE-RECORD + WS-STATE-TAX
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-STATE-TAX IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-LOCAL-TAX' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-LOCAL-TAX IN WS-EMPLOYEE-RECORD + WS-LOCAL-TAX
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-LOCAL-TAX IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-SOCIAL-SEC' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD +
+               WS-SOCIAL-SEC-TAX
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-MEDICARE' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD + WS-MEDICARE-TAX
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-401K' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-401K IN WS-EMPLOYEE-RECORD +
+               WS-401K-PRETAX-AMOUNT
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-401K IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-401K-ROTH' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-401K-ROTH IN WS-EMPLOYEE-RECORD +
+               WS-401K-ROTH-AMOUNT
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-401K-ROTH IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-OTHER-DEDUCT' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-OTHER-DEDUCT IN WS-EMPLOYEE-RECORD +
+               WS-TOTAL-DEDUCTIONS
+           PERFORM 373-CHECK-YTD-OVERFLOW-7
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-OTHER-DEDUCT IN WS-EMPLOYEE-RECORD
+
+           MOVE 'EMP-YTD-NET-PAY' TO WS-YTD-FIELD-NAME
+           COMPUTE WS-YTD-CALC-AMOUNT =
+               EMP-YTD-NET-PAY IN WS-EMPLOYEE-RECORD + WS-NET-PAY
+           PERFORM 372-CHECK-YTD-OVERFLOW-8
+           MOVE WS-YTD-SAFE-AMOUNT TO
+               EMP-YTD-NET-PAY IN WS-EMPLOYEE-RECORD
+
+           COMPUTE EMP-LAST-PAY-DATE IN WS-EMPLOYEE-RECORD =
+               (PAY-END-YEAR IN WS-PAYROLL-DATA * 10000) +
+               (PAY-END-MONTH IN WS-PAYROLL-DATA * 100) +
+               PAY-END-DAY IN WS-PAYROLL-DATA
+
+           IF WS-GARNISH-SHORTFALL > ZEROS
+               MOVE 'GARNISH-SHORTFALL' TO WS-AUDIT-FIELD-NAME
+               MOVE SPACES TO WS-AUDIT-OLD-VALUE
+               MOVE WS-GARNISH-SHORTFALL TO WS-ED-AMOUNT
+               MOVE WS-ED-AMOUNT TO WS-AUDIT-NEW-VALUE-TEXT
+               PERFORM 850-WRITE-AUDIT-ENTRY
+           END-IF
+
            REWRITE EMPLOYEE-RECORD-FILE FROM WS-EMPLOYEE-RECORD
            IF NOT EMP-FILE-SUCCESS
                STRING 'ERROR UPDATING EMPLOYEE RECORD: '
@@ -573,149 +2181,589 @@
                PERFORM 800-LOG-ERROR
            END-IF
            .
-           
+
+       372-CHECK-YTD-OVERFLOW-8.
+      *****************************************************************
+      * Check a prospective EMP-YTD-* total (already summed into the   *
+      * wide WS-YTD-CALC-AMOUNT by the caller) against the true max of *
+      * the PIC 9(8)V99 YTD fields before it is ever moved into one,   *
+      * instead of letting the ADD silently truncate first             *
+      *****************************************************************
+           IF WS-YTD-CALC-AMOUNT > 99999999.99
+               STRING 'YTD OVERFLOW FOR EMPLOYEE: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                      ' FIELD: ' WS-YTD-FIELD-NAME
+                      ' - CAPPED AT MAXIMUM'
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-TEXT
+               PERFORM 800-LOG-ERROR
+               MOVE 99999999.99 TO WS-YTD-SAFE-AMOUNT
+           ELSE
+               MOVE WS-YTD-CALC-AMOUNT TO WS-YTD-SAFE-AMOUNT
+           END-IF
+           .
+
+       373-CHECK-YTD-OVERFLOW-7.
+      *****************************************************************
+      * Same check as 372-CHECK-YTD-OVERFLOW-8, for the PIC 9(7)V99    *
+      * EMP-YTD-* fields                                               *
+      *****************************************************************
+           IF WS-YTD-CALC-AMOUNT > 9999999.99
+               STRING 'YTD OVERFLOW FOR EMPLOYEE: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                      ' FIELD: ' WS-YTD-FIELD-NAME
+                      ' - CAPPED AT MAXIMUM'
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-TEXT
+               PERFORM 800-LOG-ERROR
+               MOVE 9999999.99 TO WS-YTD-SAFE-AMOUNT
+           ELSE
+               MOVE WS-YTD-CALC-AMOUNT TO WS-YTD-SAFE-AMOUNT
+           END-IF
+           .
+
+       375-UPDATE-LEAVE-BALANCE.
+      *****************************************************************
+      * Accrue leave for the period and subtract any leave hours used  *
+      * this period from the employee's leave balance record           *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO LEAVE-EMP-ID
+           READ LEAVE-BALANCE-FILE
+               INVALID KEY
+                   MOVE SPACES TO LEAVE-BALANCE-RECORD-FILE
+                   MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO LEAVE-EMP-ID
+                   MOVE ZEROS TO LEAVE-VACATION-BALANCE
+                                 LEAVE-VACATION-ACCRUAL-RATE
+                                 LEAVE-SICK-BALANCE
+                                 LEAVE-SICK-ACCRUAL-RATE
+                                 LEAVE-PERSONAL-BALANCE
+                                 LEAVE-PERSONAL-ACCRUAL-RATE
+                                 LEAVE-YTD-BEREAVEMENT-USED
+                                 LEAVE-YTD-JURY-DUTY-USED
+                                 LEAVE-YTD-FMLA-USED
+                                 LEAVE-YTD-MILITARY-USED
+                                 LEAVE-YTD-OTHER-USED
+                   WRITE LEAVE-BALANCE-RECORD-FILE
+           END-READ
+
+           ADD LEAVE-VACATION-ACCRUAL-RATE TO LEAVE-VACATION-BALANCE
+           SUBTRACT PAY-VACATION-HOURS IN WS-PAYROLL-DATA FROM
+               LEAVE-VACATION-BALANCE
+           ADD LEAVE-SICK-ACCRUAL-RATE TO LEAVE-SICK-BALANCE
+           SUBTRACT PAY-SICK-HOURS IN WS-PAYROLL-DATA FROM
+               LEAVE-SICK-BALANCE
+           ADD LEAVE-PERSONAL-ACCRUAL-RATE TO LEAVE-PERSONAL-BALANCE
+           SUBTRACT PAY-PERSONAL-HOURS IN WS-PAYROLL-DATA FROM
+               LEAVE-PERSONAL-BALANCE
+           ADD PAY-BEREAVEMENT-HOURS IN WS-PAYROLL-DATA TO
+               LEAVE-YTD-BEREAVEMENT-USED
+           ADD PAY-JURY-DUTY-HOURS IN WS-PAYROLL-DATA TO
+               LEAVE-YTD-JURY-DUTY-USED
+           ADD PAY-FMLA-HOURS IN WS-PAYROLL-DATA TO LEAVE-YTD-FMLA-USED
+           ADD PAY-MILITARY-HOURS IN WS-PAYROLL-DATA TO
+               LEAVE-YTD-MILITARY-USED
+           ADD PAY-OTHER-LEAVE-HOURS IN WS-PAYROLL-DATA TO
+               LEAVE-YTD-OTHER-USED
+           COMPUTE LEAVE-LAST-UPDATE-DATE =
+               (PAY-END-YEAR IN WS-PAYROLL-DATA * 10000) +
+               (PAY-END-MONTH IN WS-PAYROLL-DATA * 100) +
+               PAY-END-DAY IN WS-PAYROLL-DATA
+
+           REWRITE LEAVE-BALANCE-RECORD-FILE
+           .
+
+       380-WRITE-PAY-HISTORY.
+      *****************************************************************
+      * Archive what this employee was actually paid and taxed this    *
+      * period, so a future retroactive correction has a period to     *
+      * reconcile against                                              *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO
+               HIST-EMP-ID IN PAY-HISTORY-RECORD-FILE
+           COMPUTE HIST-PERIOD-END-DATE IN PAY-HISTORY-RECORD-FILE =
+               (PAY-END-YEAR IN WS-PAYROLL-DATA * 10000) +
+               (PAY-END-MONTH IN WS-PAYROLL-DATA * 100) +
+               PAY-END-DAY IN WS-PAYROLL-DATA
+           COMPUTE HIST-CHECK-DATE IN PAY-HISTORY-RECORD-FILE =
+               (PAY-CHECK-YEAR IN WS-PAYROLL-DATA * 10000) +
+               (PAY-CHECK-MONTH IN WS-PAYROLL-DATA * 100) +
+               PAY-CHECK-DAY IN WS-PAYROLL-DATA
+           MOVE WS-GROSS-PAY TO
+               HIST-GROSS-PAY IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-FEDERAL-TAX TO
+               HIST-FEDERAL-TAX IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-STATE-TAX TO
+               HIST-STATE-TAX IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-LOCAL-TAX TO
+               HIST-LOCAL-TAX IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-SOCIAL-SEC-TAX TO
+               HIST-SOCIAL-SEC-TAX IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-MEDICARE-TAX TO
+               HIST-MEDICARE-TAX IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-TOTAL-DEDUCTIONS TO
+               HIST-TOTAL-DEDUCTIONS IN PAY-HISTORY-RECORD-FILE
+           MOVE WS-NET-PAY TO HIST-NET-PAY IN PAY-HISTORY-RECORD-FILE
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO
+               HIST-YTD-GROSS-AFTER IN PAY-HISTORY-RECORD-FILE
+      *****************************************************************
+      * The archived run-mode code is informational only (a check can  *
+      * be more than one of bonus/final/retro at once); retro takes    *
+      * precedence for display since it drives the YTD basis the most  *
+      *****************************************************************
+           IF WS-RUN-RETRO
+               MOVE 'X' TO HIST-RUN-MODE IN PAY-HISTORY-RECORD-FILE
+           ELSE
+               IF WS-RUN-FINAL
+                   MOVE 'F' TO HIST-RUN-MODE IN PAY-HISTORY-RECORD-FILE
+               ELSE
+                   MOVE WS-TAX-RUN-MODE TO
+                       HIST-RUN-MODE IN PAY-HISTORY-RECORD-FILE
+               END-IF
+           END-IF
+           MOVE EMP-HOURLY-RATE IN WS-EMPLOYEE-RECORD TO
+               HIST-HOURLY-RATE IN PAY-HISTORY-RECORD-FILE
+           MOVE EMP-FEDERAL-FILING-STATUS IN WS-EMPLOYEE-RECORD TO
+               HIST-FILING-STATUS IN PAY-HISTORY-RECORD-FILE
+           MOVE EMP-401K-PERCENT IN WS-EMPLOYEE-RECORD TO
+               HIST-401K-PERCENT IN PAY-HISTORY-RECORD-FILE
+           MOVE EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD (1) TO
+               HIST-DD-ROUTING-NUM IN PAY-HISTORY-RECORD-FILE
+           MOVE EMP-DD-ACCOUNT-NUM IN WS-EMPLOYEE-RECORD (1) TO
+               HIST-DD-ACCOUNT-NUM IN PAY-HISTORY-RECORD-FILE
+
+           READ PAY-HISTORY-FILE
+               INVALID KEY
+                   WRITE PAY-HISTORY-RECORD-FILE
+               NOT INVALID KEY
+                   REWRITE PAY-HISTORY-RECORD-FILE
+           END-READ
+           .
+
+       385-ACCUMULATE-BREAKDOWN-TOTALS.
+      *****************************************************************
+      * Roll this employee's totals into the department and state      *
+      * breakdown tables used by the summary report and GL export      *
+      *****************************************************************
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-CODE(WS-DEPT-INDEX) =
+                       EMP-DEPARTMENT IN WS-EMPLOYEE-RECORD
+                   MOVE 21 TO WS-DEPT-INDEX
+               ELSE
+                   IF WS-DEPT-CODE(WS-DEPT-INDEX) = SPACES
+                       MOVE EMP-DEPARTMENT IN WS-EMPLOYEE-RECORD TO
+                           WS-DEPT-CODE(WS-DEPT-INDEX)
+                       MOVE 21 TO WS-DEPT-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-CODE(WS-DEPT-INDEX) =
+                       EMP-DEPARTMENT IN WS-EMPLOYEE-RECORD
+                   ADD WS-GROSS-PAY TO
+                       WS-DEPT-GROSS-TOTAL(WS-DEPT-INDEX)
+                   ADD WS-TOTAL-TAXES TO
+                       WS-DEPT-TAX-TOTAL(WS-DEPT-INDEX)
+                   ADD WS-NET-PAY TO
+                       WS-DEPT-NET-TOTAL(WS-DEPT-INDEX)
+                   ADD WS-TOTAL-DEDUCTIONS TO
+                       WS-DEPT-DEDUCT-TOTAL(WS-DEPT-INDEX)
+                   MOVE 21 TO WS-DEPT-INDEX
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 50
+               IF WS-STATE-SUM-CODE(WS-STATE-INDEX) =
+                       EMP-WORK-STATE IN WS-EMPLOYEE-RECORD
+                   MOVE 51 TO WS-STATE-INDEX
+               ELSE
+                   IF WS-STATE-SUM-CODE(WS-STATE-INDEX) = SPACES
+                       MOVE EMP-WORK-STATE IN WS-EMPLOYEE-RECORD TO
+                           WS-STATE-SUM-CODE(WS-STATE-INDEX)
+                       MOVE 51 TO WS-STATE-INDEX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 50
+               IF WS-STATE-SUM-CODE(WS-STATE-INDEX) =
+                       EMP-WORK-STATE IN WS-EMPLOYEE-RECORD
+                   ADD WS-GROSS-PAY TO
+                       WS-STATE-GROSS-TOTAL(WS-STATE-INDEX)
+                   ADD WS-TOTAL-TAXES TO
+                       WS-STATE-TAX-TOTAL(WS-STATE-INDEX)
+                   MOVE 51 TO WS-STATE-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+       390-UPDATE-CHECKPOINT.
+      *****************************************************************
+      * Record this employee as committed in the checkpoint file so a  *
+      * restart of this run-id will not reprocess them                 *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO CHKPT-LAST-EMPLOYEE-ID
+           ADD 1 TO CHKPT-RECORDS-COMMITTED
+           REWRITE CHECKPOINT-RECORD-FILE
+           .
+
        800-LOG-ERROR.
       *****************************************************************
       * Log error messages to the error log file                      *
       *****************************************************************
            MOVE 'Y' TO WS-ERROR-FLAG
            ADD 1 TO WS-ERROR-COUNT
-           
+
            WRITE ERROR-LOG-RECORD FROM WS-ERROR-MESSAGE
            IF NOT ERROR-FILE-SUCCESS
                DISPLAY 'ERROR WRITING TO ERROR LOG: ' ERROR-FILE-STATUS
            END-IF
-           
+
            DISPLAY 'ERROR: ' WS-ERROR-TEXT
            .
-           
-       900-WRAP-UP.
+
+       850-WRITE-AUDIT-ENTRY.
       *****************************************************************
-      * Wrap up processing, generate summary report, and close files  *
+      * Log a change-of-note to the audit trail, independent of the    *
+      * routine per-period YTD update. The caller sets WS-AUDIT-FIELD- *
+      * NAME/OLD-VALUE/NEW-VALUE-TEXT before performing this paragraph *
       *****************************************************************
-           DISPLAY 'PAYROLL PROCESSING COMPLETE'
-           DISPLAY 'EMPLOYEES PROCESSED: ' WS-EMPLOYEE-COUNT
-           DISPLAY 'PAYROLL RECORDS READ: ' WS-PAYROLL-REC-COUNT
-           DISPLAY 'ERRORS ENCOUNTERED: ' WS-ERROR-COUNT
-           DISPLAY 'TOTAL GROSS PAY: ' WS-TOTAL-GROSS-PAY
-           DISPLAY 'TOTAL TAXES: ' WS-TOTAL-TAXES
-           DISPLAY 'TOTAL DEDUCTIONS: ' WS-TOTAL-DEDUCTIONS
-           DISPLAY 'TOTAL NET PAY: ' WS-TOTAL-NET-PAY
-           
-           PERFORM 910-GENERATE-SUMMARY-REPORT
-           
-           CLOSE EMPLOYEE-FILE
-                 PAYROLL-DATA-FILE
-                 TAX-RATES-FILE
-                 PAYSTUB-FILE
-                 PAYROLL-REPORT-FILE
-                 ERROR-LOG-FILE
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO AUDIT-EMP-ID
+           MOVE WS-DATE TO AUDIT-DATE
+           MOVE ZEROS TO AUDIT-TIME
+           MOVE WS-AUDIT-FIELD-NAME TO AUDIT-FIELD-NAME
+           MOVE WS-AUDIT-OLD-VALUE TO AUDIT-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE-TEXT TO AUDIT-NEW-VALUE
+           WRITE AUDIT-LOG-RECORD-FILE
+           .
+
+       900-CONVERT-TO-DAYNUM.
+      *****************************************************************
+      * Convert a year/month/day into a single ascending day number    *
+      * using a 30-day-month convention, so period lengths and         *
+      * partial-period proration can be computed with simple           *
+      * subtraction instead of calendar arithmetic                     *
+      *****************************************************************
+           COMPUTE WS-DAYNUM-RESULT =
+               (WS-DAYNUM-YEAR * 360) +
+               ((WS-DAYNUM-MONTH - 1) * 30) +
+               WS-DAYNUM-DAY
            .
-           
+
        910-GENERATE-SUMMARY-REPORT.
       *****************************************************************
-      * Generate a summary report of the payroll processing           *
+      * Generate a summary report of the payroll processing, broken    *
+      * down by department and by work state                           *
       *****************************************************************
            MOVE SPACES TO REPORT-RECORD
            STRING '================================================='
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            MOVE SPACES TO REPORT-RECORD
            STRING '          PAYROLL PROCESSING SUMMARY REPORT'
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            MOVE SPACES TO REPORT-RECORD
            STRING '================================================='
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE WS-EMPLOYEE-COUNT TO WS-ED-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'EMPLOYEES PROCESSED: ' WS-ED-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-PAYROLL-REC-COUNT TO WS-ED-COUNT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'PAYROLL RECORDS READ: ' WS-ED-COUNT
+                  DELIMITED BY SIZE
+                  INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-ERROR-COUNT TO WS-ED-COUNT
            MOVE SPACES TO REPORT-RECORD
-           STRING 'EMPLOYEES PROCESSED: ' WS-EMPLOYEE-COUNT
+           STRING 'ERRORS ENCOUNTERED: ' WS-ED-COUNT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE WS-TOTAL-GROSS-PAY TO WS-ED-AMOUNT
            MOVE SPACES TO REPORT-RECORD
-           STRING 'PAYROLL RECORDS READ: ' WS-PAYROLL-REC-COUNT
+           STRING 'TOTAL GROSS PAY: $' WS-ED-AMOUNT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE WS-PERIOD-TOTAL-TAXES TO WS-ED-AMOUNT
            MOVE SPACES TO REPORT-RECORD
-           STRING 'ERRORS ENCOUNTERED: ' WS-ERROR-COUNT
+           STRING 'TOTAL TAXES: $' WS-ED-AMOUNT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE WS-PERIOD-TOTAL-DEDUCTIONS TO WS-ED-AMOUNT
            MOVE SPACES TO REPORT-RECORD
-           STRING 'TOTAL GROSS PAY: $' WS-TOTAL-GROSS-PAY
+           STRING 'TOTAL DEDUCTIONS: $' WS-ED-AMOUNT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           MOVE WS-TOTAL-NET-PAY TO WS-ED-AMOUNT
            MOVE SPACES TO REPORT-RECORD
-           STRING 'TOTAL TAXES: $' WS-TOTAL-TAXES
+           STRING 'TOTAL NET PAY: $' WS-ED-AMOUNT
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
            MOVE SPACES TO REPORT-RECORD
-           STRING 'TOTAL DEDUCTIONS: $' WS-TOTAL-DEDUCTIONS
+           STRING '------------ DEPARTMENT BREAKDOWN ------------'
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-CODE(WS-DEPT-INDEX) NOT = SPACES
+                   MOVE WS-DEPT-GROSS-TOTAL(WS-DEPT-INDEX)
+                       TO WS-ED-AMOUNT
+                   MOVE WS-DEPT-TAX-TOTAL(WS-DEPT-INDEX)
+                       TO WS-ED-AMOUNT-2
+                   MOVE WS-DEPT-NET-TOTAL(WS-DEPT-INDEX)
+                       TO WS-ED-AMOUNT-3
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING 'DEPT: ' WS-DEPT-CODE(WS-DEPT-INDEX)
+                          ' GROSS: $' WS-ED-AMOUNT
+                          ' TAX: $' WS-ED-AMOUNT-2
+                          ' NET: $' WS-ED-AMOUNT-3
+                          DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
            MOVE SPACES TO REPORT-RECORD
-           STRING 'TOTAL NET PAY: $' WS-TOTAL-NET-PAY
+           STRING '-------------- STATE BREAKDOWN ---------------'
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
-           
+
+           PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
+                   UNTIL WS-STATE-INDEX > 50
+               IF WS-STATE-SUM-CODE(WS-STATE-INDEX) NOT = SPACES
+                   MOVE WS-STATE-GROSS-TOTAL(WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT
+                   MOVE WS-STATE-TAX-TOTAL(WS-STATE-INDEX) TO
+                       WS-ED-AMOUNT-2
+                   MOVE SPACES TO REPORT-RECORD
+                   STRING 'STATE: ' WS-STATE-SUM-CODE(WS-STATE-INDEX)
+                          ' GROSS: $' WS-ED-AMOUNT
+                          ' TAX: $' WS-ED-AMOUNT-2
+                          DELIMITED BY SIZE
+                          INTO REPORT-RECORD
+                   WRITE REPORT-RECORD
+               END-IF
+           END-PERFORM
+
            MOVE SPACES TO REPORT-RECORD
            STRING '================================================='
                   DELIMITED BY SIZE
                   INTO REPORT-RECORD
            WRITE REPORT-RECORD
            .
-           
+
+       920-WRITE-GL-EXPORT.
+      *****************************************************************
+      * Build the general ledger journal entry lines from the          *
+      * department totals accumulated during this run: a debit to the  *
+      * department's wage expense account and offsetting credits to    *
+      * the tax liability and cash/net-pay accounts. Built here rather
+      * than by a separate extract program since PAYCALC already holds *
+      * the department totals in memory at the end of the run.         *
+      *****************************************************************
+           MOVE WS-DATE TO GL-RUN-CHECK-DATE
+
+           PERFORM VARYING WS-DEPT-INDEX FROM 1 BY 1
+                   UNTIL WS-DEPT-INDEX > 20
+               IF WS-DEPT-CODE(WS-DEPT-INDEX) NOT = SPACES
+                   MOVE WS-DEPT-CODE(WS-DEPT-INDEX) TO GL-DEPARTMENT
+                   MOVE '5000-WAGES' TO GL-ACCOUNT-NUMBER
+                   MOVE 'WAGE EXPENSE' TO GL-ACCOUNT-NAME
+                   SET GL-IS-DEBIT TO TRUE
+                   MOVE WS-DEPT-GROSS-TOTAL(WS-DEPT-INDEX) TO GL-AMOUNT
+                   WRITE GL-EXPORT-RECORD-FILE
+
+                   MOVE '2100-TAXPBL' TO GL-ACCOUNT-NUMBER
+                   MOVE 'TAXES PAYABLE' TO GL-ACCOUNT-NAME
+                   SET GL-IS-CREDIT TO TRUE
+                   MOVE WS-DEPT-TAX-TOTAL(WS-DEPT-INDEX) TO GL-AMOUNT
+                   WRITE GL-EXPORT-RECORD-FILE
+
+                   IF WS-DEPT-DEDUCT-TOTAL(WS-DEPT-INDEX) > ZEROS
+                       MOVE '2200-DEDPBL' TO GL-ACCOUNT-NUMBER
+                       MOVE 'DEDUCTIONS PAYABLE' TO GL-ACCOUNT-NAME
+                       SET GL-IS-CREDIT TO TRUE
+                       MOVE WS-DEPT-DEDUCT-TOTAL(WS-DEPT-INDEX)
+                           TO GL-AMOUNT
+                       WRITE GL-EXPORT-RECORD-FILE
+                   END-IF
+
+                   MOVE '2000-CASH' TO GL-ACCOUNT-NUMBER
+                   MOVE 'CASH - PAYROLL' TO GL-ACCOUNT-NAME
+                   SET GL-IS-CREDIT TO TRUE
+                   MOVE WS-DEPT-NET-TOTAL(WS-DEPT-INDEX) TO GL-AMOUNT
+                   WRITE GL-EXPORT-RECORD-FILE
+               END-IF
+           END-PERFORM
+           .
+
+       325-CHECK-PAY-OVERFLOW.
+      *****************************************************************
+      * Sanity-check gross pay, computed into WS-GROSS-PAY-CALC (wider *
+      * than WS-GROSS-PAY) by the caller, against the maximum a COMP-3 *
+      * PIC 9(7)V99 field can hold before it is ever moved into        *
+      * WS-GROSS-PAY, so a data-entry or rate error is caught instead  *
+      * of silently truncating into a wildly wrong paycheck            *
+      *****************************************************************
+           IF WS-GROSS-PAY-CALC > 9999999.99
+               STRING 'GROSS PAY OVERFLOW FOR EMPLOYEE: '
+                      PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                      ' - CAPPED AT MAXIMUM'
+                      DELIMITED BY SIZE
+                      INTO WS-ERROR-TEXT
+               PERFORM 800-LOG-ERROR
+               MOVE 9999999.99 TO WS-GROSS-PAY
+           ELSE
+               MOVE WS-GROSS-PAY-CALC TO WS-GROSS-PAY
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Wrap up processing, generate summary report, and close files  *
+      *****************************************************************
+           DISPLAY 'PAYROLL PROCESSING COMPLETE'
+           DISPLAY 'EMPLOYEES PROCESSED: ' WS-EMPLOYEE-COUNT
+           DISPLAY 'PAYROLL RECORDS READ: ' WS-PAYROLL-REC-COUNT
+           DISPLAY 'ERRORS ENCOUNTERED: ' WS-ERROR-COUNT
+           DISPLAY 'TOTAL GROSS PAY: ' WS-TOTAL-GROSS-PAY
+           DISPLAY 'TOTAL TAXES: ' WS-PERIOD-TOTAL-TAXES
+           DISPLAY 'TOTAL DEDUCTIONS: ' WS-PERIOD-TOTAL-DEDUCTIONS
+           DISPLAY 'TOTAL NET PAY: ' WS-TOTAL-NET-PAY
+
+           PERFORM 910-GENERATE-SUMMARY-REPORT
+           PERFORM 920-WRITE-GL-EXPORT
+           PERFORM 359-WRITE-NACHA-BATCH-AND-FILE-CONTROL
+
+           SET CHKPT-COMPLETE TO TRUE
+           REWRITE CHECKPOINT-RECORD-FILE
+
+           CLOSE EMPLOYEE-FILE
+                 PAYROLL-DATA-FILE
+                 TAX-RATES-FILE
+                 PAYSTUB-FILE
+                 STUB-EXPORT-FILE
+                 PAYROLL-REPORT-FILE
+                 ERROR-LOG-FILE
+                 CHECKPOINT-FILE
+                 LEAVE-BALANCE-FILE
+                 PAY-HISTORY-FILE
+                 FUTA-SUTA-FILE
+                 CONTRIB-FILE
+                 GL-EXPORT-FILE
+                 AUDIT-LOG-FILE
+                 CHECK-REGISTER-FILE
+                 NACHA-DETAIL-FILE
+                 DEDUCTION-DETAIL-FILE
+           .
+
        950-ABNORMAL-TERMINATION.
       *****************************************************************
       * Handle abnormal program termination due to errors             *
       *****************************************************************
            DISPLAY 'PAYROLL PROCESSING TERMINATED ABNORMALLY'
-           
+
            IF EMP-FILE-SUCCESS
                CLOSE EMPLOYEE-FILE
            END-IF
-           
+
            IF PAY-FILE-SUCCESS
                CLOSE PAYROLL-DATA-FILE
            END-IF
-           
+
            IF TAX-FILE-SUCCESS
                CLOSE TAX-RATES-FILE
            END-IF
-           
+
            IF DEDUCT-FILE-SUCCESS
                CLOSE DEDUCTION-FILE
            END-IF
-           
+
            IF STUB-FILE-SUCCESS
                CLOSE PAYSTUB-FILE
            END-IF
-           
+
+           IF EXPORT-FILE-SUCCESS
+               CLOSE STUB-EXPORT-FILE
+           END-IF
+
            IF REPORT-FILE-SUCCESS
                CLOSE PAYROLL-REPORT-FILE
            END-IF
-           
+
            IF ERROR-FILE-SUCCESS
                CLOSE ERROR-LOG-FILE
            END-IF
-           
+
+           IF CHKPT-FILE-SUCCESS
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF LEAVE-FILE-SUCCESS
+               CLOSE LEAVE-BALANCE-FILE
+           END-IF
+
+           IF HIST-FILE-SUCCESS
+               CLOSE PAY-HISTORY-FILE
+           END-IF
+
+           IF FUTA-FILE-SUCCESS
+               CLOSE FUTA-SUTA-FILE
+           END-IF
+
+           IF CONTRIB-FILE-SUCCESS
+               CLOSE CONTRIB-FILE
+           END-IF
+
+           IF GLEXP-FILE-SUCCESS
+               CLOSE GL-EXPORT-FILE
+           END-IF
+
+           IF AUDIT-FILE-SUCCESS
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+
+           IF CHKREG-FILE-SUCCESS
+               CLOSE CHECK-REGISTER-FILE
+           END-IF
+
+           IF NACHA-FILE-SUCCESS
+               CLOSE NACHA-DETAIL-FILE
+           END-IF
+
+           IF DEDDTL-FILE-SUCCESS
+               CLOSE DEDUCTION-DETAIL-FILE
+           END-IF
+
            STOP RUN
-           .
\ No newline at end of file
+           .
