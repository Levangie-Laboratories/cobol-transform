@@ -1,14 +1,14 @@
       *****************************************************************
       * Program: DEDCALC.cbl                                          *
-      *                                                               *
-      * Purpose: Deduction calculation module for the Payroll         *
-      *          Processing System. This program calculates employee  *
-      *          deductions, including health insurance, retirement   *
-      *          plans, garnishments, and other voluntary deductions  *
-      *          based on employee elections and deduction types.     *
-      *                                                               *
-      * Date Created: 2025-04-10                                      *
-      * Author: COBOL Payroll System                                  *
+      *                                                                *
+      * Purpose: Deduction calculation module for the Payroll          *
+      *          Processing System. Calculates employee deductions,   *
+      *          including health insurance, retirement plans,        *
+      *          garnishments, and other voluntary deductions based    *
+      *          on employee elections and deduction types.            *
+      *                                                                *
+      * Date Created: 2025-04-10                                       *
+      * Author: COBOL Payroll System                                   *
       *****************************************************************
 
        IDENTIFICATION DIVISION.
@@ -16,26 +16,31 @@
        AUTHOR. COBOL PAYROLL SYSTEM.
        DATE-WRITTEN. 2025-04-10.
        DATE-COMPILED. 2025-04-10.
-      
+
       *****************************************************************
-      * Program Description:                                           *
+      * Program Description:                                          *
       *                                                                *
       * DEDCALC is the deduction calculation module for the Payroll    *
       * Processing System. It calculates:                              *
       *                                                                *
-      * 1. Health Insurance Deductions - Based on selected plan        *
-      * 2. Dental Insurance Deductions - Based on selected plan        *
-      * 3. Vision Insurance Deductions - Based on selected plan        *
-      * 4. Retirement Plan Contributions - Based on percentage or      *
-      *    fixed amount                                                *
-      * 5. Garnishments - Based on court orders                        *
-      * 6. Loan Repayments - Based on loan terms                       *
-      * 7. Charitable Contributions - Based on employee elections      *
-      * 8. Other Voluntary Deductions - Based on election type         *
+      * 1. Health/Dental/Vision Insurance - looked up by DEDUCFILE     *
+      *    calculation method, falling back to the flat EMPFILE        *
+      *    deduction amount when no matching type record is found      *
+      * 2. Retirement - traditional and Roth 401(k) split against      *
+      *    the combined annual deferral limit, plus employer match     *
+      * 3. Loan repayments and advance recovery                        *
+      * 4. Garnishments - multiple priority orders, capped at the      *
+      *    CCPA ceiling, with support for a one-period override        *
+      * 5. Charity, union dues, and additional voluntary deductions,   *
+      *    all classified pre/post-tax from DEDUCT-TAX-STATUS          *
+      * 6. A one-time miscellaneous adjustment line                    *
       *                                                                *
-      * The module receives gross pay and employee information from    *
-      * the calling program, performs the calculations, and returns    *
-      * the total deduction amount.                                    *
+      * Deductions are queued with the DEDUCT-PRIORITY of their type   *
+      * record (or a default when no type record matches) and then     *
+      * applied in priority order against available funds (gross       *
+      * less taxes), so a short pay period skips or partially applies  *
+      * the lowest-priority deductions instead of driving net pay      *
+      * negative.                                                      *
       *****************************************************************
 
        ENVIRONMENT DIVISION.
@@ -46,218 +51,876 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-CALCULATION-WORK-AREA.
-           05  WS-DEDUCTION-AMOUNT        PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-PERCENTAGE-AMOUNT       PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-PRE-TAX-TOTAL           PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-POST-TAX-TOTAL          PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-DEDUCTION-LIMIT         PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-DEDUCTION-YTD           PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-DEDUCTION-REMAINING     PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-DEDUCTION-CODE          PIC X(3)   VALUE SPACES.
-           05  WS-DEDUCTION-INDEX         PIC 9(2)   COMP-3 VALUE ZEROS.
-       
+           05  WS-DEDUCTION-AMOUNT     PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-PRE-TAX-TOTAL        PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-POST-TAX-TOTAL       PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-DEDUCTION-REMAIN     PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-DEDUCTION-CODE       PIC X(3)   VALUE SPACES.
+           05  WS-DEDUCTION-INDEX      PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-AVAILABLE-FUNDS      PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-401K-PRETAX-DESIRED  PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-401K-ROTH-DESIRED    PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-401K-COMBINED-YTD    PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-401K-COMBINED-REMAIN PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-SIGNED-ADJ-RESULT    PIC S9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-401K-MATCH-BASE      PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-DISPOSABLE-EARNINGS  PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-CAP          PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-REMAIN-CAP   PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-REQUEST-AMT  PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-APPLY-AMT    PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-TOTAL-APPL   PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-INDEX        PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-MIN-INDEX    PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-MIN-PRIOR    PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-GARNISH-PROCESSED OCCURS 3 TIMES PIC X.
+           05  WS-GRAD-INDEX           PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-GRAD-FOUND-FLAG      PIC X      VALUE 'N'.
+               88  WS-GRAD-BAND-FOUND  VALUE 'Y'.
+           05  WS-DEDUCT-TABLE-IDX     PIC 9(2)   COMP-3 VALUE ZEROS.
+           05  WS-DEDUCT-FOUND-FLAG    PIC X      VALUE 'N'.
+               88  WS-DEDUCT-TYPE-FOUND VALUE 'Y'.
+           05  WS-LOOKUP-CODE          PIC X(3)   VALUE SPACES.
+           05  WS-LOOKUP-CATEGORY      PIC X(2)   VALUE SPACES.
+           05  WS-QUEUE-CODE           PIC X(3)   VALUE SPACES.
+           05  WS-QUEUE-AMOUNT         PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-QUEUE-PRIORITY       PIC 9(3)   VALUE ZEROS.
+           05  WS-QUEUE-TAX-FLAG       PIC X      VALUE SPACES.
+           05  WS-TOTAL-DEDUCT-CALC    PIC 9(9)V99 COMP-3 VALUE ZEROS.
+
+       COPY DEDUCFILE REPLACING ==DEDUCTION-TYPE-RECORD== BY
+                                ==WS-DEDUCT-WORK-RECORD==.
+
+       01  WS-PENDING-DEDUCTIONS.
+           05  WS-PENDING-COUNT        PIC 9(2) COMP-3 VALUE ZEROS.
+           05  WS-PENDING-ENTRY OCCURS 15 TIMES.
+               10  WS-PENDING-CODE     PIC X(3).
+               10  WS-PENDING-AMOUNT   PIC 9(7)V99 COMP-3.
+               10  WS-PENDING-PRIORITY PIC 9(3).
+               10  WS-PENDING-TAX-FLAG PIC X.
+                   88  WS-PENDING-PRE-TAX  VALUE 'P'.
+                   88  WS-PENDING-POST-TAX VALUE 'T'.
+               10  WS-PENDING-APPLIED-FLAG PIC X VALUE 'N'.
+                   88  WS-PENDING-APPLIED      VALUE 'Y'.
+
+       01  WS-PRIORITY-SCAN.
+           05  WS-APPLY-COUNTER        PIC 9(2) COMP-3 VALUE ZEROS.
+           05  WS-SCAN-INDEX           PIC 9(2) COMP-3 VALUE ZEROS.
+           05  WS-MIN-INDEX            PIC 9(2) COMP-3 VALUE ZEROS.
+           05  WS-MIN-PRIORITY         PIC 9(3) VALUE ZEROS.
+
        LINKAGE SECTION.
       *****************************************************************
-      * Input Parameters:                                              *
-      * - Deduct-Calc-Gross: Current period gross earnings             *
-      * - Employee-Record: Employee master record with deduction info  *
+      * Input:  Deduct-Calc-Gross, Employee-Record, Payroll-Data,      *
+      *         Total-Taxes-Amount (for the CCPA cap and available-    *
+      *         funds proration base), and the deduction-type table    *
+      *         loaded by the caller from DEDUCFILE.                   *
       *                                                                *
-      * Output Parameters:                                             *
-      * - Total-Deductions: Calculated total deductions                *
+      * Output: Total-Deductions, the 401(k) pre-tax/Roth/employer     *
+      *         match amounts, and the garnishment shortfall amount.   *
       *****************************************************************
-       01  DEDUCT-CALC-GROSS              PIC 9(7)V99 COMP-3.
-       01  EMPLOYEE-RECORD.
+       01  DEDUCT-CALC-GROSS           PIC 9(7)V99 COMP-3.
            COPY EMPFILE.
-       01  TOTAL-DEDUCTIONS               PIC 9(7)V99 COMP-3.
-       
+           COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+                                  ==PAYROLL-DATA==.
+       01  TOTAL-TAXES-AMOUNT          PIC 9(7)V99 COMP-3.
+       01  DEDUCT-TABLE-COUNT          PIC 9(3) COMP-3.
+       01  DEDUCT-TABLE-AREA.
+           05  DEDUCT-SLOT OCCURS 20 TIMES PIC X(400).
+       01  TOTAL-DEDUCTIONS            PIC 9(7)V99 COMP-3.
+       01  EMPLOYEE-401K-PRETAX-AMOUNT PIC 9(7)V99 COMP-3.
+       01  EMPLOYEE-401K-ROTH-AMOUNT   PIC 9(7)V99 COMP-3.
+       01  EMPLOYER-401K-MATCH-AMOUNT  PIC 9(7)V99 COMP-3.
+       01  GARNISH-SHORTFALL-AMOUNT    PIC 9(7)V99 COMP-3.
+       01  DEDUCT-RUN-MODE             PIC X.
+           88  DEDUCT-RUN-BONUS        VALUE 'B'.
+       01  DEDUCT-DETAIL-COUNT         PIC 9(2) COMP-3.
+       01  DEDUCT-DETAIL-AREA.
+           05  DEDUCT-DETAIL-ENTRY OCCURS 15 TIMES.
+               10  DTLD-CODE           PIC X(3).
+               10  DTLD-AMOUNT         PIC 9(7)V99 COMP-3.
+
        PROCEDURE DIVISION USING DEDUCT-CALC-GROSS
                                 EMPLOYEE-RECORD
-                                TOTAL-DEDUCTIONS.
+                                PAYROLL-DATA
+                                TOTAL-TAXES-AMOUNT
+                                DEDUCT-TABLE-COUNT
+                                DEDUCT-TABLE-AREA
+                                TOTAL-DEDUCTIONS
+                                EMPLOYEE-401K-PRETAX-AMOUNT
+                                EMPLOYEE-401K-ROTH-AMOUNT
+                                EMPLOYER-401K-MATCH-AMOUNT
+                                GARNISH-SHORTFALL-AMOUNT
+                                DEDUCT-RUN-MODE
+                                DEDUCT-DETAIL-COUNT
+                                DEDUCT-DETAIL-AREA.
 
        000-MAIN-PROCESS.
       *****************************************************************
       * Main deduction calculation process                             *
       *****************************************************************
            INITIALIZE TOTAL-DEDUCTIONS
+                      EMPLOYEE-401K-PRETAX-AMOUNT
+                      EMPLOYEE-401K-ROTH-AMOUNT
+                      EMPLOYER-401K-MATCH-AMOUNT
+                      GARNISH-SHORTFALL-AMOUNT
                       WS-PRE-TAX-TOTAL
                       WS-POST-TAX-TOTAL
-                      
-           PERFORM 100-PROCESS-HEALTH-INSURANCE
-           PERFORM 200-PROCESS-DENTAL-INSURANCE
-           PERFORM 300-PROCESS-VISION-INSURANCE
-           PERFORM 400-PROCESS-RETIREMENT
+           MOVE ZEROS TO WS-PENDING-COUNT
+           MOVE ZEROS TO DEDUCT-DETAIL-COUNT
+
+           IF NOT DEDUCT-RUN-BONUS
+               PERFORM 100-PROCESS-HEALTH-INSURANCE
+               PERFORM 200-PROCESS-DENTAL-INSURANCE
+               PERFORM 300-PROCESS-VISION-INSURANCE
+               PERFORM 400-PROCESS-RETIREMENT
+           ELSE
+               DISPLAY
+                   'RECURRING DEDUCTIONS SUPPRESSED - BONUS RUN MODE'
+           END-IF
+
            PERFORM 500-PROCESS-LOAN-DEDUCTION
+           PERFORM 550-PROCESS-ADVANCE-RECOVERY
            PERFORM 600-PROCESS-GARNISHMENT
            PERFORM 700-PROCESS-CHARITY
            PERFORM 800-PROCESS-UNION-DUES
            PERFORM 900-PROCESS-ADDITIONAL-DEDUCTIONS
-           
-           COMPUTE TOTAL-DEDUCTIONS = WS-PRE-TAX-TOTAL + WS-POST-TAX-TOTAL
-           
+           PERFORM 845-QUEUE-MISC-ADJUSTMENT
+
+           PERFORM 960-APPLY-DEDUCTIONS-BY-PRIORITY
+           PERFORM 980-UPDATE-ADVANCE-BALANCE
+           PERFORM 850-PROCESS-MISC-ADJUSTMENT
+
+      *****************************************************************
+      * Sum into a field wider than TOTAL-DEDUCTIONS so an overflow    *
+      * can be detected before it is moved into the COMP-3 PIC 9(7)V99 *
+      * linkage total, instead of comparing the total against its own  *
+      * maximum after it has already silently truncated                *
+      *****************************************************************
+           COMPUTE WS-TOTAL-DEDUCT-CALC =
+               WS-PRE-TAX-TOTAL + WS-POST-TAX-TOTAL
+
+           IF WS-TOTAL-DEDUCT-CALC > 9999999.99
+               DISPLAY 'TOTAL DEDUCTIONS OVERFLOW FOR EMPLOYEE: '
+                   EMP-ID ' - CAPPED AT MAXIMUM'
+               MOVE 9999999.99 TO TOTAL-DEDUCTIONS
+           ELSE
+               MOVE WS-TOTAL-DEDUCT-CALC TO TOTAL-DEDUCTIONS
+           END-IF
+
            GOBACK
            .
-           
+
        100-PROCESS-HEALTH-INSURANCE.
       *****************************************************************
-      * Process Health Insurance Deduction                             *
-      *                                                                *
-      * This section calculates health insurance deductions based on   *
-      * the employee's selected plan (if any).                         *
-      *****************************************************************
-           IF EMP-HEALTH-PLAN-CODE IN EMPLOYEE-RECORD NOT = SPACES AND
-              EMP-HEALTH-PLAN-CODE IN EMPLOYEE-RECORD NOT = '000'
-              
-               MOVE EMP-HEALTH-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               
-      **** Apply per-pay period amount ****
-               ADD WS-DEDUCTION-AMOUNT TO WS-PRE-TAX-TOTAL
+      * Look up the employee's health plan code in the deduction-type  *
+      * table and apply its calculation method; fall back to the       *
+      * flat EMP-HEALTH-DEDUCTION amount when no type record matches.  *
+      *****************************************************************
+           IF EMP-HEALTH-PLAN-CODE NOT = SPACES AND
+              EMP-HEALTH-PLAN-CODE NOT = '000'
+
+               MOVE EMP-HEALTH-PLAN-CODE TO WS-LOOKUP-CODE
+               PERFORM 050-LOOKUP-DEDUCT-TYPE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   PERFORM 060-COMPUTE-DEDUCT-AMOUNT
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE EMP-HEALTH-DEDUCTION TO WS-DEDUCTION-AMOUNT
+                   MOVE 100 TO WS-QUEUE-PRIORITY
+                   MOVE 'P' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               MOVE EMP-HEALTH-PLAN-CODE TO WS-QUEUE-CODE
+               MOVE WS-DEDUCTION-AMOUNT  TO WS-QUEUE-AMOUNT
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        200-PROCESS-DENTAL-INSURANCE.
       *****************************************************************
-      * Process Dental Insurance Deduction                             *
-      *                                                                *
-      * This section calculates dental insurance deductions based on   *
-      * the employee's selected plan (if any).                         *
-      *****************************************************************
-           IF EMP-DENTAL-PLAN-CODE IN EMPLOYEE-RECORD NOT = SPACES AND
-              EMP-DENTAL-PLAN-CODE IN EMPLOYEE-RECORD NOT = '000'
-              
-               MOVE EMP-DENTAL-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               
-      **** Apply per-pay period amount ****
-               ADD WS-DEDUCTION-AMOUNT TO WS-PRE-TAX-TOTAL
+      * Process dental insurance deduction - same pattern as health.   *
+      *****************************************************************
+           IF EMP-DENTAL-PLAN-CODE NOT = SPACES AND
+              EMP-DENTAL-PLAN-CODE NOT = '000'
+
+               MOVE EMP-DENTAL-PLAN-CODE TO WS-LOOKUP-CODE
+               PERFORM 050-LOOKUP-DEDUCT-TYPE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   PERFORM 060-COMPUTE-DEDUCT-AMOUNT
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE EMP-DENTAL-DEDUCTION TO WS-DEDUCTION-AMOUNT
+                   MOVE 110 TO WS-QUEUE-PRIORITY
+                   MOVE 'P' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               MOVE EMP-DENTAL-PLAN-CODE TO WS-QUEUE-CODE
+               MOVE WS-DEDUCTION-AMOUNT  TO WS-QUEUE-AMOUNT
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        300-PROCESS-VISION-INSURANCE.
       *****************************************************************
-      * Process Vision Insurance Deduction                             *
-      *                                                                *
-      * This section calculates vision insurance deductions based on   *
-      * the employee's selected plan (if any).                         *
-      *****************************************************************
-           IF EMP-VISION-PLAN-CODE IN EMPLOYEE-RECORD NOT = SPACES AND
-              EMP-VISION-PLAN-CODE IN EMPLOYEE-RECORD NOT = '000'
-              
-               MOVE EMP-VISION-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               
-      **** Apply per-pay period amount ****
-               ADD WS-DEDUCTION-AMOUNT TO WS-PRE-TAX-TOTAL
+      * Process vision insurance deduction - same pattern as health.   *
+      *****************************************************************
+           IF EMP-VISION-PLAN-CODE NOT = SPACES AND
+              EMP-VISION-PLAN-CODE NOT = '000'
+
+               MOVE EMP-VISION-PLAN-CODE TO WS-LOOKUP-CODE
+               PERFORM 050-LOOKUP-DEDUCT-TYPE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   PERFORM 060-COMPUTE-DEDUCT-AMOUNT
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE EMP-VISION-DEDUCTION TO WS-DEDUCTION-AMOUNT
+                   MOVE 120 TO WS-QUEUE-PRIORITY
+                   MOVE 'P' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               MOVE EMP-VISION-PLAN-CODE TO WS-QUEUE-CODE
+               MOVE WS-DEDUCTION-AMOUNT  TO WS-QUEUE-AMOUNT
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        400-PROCESS-RETIREMENT.
       *****************************************************************
-      * Process Retirement Plan Deduction                              *
-      *                                                                *
-      * This section calculates retirement plan contributions based on *
-      * the employee's election (percentage of gross pay).             *
-      *****************************************************************
-           IF EMP-401K-YES IN EMPLOYEE-RECORD
-      **** Calculate retirement contribution based on percentage ****
-               COMPUTE WS-PERCENTAGE-AMOUNT ROUNDED =
-                   DEDUCT-CALC-GROSS * (EMP-401K-PERCENT IN EMPLOYEE-RECORD / 100)
-               
-      **** Check for annual limits (simplified for demonstration) ****
-               MOVE 19500 TO WS-DEDUCTION-LIMIT
-               MOVE EMP-YTD-401K IN EMPLOYEE-RECORD TO WS-DEDUCTION-YTD
-               
-               SUBTRACT WS-DEDUCTION-YTD FROM WS-DEDUCTION-LIMIT
-                   GIVING WS-DEDUCTION-REMAINING
-               
-               IF WS-PERCENTAGE-AMOUNT > WS-DEDUCTION-REMAINING
-                   MOVE WS-DEDUCTION-REMAINING TO WS-PERCENTAGE-AMOUNT
+      * Split the employee's deferral into traditional (pre-tax) and   *
+      * Roth (post-tax) amounts against the combined annual deferral   *
+      * limit from the retirement deduction type record, then          *
+      * calculate the employer match.                                  *
+      *****************************************************************
+           MOVE ZEROS TO WS-401K-PRETAX-DESIRED
+           MOVE ZEROS TO WS-401K-ROTH-DESIRED
+
+           IF EMP-401K-YES
+               MOVE 'RT' TO WS-LOOKUP-CATEGORY
+               PERFORM 055-LOOKUP-DEDUCT-BY-CATEGORY
+
+               COMPUTE WS-401K-PRETAX-DESIRED ROUNDED =
+                   DEDUCT-CALC-GROSS * (EMP-401K-PERCENT / 100)
+
+               IF EMP-401K-ROTH-YES
+                   COMPUTE WS-401K-ROTH-DESIRED ROUNDED =
+                       DEDUCT-CALC-GROSS *
+                           (EMP-401K-ROTH-PERCENT / 100)
+               END-IF
+
+               ADD EMP-YTD-401K EMP-YTD-401K-ROTH
+                   GIVING WS-401K-COMBINED-YTD
+               SUBTRACT WS-401K-COMBINED-YTD
+                   FROM DEDUCT-ANNUAL-MAX-AMOUNT
+                   GIVING WS-401K-COMBINED-REMAIN
+               IF WS-401K-COMBINED-REMAIN < ZEROS
+                   MOVE ZEROS TO WS-401K-COMBINED-REMAIN
+               END-IF
+
+               IF WS-401K-PRETAX-DESIRED > WS-401K-COMBINED-REMAIN
+                   MOVE WS-401K-COMBINED-REMAIN
+                       TO WS-401K-PRETAX-DESIRED
+                   MOVE ZEROS TO WS-401K-ROTH-DESIRED
+               ELSE
+                   SUBTRACT WS-401K-PRETAX-DESIRED
+                       FROM WS-401K-COMBINED-REMAIN
+                       GIVING WS-DEDUCTION-REMAIN
+                   IF WS-401K-ROTH-DESIRED > WS-DEDUCTION-REMAIN
+                       MOVE WS-DEDUCTION-REMAIN
+                           TO WS-401K-ROTH-DESIRED
+                   END-IF
+               END-IF
+
+               MOVE WS-401K-PRETAX-DESIRED
+                   TO EMPLOYEE-401K-PRETAX-AMOUNT
+               MOVE WS-401K-ROTH-DESIRED
+                   TO EMPLOYEE-401K-ROTH-AMOUNT
+
+               IF WS-401K-PRETAX-DESIRED > ZEROS
+                   MOVE '4PT' TO WS-QUEUE-CODE
+                   MOVE WS-401K-PRETAX-DESIRED TO WS-QUEUE-AMOUNT
+                   MOVE 'P' TO WS-QUEUE-TAX-FLAG
+                   IF WS-DEDUCT-TYPE-FOUND
+                       MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                           TO WS-QUEUE-PRIORITY
+                   ELSE
+                       MOVE 200 TO WS-QUEUE-PRIORITY
+                   END-IF
+                   PERFORM 990-QUEUE-DEDUCTION
+               END-IF
+
+               IF WS-401K-ROTH-DESIRED > ZEROS
+                   MOVE '4RT' TO WS-QUEUE-CODE
+                   MOVE WS-401K-ROTH-DESIRED TO WS-QUEUE-AMOUNT
+                   MOVE 'T' TO WS-QUEUE-TAX-FLAG
+                   IF WS-DEDUCT-TYPE-FOUND
+                       MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                           TO WS-QUEUE-PRIORITY
+                   ELSE
+                       MOVE 200 TO WS-QUEUE-PRIORITY
+                   END-IF
+                   PERFORM 990-QUEUE-DEDUCTION
+               END-IF
+
+               PERFORM 450-CALCULATE-EMPLOYER-MATCH
+           END-IF
+           .
+
+       450-CALCULATE-EMPLOYER-MATCH.
+      *****************************************************************
+      * Compute the employer matching contribution against this        *
+      * period's combined employee deferral (pre-tax plus Roth), per   *
+      * the plan's match rate and per-pay cap in DEDUCFILE.            *
+      *****************************************************************
+           MOVE ZEROS TO EMPLOYER-401K-MATCH-AMOUNT
+
+           IF WS-DEDUCT-TYPE-FOUND
+              AND DEDUCT-EMPLOYER-MATCH IN WS-DEDUCT-WORK-RECORD
+
+               ADD WS-401K-PRETAX-DESIRED WS-401K-ROTH-DESIRED
+                   GIVING WS-401K-MATCH-BASE
+
+               COMPUTE EMPLOYER-401K-MATCH-AMOUNT ROUNDED =
+                   WS-401K-MATCH-BASE *
+                   (DEDUCT-EMPLOYER-MATCH-RATE
+                       IN WS-DEDUCT-WORK-RECORD / 100)
+
+               IF EMPLOYER-401K-MATCH-AMOUNT >
+                    DEDUCT-EMPLOYER-MATCH-MAX IN WS-DEDUCT-WORK-RECORD
+                   MOVE DEDUCT-EMPLOYER-MATCH-MAX
+                       IN WS-DEDUCT-WORK-RECORD
+                       TO EMPLOYER-401K-MATCH-AMOUNT
                END-IF
-               
-      **** Apply retirement deduction ****
-               ADD WS-PERCENTAGE-AMOUNT TO WS-PRE-TAX-TOTAL
            END-IF
            .
-           
+
        500-PROCESS-LOAN-DEDUCTION.
       *****************************************************************
-      * Process Loan Repayment Deduction                               *
-      *                                                                *
-      * This section processes loan repayment deductions based on      *
-      * fixed repayment amount.                                        *
+      * Look up the loan deduction type by category; fall back to      *
+      * the flat EMP-LOAN-DEDUCTION amount when no type record exists. *
+      *****************************************************************
+           IF EMP-LOAN-DEDUCTION > 0
+               MOVE 'LN' TO WS-LOOKUP-CATEGORY
+               PERFORM 055-LOOKUP-DEDUCT-BY-CATEGORY
+
+               MOVE EMP-LOAN-DEDUCTION TO WS-QUEUE-AMOUNT
+               MOVE 'LN1' TO WS-QUEUE-CODE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE 300 TO WS-QUEUE-PRIORITY
+                   MOVE 'T' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               PERFORM 990-QUEUE-DEDUCTION
+           END-IF
+           .
+
+       550-PROCESS-ADVANCE-RECOVERY.
       *****************************************************************
-           IF EMP-LOAN-DEDUCTION IN EMPLOYEE-RECORD > 0
-      **** Apply fixed loan repayment amount ****
-               MOVE EMP-LOAN-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               ADD WS-DEDUCTION-AMOUNT TO WS-POST-TAX-TOTAL
+      * Record any new advance issued this period and queue recovery   *
+      * of the outstanding balance. The amount actually recovered is   *
+      * whatever the priority proration in 960 leaves available, so    *
+      * an advance never drives net pay negative on its own.           *
+      *****************************************************************
+           IF PAY-ADVANCE-AMOUNT > ZEROS
+               ADD PAY-ADVANCE-AMOUNT TO EMP-ADVANCE-BALANCE
+           END-IF
+
+           IF EMP-ADVANCE-BALANCE > ZEROS
+               MOVE 'ADV' TO WS-QUEUE-CODE
+               MOVE EMP-ADVANCE-BALANCE TO WS-QUEUE-AMOUNT
+               MOVE 600 TO WS-QUEUE-PRIORITY
+               MOVE 'T' TO WS-QUEUE-TAX-FLAG
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        600-PROCESS-GARNISHMENT.
       *****************************************************************
-      * Process Garnishment Deduction                                  *
-      *                                                                *
-      * This section processes garnishment deductions (court-ordered   *
-      * deductions such as child support or tax levies).               *
-      *****************************************************************
-           IF EMP-GARNISH-DEDUCTION IN EMPLOYEE-RECORD > 0
-      **** Apply garnishment amount ****
-      **** In a real system, might apply percentage limits based on laws ****
-               MOVE EMP-GARNISH-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               ADD WS-DEDUCTION-AMOUNT TO WS-POST-TAX-TOTAL
+      * Compute disposable earnings (gross less taxes) and cap total   *
+      * garnishment withheld at the CCPA ceiling of 25% of disposable  *
+      * earnings. PAY-GARNISH-OVERRIDE, when present, replaces the     *
+      * standing orders for this pay period only. Any amount that      *
+      * cannot be withheld because of the cap is logged as a           *
+      * shortfall; standing order balances are reduced only by what    *
+      * was actually withheld.                                         *
+      *****************************************************************
+           COMPUTE WS-DISPOSABLE-EARNINGS =
+               DEDUCT-CALC-GROSS - TOTAL-TAXES-AMOUNT
+           IF WS-DISPOSABLE-EARNINGS < ZEROS
+               MOVE ZEROS TO WS-DISPOSABLE-EARNINGS
+           END-IF
+
+           COMPUTE WS-GARNISH-CAP ROUNDED =
+               WS-DISPOSABLE-EARNINGS * 0.25
+
+           MOVE ZEROS TO WS-GARNISH-TOTAL-APPL
+           MOVE ZEROS TO WS-GARNISH-REQUEST-AMT
+           MOVE ZEROS TO GARNISH-SHORTFALL-AMOUNT
+           MOVE 'N' TO WS-GARNISH-PROCESSED (1)
+           MOVE 'N' TO WS-GARNISH-PROCESSED (2)
+           MOVE 'N' TO WS-GARNISH-PROCESSED (3)
+
+           IF PAY-GARNISH-OVERRIDE > ZEROS
+               MOVE PAY-GARNISH-OVERRIDE TO WS-GARNISH-REQUEST-AMT
+
+               IF WS-GARNISH-REQUEST-AMT > WS-GARNISH-CAP
+                   MOVE WS-GARNISH-CAP TO WS-GARNISH-TOTAL-APPL
+               ELSE
+                   MOVE WS-GARNISH-REQUEST-AMT
+                       TO WS-GARNISH-TOTAL-APPL
+               END-IF
+           ELSE
+               MOVE WS-GARNISH-CAP TO WS-GARNISH-REMAIN-CAP
+
+               PERFORM 3 TIMES
+                   MOVE ZEROS TO WS-GARNISH-MIN-PRIOR
+                   MOVE ZEROS TO WS-GARNISH-MIN-INDEX
+
+                   PERFORM VARYING WS-GARNISH-INDEX FROM 1 BY 1
+                       UNTIL WS-GARNISH-INDEX > 3
+                       IF EMP-GARN-ACTIVE (WS-GARNISH-INDEX)
+                          AND WS-GARNISH-PROCESSED
+                              (WS-GARNISH-INDEX) = 'N'
+                          AND (WS-GARNISH-MIN-INDEX = 0 OR
+                               EMP-GARN-PRIORITY (WS-GARNISH-INDEX)
+                                   < WS-GARNISH-MIN-PRIOR)
+                           MOVE EMP-GARN-PRIORITY (WS-GARNISH-INDEX)
+                               TO WS-GARNISH-MIN-PRIOR
+                           MOVE WS-GARNISH-INDEX
+                               TO WS-GARNISH-MIN-INDEX
+                       END-IF
+                   END-PERFORM
+
+                   IF WS-GARNISH-MIN-INDEX > 0
+                       MOVE 'Y' TO WS-GARNISH-PROCESSED
+                           (WS-GARNISH-MIN-INDEX)
+                       ADD EMP-GARN-AMOUNT (WS-GARNISH-MIN-INDEX)
+                           TO WS-GARNISH-REQUEST-AMT
+
+                       IF EMP-GARN-AMOUNT (WS-GARNISH-MIN-INDEX) >
+                            EMP-GARN-BALANCE (WS-GARNISH-MIN-INDEX)
+                           MOVE EMP-GARN-BALANCE
+                               (WS-GARNISH-MIN-INDEX)
+                               TO WS-GARNISH-APPLY-AMT
+                       ELSE
+                           MOVE EMP-GARN-AMOUNT
+                               (WS-GARNISH-MIN-INDEX)
+                               TO WS-GARNISH-APPLY-AMT
+                       END-IF
+
+                       IF WS-GARNISH-APPLY-AMT > WS-GARNISH-REMAIN-CAP
+                           MOVE WS-GARNISH-REMAIN-CAP
+                               TO WS-GARNISH-APPLY-AMT
+                       END-IF
+
+                       SUBTRACT WS-GARNISH-APPLY-AMT FROM
+                           EMP-GARN-BALANCE (WS-GARNISH-MIN-INDEX)
+                       SUBTRACT WS-GARNISH-APPLY-AMT
+                           FROM WS-GARNISH-REMAIN-CAP
+                       ADD WS-GARNISH-APPLY-AMT
+                           TO WS-GARNISH-TOTAL-APPL
+                   END-IF
+               END-PERFORM
+
+               IF WS-GARNISH-TOTAL-APPL = ZEROS
+                  AND EMP-GARNISH-DEDUCTION > ZEROS
+                   ADD EMP-GARNISH-DEDUCTION TO WS-GARNISH-REQUEST-AMT
+                   IF EMP-GARNISH-DEDUCTION > WS-GARNISH-CAP
+                       MOVE WS-GARNISH-CAP TO WS-GARNISH-TOTAL-APPL
+                   ELSE
+                       MOVE EMP-GARNISH-DEDUCTION
+                           TO WS-GARNISH-TOTAL-APPL
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-GARNISH-REQUEST-AMT > WS-GARNISH-TOTAL-APPL
+               COMPUTE GARNISH-SHORTFALL-AMOUNT =
+                   WS-GARNISH-REQUEST-AMT - WS-GARNISH-TOTAL-APPL
+               DISPLAY 'GARNISHMENT SHORTFALL FOR EMPLOYEE: '
+                   EMP-ID ' AMOUNT: ' GARNISH-SHORTFALL-AMOUNT
+           END-IF
+
+           IF WS-GARNISH-TOTAL-APPL > ZEROS
+               MOVE 'GN' TO WS-LOOKUP-CATEGORY
+               PERFORM 055-LOOKUP-DEDUCT-BY-CATEGORY
+
+               MOVE 'GRN' TO WS-QUEUE-CODE
+               MOVE WS-GARNISH-TOTAL-APPL TO WS-QUEUE-AMOUNT
+               MOVE 'T' TO WS-QUEUE-TAX-FLAG
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+               ELSE
+                   MOVE 50 TO WS-QUEUE-PRIORITY
+               END-IF
+
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        700-PROCESS-CHARITY.
       *****************************************************************
-      * Process Charitable Contribution Deduction                      *
-      *                                                                *
-      * This section processes voluntary charitable contribution        *
-      * deductions based on employee election.                         *
+      * Process charitable contribution deduction.                     *
       *****************************************************************
-           IF EMP-CHARITY-DEDUCTION IN EMPLOYEE-RECORD > 0
-      **** Apply charitable contribution amount ****
-               MOVE EMP-CHARITY-DEDUCTION IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               ADD WS-DEDUCTION-AMOUNT TO WS-POST-TAX-TOTAL
+           IF EMP-CHARITY-DEDUCTION > 0
+               MOVE 'CH' TO WS-LOOKUP-CATEGORY
+               PERFORM 055-LOOKUP-DEDUCT-BY-CATEGORY
+
+               MOVE EMP-CHARITY-DEDUCTION TO WS-QUEUE-AMOUNT
+               MOVE 'CHR' TO WS-QUEUE-CODE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE 400 TO WS-QUEUE-PRIORITY
+                   MOVE 'T' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               PERFORM 990-QUEUE-DEDUCTION
            END-IF
            .
-           
+
        800-PROCESS-UNION-DUES.
       *****************************************************************
-      * Process Union Dues Deduction                                   *
-      *                                                                *
-      * This section processes union dues deductions if applicable.     *
+      * Process union dues deduction.                                  *
+      *****************************************************************
+           IF EMP-UNION-DUES > 0
+               MOVE 'UN' TO WS-LOOKUP-CATEGORY
+               PERFORM 055-LOOKUP-DEDUCT-BY-CATEGORY
+
+               MOVE EMP-UNION-DUES TO WS-QUEUE-AMOUNT
+               MOVE 'UND' TO WS-QUEUE-CODE
+
+               IF WS-DEDUCT-TYPE-FOUND
+                   MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-PRIORITY
+                   MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                       TO WS-QUEUE-TAX-FLAG
+               ELSE
+                   MOVE 450 TO WS-QUEUE-PRIORITY
+                   MOVE 'T' TO WS-QUEUE-TAX-FLAG
+               END-IF
+
+               PERFORM 990-QUEUE-DEDUCTION
+           END-IF
+           .
+
+       845-QUEUE-MISC-ADJUSTMENT.
+      *****************************************************************
+      * A one-time miscellaneous adjustment that increases the        *
+      * deduction total is queued like every other deduction category *
+      * so 960-APPLY-DEDUCTIONS-BY-PRIORITY can skip or partially      *
+      * apply it when gross pay can't cover everything, instead of    *
+      * applying it directly against the final total after funds are  *
+      * already spoken for                                            *
+      *****************************************************************
+           IF PAY-OTHER-ADJUST-AMT > ZEROS
+               MOVE 'MSC' TO WS-QUEUE-CODE
+               MOVE PAY-OTHER-ADJUST-AMT TO WS-QUEUE-AMOUNT
+               MOVE 950 TO WS-QUEUE-PRIORITY
+               MOVE 'T' TO WS-QUEUE-TAX-FLAG
+               PERFORM 990-QUEUE-DEDUCTION
+           END-IF
+           .
+
+       850-PROCESS-MISC-ADJUSTMENT.
+      *****************************************************************
+      * A negative one-time miscellaneous adjustment is a credit       *
+      * against deductions already applied by the priority queue - it  *
+      * only ever reduces the total, so it carries no shortfall risk   *
+      * and is still applied directly here, floored at zero            *
       *****************************************************************
-           IF EMP-UNION-DUES IN EMPLOYEE-RECORD > 0
-      **** Apply union dues amount ****
-               MOVE EMP-UNION-DUES IN EMPLOYEE-RECORD TO WS-DEDUCTION-AMOUNT
-               ADD WS-DEDUCTION-AMOUNT TO WS-POST-TAX-TOTAL
+           IF PAY-OTHER-ADJUST-AMT < ZEROS
+               COMPUTE WS-SIGNED-ADJ-RESULT =
+                   WS-POST-TAX-TOTAL + PAY-OTHER-ADJUST-AMT
+               IF WS-SIGNED-ADJ-RESULT < ZEROS
+                   MOVE ZEROS TO WS-POST-TAX-TOTAL
+               ELSE
+                   MOVE WS-SIGNED-ADJ-RESULT TO WS-POST-TAX-TOTAL
+               END-IF
+               DISPLAY 'MISC ADJUSTMENT APPLIED: '
+                   PAY-OTHER-ADJUST-DESC
+                   ' AMOUNT: ' PAY-OTHER-ADJUST-AMT
            END-IF
            .
-           
+
        900-PROCESS-ADDITIONAL-DEDUCTIONS.
       *****************************************************************
-      * Process Additional Voluntary Deductions                        *
-      *                                                                *
-      * This section processes any additional voluntary deductions     *
-      * elected by the employee.                                       *
+      * Each additional-deduction slot's code is looked up in the      *
+      * loaded deduction-type table so the real DEDUCT-TAX-STATUS      *
+      * drives pre/post-tax classification instead of guessing.        *
       *****************************************************************
            PERFORM VARYING WS-DEDUCTION-INDEX FROM 1 BY 1
                UNTIL WS-DEDUCTION-INDEX > 5
-               
-               MOVE EMP-ADD-DEDUCT-CODE IN EMPLOYEE-RECORD (WS-DEDUCTION-INDEX)
+
+               MOVE EMP-ADD-DEDUCT-CODE (WS-DEDUCTION-INDEX)
                    TO WS-DEDUCTION-CODE
-               
+
                IF WS-DEDUCTION-CODE NOT = SPACES AND
                   WS-DEDUCTION-CODE NOT = '000'
-                  
-                   MOVE EMP-ADD-DEDUCT-AMT IN EMPLOYEE-RECORD (WS-DEDUCTION-INDEX)
-                       TO WS-DEDUCTION-AMOUNT
-                   
-      **** Determine if pre-tax or post-tax based on deduction code ****
-      **** For demonstration, assuming deduction codes starting with 'P' are pre-tax ****
-                   IF WS-DEDUCTION-CODE(1:1) = 'P'
-                       ADD WS-DEDUCTION-AMOUNT TO WS-PRE-TAX-TOTAL
+
+                   MOVE WS-DEDUCTION-CODE TO WS-LOOKUP-CODE
+                   PERFORM 050-LOOKUP-DEDUCT-TYPE
+
+                   MOVE EMP-ADD-DEDUCT-AMT (WS-DEDUCTION-INDEX)
+                       TO WS-QUEUE-AMOUNT
+                   MOVE WS-DEDUCTION-CODE TO WS-QUEUE-CODE
+
+                   IF WS-DEDUCT-TYPE-FOUND
+                       MOVE DEDUCT-TAX-STATUS IN WS-DEDUCT-WORK-RECORD
+                           TO WS-QUEUE-TAX-FLAG
+                       MOVE DEDUCT-PRIORITY IN WS-DEDUCT-WORK-RECORD
+                           TO WS-QUEUE-PRIORITY
                    ELSE
-                       ADD WS-DEDUCTION-AMOUNT TO WS-POST-TAX-TOTAL
+      ****      Unknown code defaults to post-tax so an unrecognized
+      ****      election never silently reduces taxable wages
+                       MOVE 'T' TO WS-QUEUE-TAX-FLAG
+                       MOVE 500 TO WS-QUEUE-PRIORITY
                    END-IF
+
+                   PERFORM 990-QUEUE-DEDUCTION
+               END-IF
+           END-PERFORM
+           .
+
+       050-LOOKUP-DEDUCT-TYPE.
+      *****************************************************************
+      * Search the loaded deduction-type table (built by the calling   *
+      * program from DEDUCFILE) for WS-LOOKUP-CODE. Sets               *
+      * WS-DEDUCT-FOUND-FLAG and, when found, unpacks the matching     *
+      * slot into WS-DEDUCT-WORK-RECORD for field-level access.        *
+      *****************************************************************
+           MOVE 'N' TO WS-DEDUCT-FOUND-FLAG
+
+           PERFORM VARYING WS-DEDUCT-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-DEDUCT-TABLE-IDX > DEDUCT-TABLE-COUNT
+                      OR WS-DEDUCT-TYPE-FOUND
+
+               MOVE DEDUCT-SLOT (WS-DEDUCT-TABLE-IDX)
+                   TO WS-DEDUCT-WORK-RECORD
+
+               IF DEDUCT-CODE IN WS-DEDUCT-WORK-RECORD =
+                    WS-LOOKUP-CODE
+                   MOVE 'Y' TO WS-DEDUCT-FOUND-FLAG
                END-IF
            END-PERFORM
-           .
\ No newline at end of file
+           .
+
+       055-LOOKUP-DEDUCT-BY-CATEGORY.
+      *****************************************************************
+      * Search the loaded deduction-type table for the first entry     *
+      * whose DEDUCT-CATEGORY matches WS-LOOKUP-CATEGORY, used for     *
+      * deduction types not selected by a plan code.                   *
+      *****************************************************************
+           MOVE 'N' TO WS-DEDUCT-FOUND-FLAG
+
+           PERFORM VARYING WS-DEDUCT-TABLE-IDX FROM 1 BY 1
+                   UNTIL WS-DEDUCT-TABLE-IDX > DEDUCT-TABLE-COUNT
+                      OR WS-DEDUCT-TYPE-FOUND
+
+               MOVE DEDUCT-SLOT (WS-DEDUCT-TABLE-IDX)
+                   TO WS-DEDUCT-WORK-RECORD
+
+               IF DEDUCT-CATEGORY IN WS-DEDUCT-WORK-RECORD
+                    = WS-LOOKUP-CATEGORY
+                   MOVE 'Y' TO WS-DEDUCT-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           .
+
+       060-COMPUTE-DEDUCT-AMOUNT.
+      *****************************************************************
+      * Given a located deduction-type record in WS-DEDUCT-WORK-RECORD *
+      * and DEDUCT-CALC-GROSS, compute WS-DEDUCTION-AMOUNT using the   *
+      * type's calculation method, then apply the per-pay maximum.     *
+      *****************************************************************
+           MOVE ZEROS TO WS-DEDUCTION-AMOUNT
+
+           EVALUATE TRUE
+               WHEN DEDUCT-FLAT-AMOUNT IN DEDUCT-CALCULATION-METHOD
+                   MOVE DEDUCT-FLAT-AMOUNT IN DEDUCT-CALCULATION-PARAMS
+                       TO WS-DEDUCTION-AMOUNT
+
+               WHEN DEDUCT-PERCENTAGE IN DEDUCT-CALCULATION-METHOD
+                   COMPUTE WS-DEDUCTION-AMOUNT ROUNDED =
+                       DEDUCT-CALC-GROSS *
+                           (DEDUCT-PERCENTAGE-RATE / 100)
+
+               WHEN DEDUCT-HOURLY-RATE IN DEDUCT-CALCULATION-METHOD
+                   MOVE DEDUCT-HOURLY-RATE IN DEDUCT-CALCULATION-PARAMS
+                       TO WS-DEDUCTION-AMOUNT
+
+               WHEN DEDUCT-GRADUATED IN DEDUCT-CALCULATION-METHOD
+                   PERFORM 065-COMPUTE-GRADUATED-AMOUNT
+           END-EVALUATE
+
+           IF DEDUCT-MAX-AMOUNT-PER-PAY > ZEROS
+              AND WS-DEDUCTION-AMOUNT > DEDUCT-MAX-AMOUNT-PER-PAY
+               MOVE DEDUCT-MAX-AMOUNT-PER-PAY TO WS-DEDUCTION-AMOUNT
+           END-IF
+           .
+
+       065-COMPUTE-GRADUATED-AMOUNT.
+      *****************************************************************
+      * Locate the salary band that DEDUCT-CALC-GROSS falls into and   *
+      * compute the graduated amount as a flat base plus a percentage  *
+      * of gross within that band.                                     *
+      *****************************************************************
+           MOVE 'N' TO WS-GRAD-FOUND-FLAG
+
+           PERFORM VARYING WS-GRAD-INDEX FROM 1 BY 1
+                   UNTIL WS-GRAD-INDEX > 5 OR WS-GRAD-BAND-FOUND
+
+               IF DEDUCT-CALC-GROSS >=
+                    DEDUCT-GRAD-MIN-SALARY (WS-GRAD-INDEX)
+                  AND DEDUCT-CALC-GROSS <=
+                    DEDUCT-GRAD-MAX-SALARY (WS-GRAD-INDEX)
+
+                   COMPUTE WS-DEDUCTION-AMOUNT ROUNDED =
+                       DEDUCT-GRAD-AMOUNT (WS-GRAD-INDEX) +
+                       DEDUCT-CALC-GROSS *
+                       (DEDUCT-GRAD-PERCENTAGE (WS-GRAD-INDEX) / 100)
+
+                   MOVE 'Y' TO WS-GRAD-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           .
+
+       960-APPLY-DEDUCTIONS-BY-PRIORITY.
+      *****************************************************************
+      * Apply queued deductions in ascending DEDUCT-PRIORITY order     *
+      * against available funds (gross less taxes); once funds run     *
+      * out, remaining lower-priority deductions are skipped or        *
+      * partially applied instead of driving net pay negative.         *
+      *****************************************************************
+           COMPUTE WS-AVAILABLE-FUNDS =
+               DEDUCT-CALC-GROSS - TOTAL-TAXES-AMOUNT
+           IF WS-AVAILABLE-FUNDS < ZEROS
+               MOVE ZEROS TO WS-AVAILABLE-FUNDS
+           END-IF
+
+           PERFORM VARYING WS-APPLY-COUNTER FROM 1 BY 1
+                   UNTIL WS-APPLY-COUNTER > WS-PENDING-COUNT
+
+               MOVE 999 TO WS-MIN-PRIORITY
+               MOVE ZEROS TO WS-MIN-INDEX
+
+               PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+                       UNTIL WS-SCAN-INDEX > WS-PENDING-COUNT
+                   IF NOT WS-PENDING-APPLIED (WS-SCAN-INDEX)
+                      AND WS-PENDING-PRIORITY (WS-SCAN-INDEX)
+                          < WS-MIN-PRIORITY
+                       MOVE WS-PENDING-PRIORITY (WS-SCAN-INDEX)
+                           TO WS-MIN-PRIORITY
+                       MOVE WS-SCAN-INDEX TO WS-MIN-INDEX
+                   END-IF
+               END-PERFORM
+
+               IF WS-MIN-INDEX > ZEROS
+                   PERFORM 970-APPLY-ONE-DEDUCTION
+               END-IF
+           END-PERFORM
+           .
+
+       970-APPLY-ONE-DEDUCTION.
+      *****************************************************************
+      * Apply the pending deduction at WS-MIN-INDEX in full if funds   *
+      * cover it, otherwise apply whatever remains and log the         *
+      * shortfall. WS-PENDING-AMOUNT is overwritten with the actual    *
+      * applied amount so later paragraphs can see what was withheld.  *
+      *****************************************************************
+           SET WS-PENDING-APPLIED (WS-MIN-INDEX) TO TRUE
+
+           IF WS-PENDING-AMOUNT (WS-MIN-INDEX) > WS-AVAILABLE-FUNDS
+               IF WS-AVAILABLE-FUNDS > ZEROS
+                   DISPLAY 'DEDUCTION PARTIALLY APPLIED FOR EMPLOYEE: '
+                       EMP-ID ' CODE: '
+                       WS-PENDING-CODE (WS-MIN-INDEX)
+                       ' REQUESTED: '
+                       WS-PENDING-AMOUNT (WS-MIN-INDEX)
+                       ' APPLIED: ' WS-AVAILABLE-FUNDS
+               ELSE
+                   DISPLAY
+                       'DEDUCTION SKIPPED - NO FUNDS REMAINING FOR '
+                       'EMPLOYEE: ' EMP-ID ' CODE: '
+                       WS-PENDING-CODE (WS-MIN-INDEX)
+               END-IF
+               MOVE WS-AVAILABLE-FUNDS
+                   TO WS-PENDING-AMOUNT (WS-MIN-INDEX)
+           END-IF
+
+           SUBTRACT WS-PENDING-AMOUNT (WS-MIN-INDEX)
+               FROM WS-AVAILABLE-FUNDS
+
+           IF WS-PENDING-PRE-TAX (WS-MIN-INDEX)
+               ADD WS-PENDING-AMOUNT (WS-MIN-INDEX) TO WS-PRE-TAX-TOTAL
+           ELSE
+               ADD WS-PENDING-AMOUNT (WS-MIN-INDEX)
+                   TO WS-POST-TAX-TOTAL
+           END-IF
+
+           IF DEDUCT-DETAIL-COUNT < 15
+               ADD 1 TO DEDUCT-DETAIL-COUNT
+               MOVE WS-PENDING-CODE (WS-MIN-INDEX)
+                   TO DTLD-CODE (DEDUCT-DETAIL-COUNT)
+               MOVE WS-PENDING-AMOUNT (WS-MIN-INDEX)
+                   TO DTLD-AMOUNT (DEDUCT-DETAIL-COUNT)
+           END-IF
+           .
+
+       980-UPDATE-ADVANCE-BALANCE.
+      *****************************************************************
+      * After priority-based proration, reduce the outstanding advance *
+      * balance by whatever amount was actually withheld this period.  *
+      *****************************************************************
+           PERFORM VARYING WS-SCAN-INDEX FROM 1 BY 1
+                   UNTIL WS-SCAN-INDEX > WS-PENDING-COUNT
+               IF WS-PENDING-CODE (WS-SCAN-INDEX) = 'ADV'
+                   SUBTRACT WS-PENDING-AMOUNT (WS-SCAN-INDEX)
+                       FROM EMP-ADVANCE-BALANCE
+               END-IF
+           END-PERFORM
+           .
+
+       990-QUEUE-DEDUCTION.
+      *****************************************************************
+      * Append one pending deduction (amount, priority, tax status) to *
+      * the queue so 960-APPLY-DEDUCTIONS-BY-PRIORITY can apply them   *
+      * in DEDUCT-PRIORITY order against available funds.              *
+      *****************************************************************
+           IF WS-QUEUE-AMOUNT > ZEROS AND WS-PENDING-COUNT < 15
+               ADD 1 TO WS-PENDING-COUNT
+               MOVE WS-QUEUE-CODE
+                   TO WS-PENDING-CODE (WS-PENDING-COUNT)
+               MOVE WS-QUEUE-AMOUNT
+                   TO WS-PENDING-AMOUNT (WS-PENDING-COUNT)
+               MOVE WS-QUEUE-PRIORITY
+                   TO WS-PENDING-PRIORITY (WS-PENDING-COUNT)
+               MOVE WS-QUEUE-TAX-FLAG
+                   TO WS-PENDING-TAX-FLAG (WS-PENDING-COUNT)
+               MOVE 'N' TO WS-PENDING-APPLIED-FLAG (WS-PENDING-COUNT)
+           END-IF
+           .
