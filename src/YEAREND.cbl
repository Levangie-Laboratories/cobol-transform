@@ -0,0 +1,151 @@
+      *****************************************************************
+      * Program: YEAREND.cbl                                          *
+      *                                                               *
+      * Purpose: Year-end YTD rollover program for the Payroll         *
+      *          Processing System. This program zeroes every          *
+      *          year-to-date accumulator on the employee master so    *
+      *          the new tax year starts from a clean balance. It is   *
+      *          run once per year, after TAXRPT has produced the W-2  *
+      *          data extract that preserves the outgoing year's       *
+      *          figures.                                             *
+      *                                                               *
+      * Date Created: 2025-08-06                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAREND.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2025-08-06.
+       DATE-COMPILED. 2025-08-06.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * YEAREND is a standalone batch-control program in the Payroll   *
+      * Processing System. It coordinates the year-end rollover by:    *
+      *                                                                *
+      * 1. Reading every employee master record                       *
+      * 2. Zeroing all EMP-YTD-* accumulators on that record           *
+      * 3. Rewriting the record back to the employee master            *
+      *                                                                *
+      * The outgoing year's YTD figures must already be archived by a  *
+      * TAXRPT run (which writes the W-2 extract from those same       *
+      * fields) before this program is run - YEAREND does not archive  *
+      * anything itself, it only clears balances forward.              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS EMP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+               ==EMPLOYEE-RECORD-FILE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  EMP-FILE-STATUS             PIC X(2).
+               88  EMP-FILE-SUCCESS        VALUE '00'.
+               88  EMP-FILE-EOF            VALUE '10'.
+
+       COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+           ==WS-EMPLOYEE-RECORD==.
+
+       01  WS-EMPLOYEE-COUNT                PIC 9(5) COMP-3 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall year-end rollover run     *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL EMP-FILE-EOF
+               PERFORM 200-READ-EMPLOYEE-RECORD
+               IF NOT EMP-FILE-EOF
+                   PERFORM 300-ROLL-OVER-YTD-BALANCES
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open the employee master I-O so each record's YTD balances     *
+      * can be zeroed and rewritten in place                           *
+      *****************************************************************
+           DISPLAY 'YEAR-END YTD ROLLOVER STARTED'
+
+           OPEN I-O EMPLOYEE-FILE
+           IF NOT EMP-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' EMP-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           MOVE ZEROS TO WS-EMPLOYEE-COUNT
+           .
+
+       200-READ-EMPLOYEE-RECORD.
+      *****************************************************************
+      * Read the next employee master record                           *
+      *****************************************************************
+           READ EMPLOYEE-FILE NEXT INTO WS-EMPLOYEE-RECORD
+               AT END
+                   SET EMP-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+           END-READ
+           .
+
+       300-ROLL-OVER-YTD-BALANCES.
+      *****************************************************************
+      * Zero every year-to-date accumulator on this employee record    *
+      * and rewrite it back to the employee master                     *
+      *****************************************************************
+           MOVE ZEROS TO EMP-YTD-AMOUNTS IN WS-EMPLOYEE-RECORD
+
+           REWRITE EMPLOYEE-RECORD-FILE FROM WS-EMPLOYEE-RECORD
+           IF NOT EMP-FILE-SUCCESS
+               DISPLAY 'ERROR REWRITING EMPLOYEE RECORD: '
+                       EMP-FILE-STATUS ' FOR EMPLOYEE: '
+                       EMP-ID IN WS-EMPLOYEE-RECORD
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Close the employee master and display run totals               *
+      *****************************************************************
+           CLOSE EMPLOYEE-FILE
+
+           DISPLAY 'YEAR-END YTD ROLLOVER COMPLETE'
+           DISPLAY 'EMPLOYEES ROLLED OVER: ' WS-EMPLOYEE-COUNT
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'YEAR-END YTD ROLLOVER TERMINATED ABNORMALLY'
+
+           IF EMP-FILE-SUCCESS
+               CLOSE EMPLOYEE-FILE
+           END-IF
+
+           STOP RUN
+           .
