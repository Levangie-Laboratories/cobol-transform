@@ -51,19 +51,25 @@
                10  WS-DAY                 PIC 9(2).
            05  WS-FORMATTED-DATE          PIC X(10).
            05  WS-FORMATTED-AMOUNT        PIC Z,ZZZ,ZZ9.99.
-           05  WS-TEMP-AMOUNT             PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-YTD-GROSS               PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-YTD-TOTAL-TAXES         PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-YTD-NET                 PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-INDEX                   PIC 9(2)    COMP-3 VALUE ZEROS.
-       
+           05  WS-TEMP-AMOUNT             PIC 9(7)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-YTD-GROSS               PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-YTD-TOTAL-TAXES         PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-YTD-NET                 PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
+           05  WS-INDEX                   PIC 9(2)  COMP-3 VALUE ZEROS.
+
        01  WS-CONSTANTS.
-           05  WS-COMPANY-NAME            PIC X(30) VALUE 'ACME CORPORATION'.
-           05  WS-COMPANY-ADDRESS-1       PIC X(30) VALUE '123 MAIN STREET'.
-           05  WS-COMPANY-ADDRESS-2       PIC X(30) VALUE 'ANYTOWN, US 12345'.
-           05  WS-COMPANY-PHONE           PIC X(15) VALUE '(555) 555-5555'.
-           05  WS-PAGE-TITLE              PIC X(20) VALUE 'EMPLOYEE PAY STUB'.
-           05  WS-PAY-STUB-LINE           PIC X(132) VALUE ALL '-'.
+           05  WS-COMPANY-NAME       PIC X(30) VALUE 'ACME CORPORATION'.
+           05  WS-COMPANY-ADDRESS-1  PIC X(30) VALUE '123 MAIN STREET'.
+           05  WS-COMPANY-ADDRESS-2  PIC X(30)
+                                       VALUE 'ANYTOWN, US 12345'.
+           05  WS-COMPANY-PHONE      PIC X(15) VALUE '(555) 555-5555'.
+           05  WS-PAGE-TITLE         PIC X(20)
+                                       VALUE 'EMPLOYEE PAY STUB'.
+           05  WS-PAY-STUB-LINE      PIC X(132) VALUE ALL '-'.
            
        LINKAGE SECTION.
       *****************************************************************
@@ -78,17 +84,30 @@
       * - State-Tax: Calculated state income tax                       *
       * - Local-Tax: Calculated local tax                              *
       * - Social-Sec-Tax: Calculated Social Security tax               *
-      * - Medicare-Tax: Calculated Medicare tax                         *
+      * - Medicare-Tax: Calculated Medicare tax                        *
       * - Total-Deductions: Calculated total deductions                *
       * - Net-Pay: Calculated net pay                                  *
+      * - Deduct-401k-Pretax-Amount: Actual clamped pretax 401(k)      *
+      *   withholding for this pay period, as computed by DEDCALC      *
+      * - Deduct-401k-Roth-Amount: Actual clamped Roth 401(k)          *
+      *   withholding for this pay period, as computed by DEDCALC      *
+      * - Deduct-401k-Employer-Match: Employer matching contribution   *
+      *   for this pay period, as computed by DEDCALC                  *
+      * - Deduct-Detail-Count/Area: Itemized per-deduction-code detail *
+      *   lines for this pay period, as computed by DEDCALC            *
       *                                                                *
       * Output Parameters:                                             *
-      * - Paystub-Record: Formatted pay stub line for output           *
+      * - Paystub-Record: Scratch area used while formatting a line    *
+      * - Stub-Line-Count: Number of lines returned in Stub-Line-Table *
+      * - Stub-Line-Table: The formatted stub, one line per entry, for *
+      *   the calling program to write to the pay stub file            *
+      * - Stub-Export-Record: The same stub in structured field form,  *
+      *   for the calling program to write to the pay stub export file *
+      *   used by PDF/email delivery                                   *
       *****************************************************************
-       01  EMPLOYEE-RECORD.
            COPY EMPFILE.
-       01  PAYROLL-DATA.
-           COPY PAYDATA.
+           COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+               ==PAYROLL-DATA==.
        01  GROSS-PAY                    PIC 9(7)V99 COMP-3.
        01  REGULAR-PAY                  PIC 9(7)V99 COMP-3.
        01  OVERTIME-PAY                 PIC 9(7)V99 COMP-3.
@@ -100,8 +119,20 @@
        01  MEDICARE-TAX                 PIC 9(7)V99 COMP-3.
        01  TOTAL-DEDUCTIONS             PIC 9(7)V99 COMP-3.
        01  NET-PAY                      PIC 9(7)V99 COMP-3.
+       01  DEDUCT-401K-PRETAX-AMOUNT    PIC 9(7)V99 COMP-3.
+       01  DEDUCT-401K-ROTH-AMOUNT      PIC 9(7)V99 COMP-3.
+       01  DEDUCT-401K-EMPLOYER-MATCH   PIC 9(7)V99 COMP-3.
+       01  DEDUCT-DETAIL-COUNT          PIC 9(2) COMP-3.
+       01  DEDUCT-DETAIL-AREA.
+           05  DEDUCT-DETAIL-ENTRY OCCURS 15 TIMES.
+               10  DTLD-CODE            PIC X(3).
+               10  DTLD-AMOUNT          PIC 9(7)V99 COMP-3.
        01  PAYSTUB-RECORD               PIC X(132).
-       
+       01  STUB-LINE-COUNT              PIC 9(3) COMP-3.
+       01  STUB-LINE-TABLE.
+           05  STUB-LINE-ENTRY OCCURS 60 TIMES PIC X(132).
+           COPY STUBEXT.
+
        PROCEDURE DIVISION USING EMPLOYEE-RECORD
                                 PAYROLL-DATA
                                 GROSS-PAY
@@ -115,7 +146,15 @@
                                 MEDICARE-TAX
                                 TOTAL-DEDUCTIONS
                                 NET-PAY
-                                PAYSTUB-RECORD.
+                                DEDUCT-401K-PRETAX-AMOUNT
+                                DEDUCT-401K-ROTH-AMOUNT
+                                DEDUCT-401K-EMPLOYER-MATCH
+                                DEDUCT-DETAIL-COUNT
+                                DEDUCT-DETAIL-AREA
+                                PAYSTUB-RECORD
+                                STUB-LINE-COUNT
+                                STUB-LINE-TABLE
+                                STUB-EXPORT-RECORD.
 
        000-MAIN-PROCESS.
       *****************************************************************
@@ -129,7 +168,8 @@
            PERFORM 500-FORMAT-TOTALS
            PERFORM 600-FORMAT-YTD-SUMMARY
            PERFORM 700-FORMAT-FOOTER
-           
+           PERFORM 750-BUILD-EXPORT-RECORD
+
            GOBACK
            .
            
@@ -137,8 +177,12 @@
       *****************************************************************
       * Initialize pay stub values and get current date                *
       *****************************************************************
+      **** Reset the line table before formatting this stub ****
+           MOVE ZEROS TO WS-INDEX
+           MOVE ZEROS TO STUB-LINE-COUNT
+
       **** Calculate YTD values for summary section ****
-           COMPUTE WS-YTD-GROSS = 
+           COMPUTE WS-YTD-GROSS =
                EMP-YTD-GROSS IN EMPLOYEE-RECORD + GROSS-PAY
                
            COMPUTE WS-YTD-TOTAL-TAXES =
@@ -257,7 +301,8 @@
            MOVE WS-FORMATTED-AMOUNT TO WS-LINE(25:11)
            
            IF EMP-HOURLY IN EMPLOYEE-RECORD
-               MOVE EMP-HOURLY-RATE IN EMPLOYEE-RECORD TO WS-FORMATTED-AMOUNT
+               MOVE EMP-HOURLY-RATE IN EMPLOYEE-RECORD
+                   TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(40:11)
            END-IF
            
@@ -269,7 +314,8 @@
            IF OVERTIME-PAY > 0
                MOVE SPACES TO WS-LINE
                MOVE 'Overtime Pay' TO WS-LINE(5:12)
-               MOVE PAY-OVERTIME-HOURS IN PAYROLL-DATA TO WS-FORMATTED-AMOUNT
+               MOVE PAY-OVERTIME-HOURS IN PAYROLL-DATA
+                   TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(25:11)
                
                IF EMP-HOURLY IN EMPLOYEE-RECORD
@@ -347,7 +393,8 @@
                MOVE 'Local Tax' TO WS-LINE(5:9)
                MOVE LOCAL-TAX TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(55:11)
-               MOVE EMP-YTD-LOCAL-TAX IN EMPLOYEE-RECORD TO WS-TEMP-AMOUNT
+               MOVE EMP-YTD-LOCAL-TAX IN EMPLOYEE-RECORD
+                   TO WS-TEMP-AMOUNT
                ADD LOCAL-TAX TO WS-TEMP-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(70:11)
@@ -414,7 +461,8 @@
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(55:11)
                MOVE EMP-YTD-HEALTH-DEDUCT IN EMPLOYEE-RECORD 
                    TO WS-TEMP-AMOUNT
-               ADD EMP-HEALTH-DEDUCTION IN EMPLOYEE-RECORD TO WS-TEMP-AMOUNT
+               ADD EMP-HEALTH-DEDUCTION IN EMPLOYEE-RECORD
+                   TO WS-TEMP-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(70:11)
                MOVE WS-LINE TO PAYSTUB-RECORD
@@ -430,7 +478,8 @@
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(55:11)
                MOVE EMP-YTD-DENTAL-DEDUCT IN EMPLOYEE-RECORD 
                    TO WS-TEMP-AMOUNT
-               ADD EMP-DENTAL-DEDUCTION IN EMPLOYEE-RECORD TO WS-TEMP-AMOUNT
+               ADD EMP-DENTAL-DEDUCTION IN EMPLOYEE-RECORD
+                   TO WS-TEMP-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(70:11)
                MOVE WS-LINE TO PAYSTUB-RECORD
@@ -446,7 +495,8 @@
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(55:11)
                MOVE EMP-YTD-VISION-DEDUCT IN EMPLOYEE-RECORD 
                    TO WS-TEMP-AMOUNT
-               ADD EMP-VISION-DEDUCTION IN EMPLOYEE-RECORD TO WS-TEMP-AMOUNT
+               ADD EMP-VISION-DEDUCTION IN EMPLOYEE-RECORD
+                   TO WS-TEMP-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(70:11)
                MOVE WS-LINE TO PAYSTUB-RECORD
@@ -456,12 +506,14 @@
            IF EMP-401K-YES IN EMPLOYEE-RECORD
                MOVE SPACES TO WS-LINE
                MOVE '401(k) Retirement' TO WS-LINE(5:16)
-               COMPUTE WS-TEMP-AMOUNT ROUNDED =
-                   GROSS-PAY * (EMP-401K-PERCENT IN EMPLOYEE-RECORD / 100)
+               COMPUTE WS-TEMP-AMOUNT =
+                   DEDUCT-401K-PRETAX-AMOUNT + DEDUCT-401K-ROTH-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(55:11)
-               MOVE EMP-YTD-401K IN EMPLOYEE-RECORD TO WS-TEMP-AMOUNT
-               ADD WS-TEMP-AMOUNT TO WS-TEMP-AMOUNT
+               COMPUTE WS-TEMP-AMOUNT =
+                   EMP-YTD-401K IN EMPLOYEE-RECORD +
+                   EMP-YTD-401K-ROTH IN EMPLOYEE-RECORD +
+                   DEDUCT-401K-PRETAX-AMOUNT + DEDUCT-401K-ROTH-AMOUNT
                MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
                MOVE WS-FORMATTED-AMOUNT TO WS-LINE(70:11)
                MOVE WS-LINE TO PAYSTUB-RECORD
@@ -480,6 +532,7 @@
                EMP-YTD-DENTAL-DEDUCT IN EMPLOYEE-RECORD +
                EMP-YTD-VISION-DEDUCT IN EMPLOYEE-RECORD +
                EMP-YTD-401K IN EMPLOYEE-RECORD +
+               EMP-YTD-401K-ROTH IN EMPLOYEE-RECORD +
                EMP-YTD-OTHER-DEDUCT IN EMPLOYEE-RECORD +
                TOTAL-DEDUCTIONS
            MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
@@ -540,6 +593,7 @@
                EMP-YTD-DENTAL-DEDUCT IN EMPLOYEE-RECORD +
                EMP-YTD-VISION-DEDUCT IN EMPLOYEE-RECORD +
                EMP-YTD-401K IN EMPLOYEE-RECORD +
+               EMP-YTD-401K-ROTH IN EMPLOYEE-RECORD +
                EMP-YTD-OTHER-DEDUCT IN EMPLOYEE-RECORD +
                TOTAL-DEDUCTIONS
            MOVE WS-TEMP-AMOUNT TO WS-FORMATTED-AMOUNT
@@ -577,14 +631,87 @@
            IF EMP-DD-YES IN EMPLOYEE-RECORD
                MOVE SPACES TO WS-LINE
                STRING 'Your pay has been deposited to account: '
-                      EMP-BANK-ACCOUNT-INFO IN EMPLOYEE-RECORD
+                      EMP-DD-ACCOUNT-NUM IN EMPLOYEE-RECORD (1)
                       DELIMITED BY SIZE
                       INTO WS-LINE(5:60)
                MOVE WS-LINE TO PAYSTUB-RECORD
                PERFORM 900-WRITE-LINE
            END-IF
            .
-           
+
+       750-BUILD-EXPORT-RECORD.
+      *****************************************************************
+      * Build the structured export counterpart to the printed stub    *
+      * so a PDF-generation or employee-portal delivery process can    *
+      * consume the same figures without re-parsing print lines        *
+      *****************************************************************
+           MOVE EMP-ID IN EMPLOYEE-RECORD TO SX-EMP-ID
+
+           COMPUTE SX-CHECK-DATE =
+               PAY-CHECK-YEAR IN PAYROLL-DATA * 10000 +
+               PAY-CHECK-MONTH IN PAYROLL-DATA * 100 +
+               PAY-CHECK-DAY IN PAYROLL-DATA
+
+           COMPUTE SX-PERIOD-START-DATE =
+               PAY-START-YEAR IN PAYROLL-DATA * 10000 +
+               PAY-START-MONTH IN PAYROLL-DATA * 100 +
+               PAY-START-DAY IN PAYROLL-DATA
+
+           COMPUTE SX-PERIOD-END-DATE =
+               PAY-END-YEAR IN PAYROLL-DATA * 10000 +
+               PAY-END-MONTH IN PAYROLL-DATA * 100 +
+               PAY-END-DAY IN PAYROLL-DATA
+
+           MOVE EMP-LAST-CHECK-NUMBER IN EMPLOYEE-RECORD
+               TO SX-CHECK-NUMBER
+
+           MOVE REGULAR-PAY          TO SX-REGULAR-PAY
+           MOVE OVERTIME-PAY         TO SX-OVERTIME-PAY
+           MOVE OTHER-PAY            TO SX-OTHER-PAY
+           MOVE GROSS-PAY            TO SX-GROSS-PAY
+           MOVE FEDERAL-TAX          TO SX-FEDERAL-TAX
+           MOVE STATE-TAX            TO SX-STATE-TAX
+           MOVE LOCAL-TAX            TO SX-LOCAL-TAX
+           MOVE SOCIAL-SEC-TAX       TO SX-SOCIAL-SEC-TAX
+           MOVE MEDICARE-TAX         TO SX-MEDICARE-TAX
+           MOVE TOTAL-DEDUCTIONS     TO SX-TOTAL-DEDUCTIONS
+           MOVE NET-PAY              TO SX-NET-PAY
+           MOVE WS-YTD-GROSS         TO SX-YTD-GROSS
+           MOVE WS-YTD-TOTAL-TAXES   TO SX-YTD-TAXES
+
+           COMPUTE SX-YTD-DEDUCTIONS =
+               EMP-YTD-HEALTH-DEDUCT IN EMPLOYEE-RECORD +
+               EMP-YTD-DENTAL-DEDUCT IN EMPLOYEE-RECORD +
+               EMP-YTD-VISION-DEDUCT IN EMPLOYEE-RECORD +
+               EMP-YTD-401K IN EMPLOYEE-RECORD +
+               EMP-YTD-401K-ROTH IN EMPLOYEE-RECORD +
+               EMP-YTD-OTHER-DEDUCT IN EMPLOYEE-RECORD +
+               TOTAL-DEDUCTIONS
+
+           MOVE WS-YTD-NET TO SX-YTD-NET
+
+           MOVE DEDUCT-401K-PRETAX-AMOUNT  TO SX-401K-PRETAX-AMOUNT
+           MOVE DEDUCT-401K-ROTH-AMOUNT    TO SX-401K-ROTH-AMOUNT
+           MOVE DEDUCT-401K-EMPLOYER-MATCH TO SX-401K-EMPLOYER-MATCH
+
+           MOVE DEDUCT-DETAIL-COUNT TO SX-DEDUCT-DETAIL-COUNT
+           MOVE ZEROS TO WS-INDEX
+           PERFORM 760-COPY-DEDUCT-DETAIL-ENTRY
+               VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > DEDUCT-DETAIL-COUNT
+           .
+
+       760-COPY-DEDUCT-DETAIL-ENTRY.
+      *****************************************************************
+      * Copy one itemized deduction-code detail line from DEDCALC's    *
+      * working area into the structured export record                *
+      *****************************************************************
+           MOVE DTLD-CODE (WS-INDEX)
+               TO SX-DTLD-CODE IN SX-DEDUCT-DETAIL-ENTRY (WS-INDEX)
+           MOVE DTLD-AMOUNT (WS-INDEX)
+               TO SX-DTLD-AMOUNT IN SX-DEDUCT-DETAIL-ENTRY (WS-INDEX)
+           .
+
        800-FORMAT-DATE.
       *****************************************************************
       * Format date from YYYYMMDD to MM/DD/YYYY format                 *
@@ -597,8 +724,19 @@
            
        900-WRITE-LINE.
       *****************************************************************
-      * Utility routine to write a line to the pay stub output         *
+      * Utility routine to append the current line to the stub line    *
+      * table returned to the calling program, which owns the actual   *
+      * pay stub file and writes each line in sequence. Guarded the    *
+      * same way DEDCALC's 990-QUEUE-DEDUCTION guards its own pending  *
+      * table, so a stub with more lines than the table can hold       *
+      * discards the overflow instead of writing past STUB-LINE-ENTRY  *
       *****************************************************************
-      **** In a real system, would write to file or print ****
-      **** For this module, just return line to calling program ****
+           IF WS-INDEX < 60
+               ADD 1 TO WS-INDEX
+               MOVE PAYSTUB-RECORD TO STUB-LINE-ENTRY (WS-INDEX)
+               MOVE WS-INDEX TO STUB-LINE-COUNT
+           ELSE
+               DISPLAY 'PAY STUB LINE TABLE FULL - LINE DISCARDED '
+                   'FOR EMPLOYEE: ' EMP-ID
+           END-IF
            .
\ No newline at end of file
