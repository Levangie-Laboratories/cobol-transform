@@ -0,0 +1,342 @@
+      *****************************************************************
+      * Program: VENDREM.cbl                                          *
+      *                                                               *
+      * Purpose: Benefit vendor remittance program for the Payroll     *
+      *          Processing System. This program reads the per-        *
+      *          deduction-line detail produced by a PAYCALC run and   *
+      *          the deduction type table, and produces one output     *
+      *          record per vendor/deduction code showing the number   *
+      *          of employees and the total amount collected this      *
+      *          period, so payroll can remit each vendor's premiums   *
+      *          without re-deriving totals from EMPFILE elections.    *
+      *                                                               *
+      * Date Created: 2025-06-04                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VENDREM.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2025-06-04.
+       DATE-COMPILED. 2025-06-04.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * VENDREM is a standalone report program in the Payroll          *
+      * Processing System. It coordinates the vendor remittance        *
+      * process by:                                                    *
+      *                                                                *
+      * 1. Loading the deduction type table for vendor lookup by       *
+      *    deduction code                                              *
+      * 2. Reading the deduction detail file written by PAYCALC        *
+      * 3. Accumulating employee counts and amounts by vendor and      *
+      *    deduction code                                              *
+      * 4. Writing one summarized remittance record per vendor and     *
+      *    deduction code to the vendor remittance output file         *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEDUCTION-FILE ASSIGN TO 'DEDUCFILE'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS DEDUCT-FILE-STATUS.
+
+           SELECT DEDUCTION-DETAIL-FILE ASSIGN TO 'DEDDTL'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS DEDDTL-FILE-STATUS.
+
+           SELECT VENDOR-REMIT-FILE ASSIGN TO 'VENDREM'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS VENDREM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DEDUCTION-FILE.
+           COPY DEDUCFILE REPLACING ==DEDUCTION-TYPE-RECORD== BY
+               ==DEDUCTION-TYPE-RECORD-FILE==.
+
+       FD  DEDUCTION-DETAIL-FILE.
+           COPY DEDDETAIL REPLACING ==DEDUCT-DETAIL-RECORD== BY
+               ==DEDUCT-DETAIL-RECORD-FILE==.
+
+       FD  VENDOR-REMIT-FILE.
+           COPY VENDEXT REPLACING ==VENDOR-REMIT-RECORD== BY
+               ==VENDOR-REMIT-RECORD-FILE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  DEDUCT-FILE-STATUS         PIC X(2).
+               88  DEDUCT-FILE-SUCCESS    VALUE '00'.
+               88  DEDUCT-FILE-EOF        VALUE '10'.
+           05  DEDDTL-FILE-STATUS         PIC X(2).
+               88  DEDDTL-FILE-SUCCESS    VALUE '00'.
+               88  DEDDTL-FILE-EOF        VALUE '10'.
+           05  VENDREM-FILE-STATUS        PIC X(2).
+               88  VENDREM-FILE-SUCCESS   VALUE '00'.
+
+       COPY DEDUCFILE REPLACING ==DEDUCTION-TYPE-RECORD== BY
+           ==WS-DEDUCTION-TYPE==.
+
+       COPY DEDDETAIL REPLACING ==DEDUCT-DETAIL-RECORD== BY
+           ==WS-DEDUCT-DETAIL==.
+
+       01  WS-DEDUCT-TABLE-COUNT           PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-DEDUCT-TABLE-INDEX           PIC 9(3) COMP-3 VALUE ZEROS.
+       01  WS-DEDUCT-TABLE-AREA.
+           05  WS-DEDUCT-SLOT OCCURS 20 TIMES PIC X(400).
+
+       01  WS-VENDOR-TABLE-COUNT           PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-VENDOR-TABLE-INDEX           PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-VENDOR-MATCH-INDEX           PIC 9(2) COMP-3 VALUE ZEROS.
+       01  WS-VENDOR-TABLE-AREA.
+           05  WS-VENDOR-ENTRY OCCURS 30 TIMES.
+               10  WS-VEN-CHECK-DATE        PIC 9(8).
+               10  WS-VEN-VENDOR-ID         PIC X(10).
+               10  WS-VEN-VENDOR-NAME       PIC X(30).
+               10  WS-VEN-VENDOR-ACCOUNT    PIC X(20).
+               10  WS-VEN-DEDUCT-CODE       PIC X(3).
+               10  WS-VEN-EMPLOYEE-COUNT    PIC 9(5).
+               10  WS-VEN-TOTAL-AMOUNT      PIC 9(9)V99 COMP-3.
+
+       01  WS-VENDOR-FOUND-SW               PIC X VALUE 'N'.
+           88  WS-VENDOR-FOUND               VALUE 'Y'.
+
+       01  WS-DETAIL-COUNT                  PIC 9(7) COMP-3 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall vendor remittance flow    *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL DEDDTL-FILE-EOF
+               PERFORM 200-READ-DEDUCTION-DETAIL
+               IF NOT DEDDTL-FILE-EOF
+                   PERFORM 300-ACCUMULATE-VENDOR-TOTAL
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open all files and load the deduction type table so vendor     *
+      * information can be looked up by deduction code                *
+      *****************************************************************
+           DISPLAY 'VENDOR REMITTANCE PROCESSING STARTED'
+
+           OPEN INPUT DEDUCTION-FILE
+           IF NOT DEDUCT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING DEDUCTION FILE: '
+                       DEDUCT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN INPUT DEDUCTION-DETAIL-FILE
+           IF NOT DEDDTL-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING DEDUCTION DETAIL FILE: '
+                       DEDDTL-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT VENDOR-REMIT-FILE
+           IF NOT VENDREM-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING VENDOR REMIT FILE: '
+                       VENDREM-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           PERFORM 110-LOAD-DEDUCTION-TABLES
+
+           MOVE ZEROS TO WS-VENDOR-TABLE-COUNT
+           MOVE ZEROS TO WS-DETAIL-COUNT
+           .
+
+       110-LOAD-DEDUCTION-TABLES.
+      *****************************************************************
+      * Load deduction types (and their vendor information) from the   *
+      * deduction file into a working table for lookup by code         *
+      *****************************************************************
+           DISPLAY 'LOADING DEDUCTION TABLES...'
+           MOVE ZEROS TO WS-DEDUCT-TABLE-COUNT
+
+           PERFORM UNTIL DEDUCT-FILE-EOF
+               READ DEDUCTION-FILE INTO WS-DEDUCTION-TYPE
+                   AT END
+                       SET DEDUCT-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-DEDUCT-TABLE-COUNT
+                       MOVE WS-DEDUCTION-TYPE TO
+                           WS-DEDUCT-SLOT(WS-DEDUCT-TABLE-COUNT)
+               END-READ
+           END-PERFORM
+
+           DISPLAY 'DEDUCTION TABLES LOADED SUCCESSFULLY - '
+                   WS-DEDUCT-TABLE-COUNT ' TYPES'
+           CLOSE DEDUCTION-FILE
+           .
+
+       200-READ-DEDUCTION-DETAIL.
+      *****************************************************************
+      * Read the next deduction detail record written by PAYCALC       *
+      *****************************************************************
+           READ DEDUCTION-DETAIL-FILE INTO WS-DEDUCT-DETAIL
+               AT END
+                   SET DEDDTL-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-DETAIL-COUNT
+           END-READ
+           .
+
+       300-ACCUMULATE-VENDOR-TOTAL.
+      *****************************************************************
+      * Resolve the deduction code on this detail line to its vendor,  *
+      * then find or create the matching vendor/code/check-date entry  *
+      * in the working table and add this line's amount to its total   *
+      *****************************************************************
+           PERFORM 310-FIND-DEDUCTION-TYPE
+
+           IF WS-DEDUCT-TABLE-INDEX > ZEROS
+               PERFORM 320-FIND-OR-ADD-VENDOR-ENTRY
+
+               ADD 1 TO WS-VEN-EMPLOYEE-COUNT(WS-VENDOR-MATCH-INDEX)
+               ADD DTL-DEDUCT-AMOUNT IN WS-DEDUCT-DETAIL
+                   TO WS-VEN-TOTAL-AMOUNT(WS-VENDOR-MATCH-INDEX)
+           ELSE
+               DISPLAY 'NO DEDUCTION TYPE FOUND FOR CODE: '
+                       DTL-DEDUCT-CODE IN WS-DEDUCT-DETAIL
+           END-IF
+           .
+
+       310-FIND-DEDUCTION-TYPE.
+      *****************************************************************
+      * Scan the deduction table for the code on this detail line and  *
+      * leave the matching table index in WS-DEDUCT-TABLE-INDEX, or    *
+      * zero when no deduction type matches                            *
+      *****************************************************************
+           MOVE ZEROS TO WS-DEDUCT-TABLE-INDEX
+
+           PERFORM VARYING WS-DEDUCT-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-DEDUCT-TABLE-INDEX > WS-DEDUCT-TABLE-COUNT
+               MOVE WS-DEDUCT-SLOT(WS-DEDUCT-TABLE-INDEX)
+                   TO WS-DEDUCTION-TYPE
+               IF DEDUCT-CODE IN WS-DEDUCTION-TYPE =
+                       DTL-DEDUCT-CODE IN WS-DEDUCT-DETAIL
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-DEDUCT-TABLE-INDEX > WS-DEDUCT-TABLE-COUNT
+               MOVE ZEROS TO WS-DEDUCT-TABLE-INDEX
+           END-IF
+           .
+
+       320-FIND-OR-ADD-VENDOR-ENTRY.
+      *****************************************************************
+      * Find the working-table entry for this check date, vendor, and  *
+      * deduction code, or add a new one when this is the first line   *
+      * seen for that combination                                      *
+      *****************************************************************
+           MOVE 'N' TO WS-VENDOR-FOUND-SW
+           MOVE ZEROS TO WS-VENDOR-MATCH-INDEX
+
+           PERFORM VARYING WS-VENDOR-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-VENDOR-TABLE-INDEX > WS-VENDOR-TABLE-COUNT
+                   OR WS-VENDOR-FOUND
+               IF WS-VEN-CHECK-DATE(WS-VENDOR-TABLE-INDEX) =
+                       DTL-CHECK-DATE IN WS-DEDUCT-DETAIL
+                   AND WS-VEN-VENDOR-ID(WS-VENDOR-TABLE-INDEX) =
+                       DEDUCT-VENDOR-ID IN WS-DEDUCTION-TYPE
+                   AND WS-VEN-DEDUCT-CODE(WS-VENDOR-TABLE-INDEX) =
+                       DEDUCT-CODE IN WS-DEDUCTION-TYPE
+                   SET WS-VENDOR-FOUND TO TRUE
+                   MOVE WS-VENDOR-TABLE-INDEX TO WS-VENDOR-MATCH-INDEX
+               END-IF
+           END-PERFORM
+
+           IF NOT WS-VENDOR-FOUND
+               ADD 1 TO WS-VENDOR-TABLE-COUNT
+               MOVE WS-VENDOR-TABLE-COUNT TO WS-VENDOR-MATCH-INDEX
+               MOVE DTL-CHECK-DATE IN WS-DEDUCT-DETAIL
+                   TO WS-VEN-CHECK-DATE(WS-VENDOR-MATCH-INDEX)
+               MOVE DEDUCT-VENDOR-ID IN WS-DEDUCTION-TYPE
+                   TO WS-VEN-VENDOR-ID(WS-VENDOR-MATCH-INDEX)
+               MOVE DEDUCT-VENDOR-NAME IN WS-DEDUCTION-TYPE
+                   TO WS-VEN-VENDOR-NAME(WS-VENDOR-MATCH-INDEX)
+               MOVE DEDUCT-VENDOR-ACCOUNT IN WS-DEDUCTION-TYPE
+                   TO WS-VEN-VENDOR-ACCOUNT(WS-VENDOR-MATCH-INDEX)
+               MOVE DEDUCT-CODE IN WS-DEDUCTION-TYPE
+                   TO WS-VEN-DEDUCT-CODE(WS-VENDOR-MATCH-INDEX)
+               MOVE ZEROS
+                   TO WS-VEN-EMPLOYEE-COUNT(WS-VENDOR-MATCH-INDEX)
+               MOVE ZEROS
+                   TO WS-VEN-TOTAL-AMOUNT(WS-VENDOR-MATCH-INDEX)
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Write one remittance record per accumulated vendor/deduction   *
+      * code entry, close all files, and display run totals            *
+      *****************************************************************
+           PERFORM VARYING WS-VENDOR-TABLE-INDEX FROM 1 BY 1
+                   UNTIL WS-VENDOR-TABLE-INDEX > WS-VENDOR-TABLE-COUNT
+               MOVE WS-VEN-CHECK-DATE(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-CHECK-DATE
+               MOVE WS-VEN-VENDOR-ID(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-VENDOR-ID
+               MOVE WS-VEN-VENDOR-NAME(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-VENDOR-NAME
+               MOVE WS-VEN-VENDOR-ACCOUNT(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-VENDOR-ACCOUNT
+               MOVE WS-VEN-DEDUCT-CODE(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-DEDUCT-CODE
+               MOVE WS-VEN-EMPLOYEE-COUNT(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-EMPLOYEE-COUNT
+               MOVE WS-VEN-TOTAL-AMOUNT(WS-VENDOR-TABLE-INDEX)
+                   TO VREM-TOTAL-AMOUNT
+               WRITE VENDOR-REMIT-RECORD-FILE
+           END-PERFORM
+
+           CLOSE DEDUCTION-DETAIL-FILE
+                 VENDOR-REMIT-FILE
+
+           DISPLAY 'VENDOR REMITTANCE PROCESSING COMPLETE'
+           DISPLAY 'DETAIL LINES READ: ' WS-DETAIL-COUNT
+           DISPLAY 'VENDOR REMITTANCE RECORDS WRITTEN: '
+                   WS-VENDOR-TABLE-COUNT
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'VENDOR REMITTANCE PROCESSING TERMINATED ABNORMALLY'
+
+           IF DEDUCT-FILE-SUCCESS
+               CLOSE DEDUCTION-FILE
+           END-IF
+
+           IF DEDDTL-FILE-SUCCESS
+               CLOSE DEDUCTION-DETAIL-FILE
+           END-IF
+
+           IF VENDREM-FILE-SUCCESS
+               CLOSE VENDOR-REMIT-FILE
+           END-IF
+
+           STOP RUN
+           .
