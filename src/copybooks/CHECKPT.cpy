@@ -0,0 +1,22 @@
+      *****************************************************************
+      * CHECKPT.cpy - Payroll Run Checkpoint/Restart Control Record    *
+      *                                                                *
+      * This copybook defines the structure of the checkpoint control  *
+      * record used by PAYCALC to record progress through a payroll    *
+      * run. One record is kept per run-id so an abended run can be    *
+      * restarted without reprocessing employees already committed.    *
+      *                                                                *
+      * Date Created: 2025-04-17                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-RUN-ID               PIC X(8).
+           05  CHKPT-LAST-EMPLOYEE-ID     PIC X(6).
+           05  CHKPT-RECORDS-COMMITTED    PIC 9(7).
+           05  CHKPT-STATUS               PIC X.
+               88  CHKPT-IN-PROGRESS      VALUE 'I'.
+               88  CHKPT-COMPLETE         VALUE 'C'.
+           05  CHKPT-LAST-UPDATE-DATE     PIC 9(8).
+           05  CHKPT-LAST-UPDATE-TIME     PIC 9(6).
+           05  CHKPT-FILLER               PIC X(20).
