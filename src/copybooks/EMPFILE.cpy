@@ -62,7 +62,8 @@
                10  EMP-HOURLY-RATE        PIC 9(4)V99  COMP-3.
                10  EMP-SALARY-AMOUNT      PIC 9(7)V99  COMP-3.
                10  EMP-STANDARD-HOURS     PIC 9(3)V99  COMP-3.
-               10  EMP-OVERTIME-RATE      PIC 9(1)V99  COMP-3 VALUE 1.50.
+               10  EMP-OVERTIME-RATE      PIC 9(1)V99  COMP-3
+                                           VALUE 1.50.
                10  EMP-LAST-PAY-DATE      PIC 9(8)     VALUE ZEROS.
                10  EMP-DIRECT-DEPOSIT-IND PIC X        VALUE 'N'.
                    88  EMP-DD-YES         VALUE 'Y'.
@@ -112,4 +113,41 @@
                10  EMP-YTD-VISION-DEDUCT   PIC 9(7)V99 COMP-3.
                10  EMP-YTD-OTHER-DEDUCT    PIC 9(7)V99 COMP-3.
                10  EMP-YTD-NET-PAY         PIC 9(8)V99 COMP-3.
-           05  EMP-FILLER                  PIC X(50).
\ No newline at end of file
+               10  EMP-YTD-401K-ROTH       PIC 9(7)V99 COMP-3.
+           05  EMP-TAX-LOCALE-INFO.
+               10  EMP-WORK-STATE          PIC X(2).
+               10  EMP-UI-STATE            PIC X(2).
+               10  EMP-LOCAL-CODE          PIC X(5).
+           05  EMP-GARNISHMENT-ORDERS OCCURS 3 TIMES.
+               10  EMP-GARN-CASE-NUMBER    PIC X(10).
+               10  EMP-GARN-TYPE           PIC X(2).
+                   88  EMP-GARN-CHILD-SUPPORT VALUE 'CS'.
+                   88  EMP-GARN-TAX-LEVY      VALUE 'TL'.
+                   88  EMP-GARN-CREDITOR      VALUE 'CR'.
+                   88  EMP-GARN-STUDENT-LOAN  VALUE 'SL'.
+                   88  EMP-GARN-BANKRUPTCY    VALUE 'BK'.
+               10  EMP-GARN-PRIORITY       PIC 9(2).
+               10  EMP-GARN-AMOUNT         PIC 9(5)V99 COMP-3.
+               10  EMP-GARN-BALANCE        PIC 9(7)V99 COMP-3.
+               10  EMP-GARN-STATUS         PIC X.
+                   88  EMP-GARN-ACTIVE     VALUE 'A'.
+                   88  EMP-GARN-CLOSED     VALUE 'C'.
+           05  EMP-DD-SPLIT-ACCOUNTS OCCURS 3 TIMES.
+               10  EMP-DD-ROUTING-NUM      PIC X(9).
+               10  EMP-DD-ACCOUNT-NUM      PIC X(17).
+               10  EMP-DD-ACCOUNT-TYPE     PIC X.
+                   88  EMP-DD-CHECKING     VALUE 'C'.
+                   88  EMP-DD-SAVINGS      VALUE 'S'.
+               10  EMP-DD-SPLIT-METHOD     PIC X.
+                   88  EMP-DD-FLAT-AMT     VALUE 'F'.
+                   88  EMP-DD-PERCENT      VALUE 'P'.
+                   88  EMP-DD-REMAINDER    VALUE 'R'.
+               10  EMP-DD-SPLIT-VALUE      PIC 9(7)V99 COMP-3.
+           05  EMP-RETIREMENT-ROTH.
+               10  EMP-401K-ROTH-IND       PIC X.
+                   88  EMP-401K-ROTH-YES   VALUE 'Y'.
+                   88  EMP-401K-ROTH-NO    VALUE 'N'.
+               10  EMP-401K-ROTH-PERCENT   PIC 9(2)V99 COMP-3.
+           05  EMP-ADVANCE-BALANCE         PIC 9(7)V99 COMP-3.
+           05  EMP-LAST-CHECK-NUMBER       PIC 9(7).
+           05  EMP-FILLER                  PIC X(01).
\ No newline at end of file
