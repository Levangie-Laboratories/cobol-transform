@@ -60,13 +60,15 @@
                10  PAY-MANUAL-TAX-ADJUST  PIC S9(7)V99 COMP-3.
                10  PAY-MANUAL-DEDUCT-ADJ  PIC S9(7)V99 COMP-3.
                10  PAY-RETRO-PAY-AMOUNT   PIC 9(7)V99 COMP-3.
+               10  PAY-RETRO-PERIOD-START PIC 9(8).
+               10  PAY-RETRO-PERIOD-END   PIC 9(8).
                10  PAY-ADVANCE-AMOUNT     PIC 9(7)V99 COMP-3.
                10  PAY-GARNISH-OVERRIDE   PIC 9(7)V99 COMP-3.
                10  PAY-OTHER-ADJUST-AMT   PIC S9(7)V99 COMP-3.
                10  PAY-OTHER-ADJUST-DESC  PIC X(20).
            05  PAY-OVERRIDE-FLAGS.
                10  PAY-OVERRIDE-RATE-FLAG PIC X.
-                   88  PAY-OVERRIDE-RATE   VALUE 'Y'.
+                   88  PAY-RATE-IS-OVERRIDE VALUE 'Y'.
                    88  PAY-USE-NORMAL-RATE VALUE 'N'.
                10  PAY-OVERRIDE-RATE      PIC 9(4)V99 COMP-3.
                10  PAY-SKIP-TAX-FLAG      PIC X.
