@@ -0,0 +1,27 @@
+      *****************************************************************
+      * NACHAREC.cpy - NACHA Entry Detail Record (94-byte, Type 6)     *
+      *                                                                *
+      * This copybook defines the NACHA Entry Detail record used to    *
+      * build the direct-deposit ACH file handed to the bank. The      *
+      * File Header (Type 1), Batch Header (Type 5), Batch Control     *
+      * (Type 8), and File Control (Type 9) records that must bracket  *
+      * a batch of these detail records are defined in NACHAENV.cpy    *
+      * and are built by PAYCALC (357/358/359-WRITE-NACHA-...), since  *
+      * they occur once per file/batch rather than once per employee.  *
+      *                                                                *
+      * Date Created: 2025-11-03                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  NACHA-ENTRY-DETAIL.
+           05  NACHA-RECORD-TYPE          PIC X(1)  VALUE '6'.
+           05  NACHA-TRANSACTION-CODE     PIC X(2).
+           05  NACHA-RECEIVING-DFI-ID     PIC X(8).
+           05  NACHA-CHECK-DIGIT          PIC X(1).
+           05  NACHA-DFI-ACCOUNT-NUMBER   PIC X(17).
+           05  NACHA-AMOUNT               PIC 9(8)V99.
+           05  NACHA-INDIVIDUAL-ID        PIC X(6).
+           05  NACHA-INDIVIDUAL-NAME      PIC X(22).
+           05  NACHA-DISCRETIONARY-DATA   PIC X(2)  VALUE SPACES.
+           05  NACHA-ADDENDA-RECORD-IND   PIC X(1)  VALUE '0'.
+           05  NACHA-TRACE-NUMBER         PIC X(15).
