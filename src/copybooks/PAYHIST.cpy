@@ -0,0 +1,37 @@
+      *****************************************************************
+      * PAYHIST.cpy - Per-Period Pay History Record                    *
+      *                                                                *
+      * This copybook defines one archived record of what an employee  *
+      * was actually paid and taxed for a given pay period. PAYCALC    *
+      * appends one record per employee per pay period, keyed by       *
+      * employee ID and period end date, so every prior period stays   *
+      * on file. Retroactive pay runs read this file, keyed off the    *
+      * period being corrected (PAY-RETRO-PERIOD-START/END in          *
+      * PAYDATA.cpy), to recompute tax against that period's YTD       *
+      * basis instead of taxing the retro amount against the current   *
+      * period's YTD alone.                                            *
+      *                                                                *
+      * Date Created: 2025-06-18                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  PAY-HISTORY-RECORD.
+           05  HIST-KEY.
+               10  HIST-EMP-ID            PIC X(6).
+               10  HIST-PERIOD-END-DATE   PIC 9(8).
+           05  HIST-CHECK-DATE            PIC 9(8).
+           05  HIST-GROSS-PAY             PIC 9(7)V99 COMP-3.
+           05  HIST-FEDERAL-TAX           PIC 9(7)V99 COMP-3.
+           05  HIST-STATE-TAX             PIC 9(7)V99 COMP-3.
+           05  HIST-LOCAL-TAX             PIC 9(7)V99 COMP-3.
+           05  HIST-SOCIAL-SEC-TAX        PIC 9(7)V99 COMP-3.
+           05  HIST-MEDICARE-TAX          PIC 9(7)V99 COMP-3.
+           05  HIST-TOTAL-DEDUCTIONS      PIC 9(7)V99 COMP-3.
+           05  HIST-NET-PAY               PIC 9(7)V99 COMP-3.
+           05  HIST-YTD-GROSS-AFTER       PIC 9(8)V99 COMP-3.
+           05  HIST-RUN-MODE              PIC X.
+           05  HIST-HOURLY-RATE           PIC 9(4)V99 COMP-3.
+           05  HIST-FILING-STATUS         PIC X.
+           05  HIST-401K-PERCENT          PIC 9(2)V99 COMP-3.
+           05  HIST-DD-ROUTING-NUM        PIC X(9).
+           05  HIST-DD-ACCOUNT-NUM        PIC X(17).
