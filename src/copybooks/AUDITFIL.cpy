@@ -0,0 +1,19 @@
+      *****************************************************************
+      * AUDITFIL.cpy - Employee Master Change Audit Log Record          *
+      *                                                                *
+      * This copybook defines one before/after change entry written    *
+      * to the audit log whenever a key EMPFILE field is changed by    *
+      * a payroll run, independent of the routine YTD REWRITE.         *
+      *                                                                *
+      * Date Created: 2025-09-10                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-EMP-ID               PIC X(6).
+           05  AUDIT-DATE                 PIC 9(8).
+           05  AUDIT-TIME                 PIC 9(6).
+           05  AUDIT-FIELD-NAME           PIC X(24).
+           05  AUDIT-OLD-VALUE            PIC X(30).
+           05  AUDIT-NEW-VALUE            PIC X(30).
+           05  AUDIT-CHANGE-SOURCE        PIC X(10) VALUE 'PAYCALC'.
