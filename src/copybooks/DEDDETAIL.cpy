@@ -0,0 +1,18 @@
+      *****************************************************************
+      * DEDDETAIL.cpy - Per-Deduction-Line Applied Amount Record       *
+      *                                                                *
+      * This copybook defines one applied-deduction detail line,       *
+      * built by DEDCALC as it applies each queued deduction in        *
+      * priority order and passed back to PAYCALC so a per-vendor      *
+      * remittance total can be built without re-deriving amounts      *
+      * from EMPFILE elections.                                        *
+      *                                                                *
+      * Date Created: 2025-06-04                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  DEDUCT-DETAIL-RECORD.
+           05  DTL-CHECK-DATE             PIC 9(8).
+           05  DTL-EMP-ID                 PIC X(6).
+           05  DTL-DEDUCT-CODE            PIC X(3).
+           05  DTL-DEDUCT-AMOUNT          PIC 9(7)V99 COMP-3.
