@@ -0,0 +1,42 @@
+      *****************************************************************
+      * STUBEXT.cpy - Structured Pay Stub Export Record                 *
+      *                                                                *
+      * This copybook defines a delimited-field-free, structured       *
+      * counterpart to the print-line pay stub, carrying the same      *
+      * earnings/tax/deduction/YTD breakdown so a PDF-generation or     *
+      * employee-portal delivery process can consume it without        *
+      * re-parsing fixed-column print lines.                           *
+      *                                                                *
+      * Date Created: 2026-04-28                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  STUB-EXPORT-RECORD.
+           05  SX-EMP-ID                  PIC X(6).
+           05  SX-CHECK-DATE              PIC 9(8).
+           05  SX-PERIOD-START-DATE       PIC 9(8).
+           05  SX-PERIOD-END-DATE         PIC 9(8).
+           05  SX-CHECK-NUMBER            PIC 9(7).
+           05  SX-REGULAR-PAY             PIC 9(7)V99 COMP-3.
+           05  SX-OVERTIME-PAY            PIC 9(7)V99 COMP-3.
+           05  SX-OTHER-PAY               PIC 9(7)V99 COMP-3.
+           05  SX-GROSS-PAY               PIC 9(7)V99 COMP-3.
+           05  SX-FEDERAL-TAX             PIC 9(7)V99 COMP-3.
+           05  SX-STATE-TAX               PIC 9(7)V99 COMP-3.
+           05  SX-LOCAL-TAX               PIC 9(7)V99 COMP-3.
+           05  SX-SOCIAL-SEC-TAX          PIC 9(7)V99 COMP-3.
+           05  SX-MEDICARE-TAX            PIC 9(7)V99 COMP-3.
+           05  SX-TOTAL-DEDUCTIONS        PIC 9(7)V99 COMP-3.
+           05  SX-NET-PAY                 PIC 9(7)V99 COMP-3.
+           05  SX-YTD-GROSS               PIC 9(8)V99 COMP-3.
+           05  SX-YTD-TAXES               PIC 9(8)V99 COMP-3.
+           05  SX-YTD-DEDUCTIONS          PIC 9(8)V99 COMP-3.
+           05  SX-YTD-NET                 PIC 9(8)V99 COMP-3.
+           05  SX-401K-PRETAX-AMOUNT      PIC 9(7)V99 COMP-3.
+           05  SX-401K-ROTH-AMOUNT        PIC 9(7)V99 COMP-3.
+           05  SX-401K-EMPLOYER-MATCH     PIC 9(7)V99 COMP-3.
+           05  SX-DEDUCT-DETAIL-COUNT     PIC 9(2) COMP-3.
+           05  SX-DEDUCT-DETAIL-AREA.
+               10  SX-DEDUCT-DETAIL-ENTRY OCCURS 15 TIMES.
+                   15  SX-DTLD-CODE       PIC X(3).
+                   15  SX-DTLD-AMOUNT     PIC 9(7)V99 COMP-3.
