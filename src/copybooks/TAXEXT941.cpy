@@ -0,0 +1,21 @@
+      *****************************************************************
+      * TAXEXT941.cpy - Quarterly Form 941 Reconciliation Extract       *
+      *                                                                *
+      * This copybook defines the company-wide quarterly liability     *
+      * totals extract built by TAXRPT from EMPFILE YTD fields, used   *
+      * to prepare the Form 941 filing.                                *
+      *                                                                *
+      * Date Created: 2025-07-23                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  Q941-EXTRACT-RECORD.
+           05  Q941-TAX-YEAR              PIC 9(4).
+           05  Q941-QUARTER               PIC 9(1).
+           05  Q941-TOTAL-WAGES           PIC 9(10)V99 COMP-3.
+           05  Q941-TOTAL-FEDERAL-TAX     PIC 9(9)V99 COMP-3.
+           05  Q941-TOTAL-SOC-SEC-WAGES   PIC 9(10)V99 COMP-3.
+           05  Q941-TOTAL-SOC-SEC-TAX     PIC 9(9)V99 COMP-3.
+           05  Q941-TOTAL-MEDICARE-WAGES  PIC 9(10)V99 COMP-3.
+           05  Q941-TOTAL-MEDICARE-TAX    PIC 9(9)V99 COMP-3.
+           05  Q941-EMPLOYEE-COUNT        PIC 9(5).
