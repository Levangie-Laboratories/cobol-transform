@@ -0,0 +1,17 @@
+      *****************************************************************
+      * CONTRIB.cpy - Employer 401(k) Contribution Record               *
+      *                                                                *
+      * This copybook defines one employer-matching-contribution line  *
+      * built by PAYCALC for the 401(k) recordkeeper, one per          *
+      * employee per pay period.                                       *
+      *                                                                *
+      * Date Created: 2025-05-28                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  CONTRIB-RECORD.
+           05  CONTRIB-CHECK-DATE         PIC 9(8).
+           05  CONTRIB-EMP-ID             PIC X(6).
+           05  CONTRIB-EMPLOYEE-PRETAX    PIC 9(7)V99 COMP-3.
+           05  CONTRIB-EMPLOYEE-ROTH      PIC 9(7)V99 COMP-3.
+           05  CONTRIB-EMPLOYER-MATCH     PIC 9(7)V99 COMP-3.
