@@ -0,0 +1,24 @@
+      *****************************************************************
+      * TIMECLK.cpy - Time-and-Attendance Export Input Record           *
+      *                                                                *
+      * This copybook defines the layout of the time clock export      *
+      * file consumed by TIMEIMP to build PAYROLL-DATA-FILE records.   *
+      * One record represents one employee's clocked hours for one     *
+      * pay period as exported from the time-and-attendance system.    *
+      *                                                                *
+      * Date Created: 2025-09-24                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  TIME-CLOCK-RECORD.
+           05  TC-EMPLOYEE-ID             PIC X(6).
+           05  TC-PERIOD-START-DATE       PIC 9(8).
+           05  TC-PERIOD-END-DATE         PIC 9(8).
+           05  TC-REGULAR-HOURS           PIC 9(3)V99.
+           05  TC-OVERTIME-HOURS          PIC 9(3)V99.
+           05  TC-HOLIDAY-HOURS           PIC 9(3)V99.
+           05  TC-CLOCK-IN-COUNT          PIC 9(3).
+           05  TC-CLOCK-OUT-COUNT         PIC 9(3).
+           05  TC-MISSING-PUNCH-IND       PIC X.
+               88  TC-MISSING-PUNCH       VALUE 'Y'.
+               88  TC-NO-MISSING-PUNCH    VALUE 'N'.
