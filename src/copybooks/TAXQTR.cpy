@@ -0,0 +1,23 @@
+      *****************************************************************
+      * TAXQTR.cpy - Quarterly 941 Carry-Forward Record                *
+      *                                                                *
+      * This copybook defines one employee's year-to-date wage and tax *
+      * snapshot as of the last TAXRPT run. TAXRPT subtracts this      *
+      * snapshot from the employee's current EMP-YTD-* balances to     *
+      * derive the quarter-only Form 941 liability, since EMPFILE only *
+      * carries a running annual total, then rewrites the snapshot     *
+      * with the current balances for the next quarter's run.          *
+      *                                                                *
+      * Date Created: 2025-07-23                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  TAX-QTR-HISTORY-RECORD.
+           05  TQH-EMP-ID                 PIC X(6).
+           05  TQH-TAX-YEAR                PIC 9(4).
+           05  TQH-YTD-GROSS               PIC 9(8)V99 COMP-3.
+           05  TQH-YTD-FEDERAL-TAX         PIC 9(7)V99 COMP-3.
+           05  TQH-YTD-SOC-SEC-WAGES       PIC 9(8)V99 COMP-3.
+           05  TQH-YTD-SOC-SEC-TAX         PIC 9(7)V99 COMP-3.
+           05  TQH-YTD-MEDICARE-WAGES      PIC 9(8)V99 COMP-3.
+           05  TQH-YTD-MEDICARE-TAX        PIC 9(7)V99 COMP-3.
