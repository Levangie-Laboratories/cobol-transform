@@ -0,0 +1,70 @@
+      *****************************************************************
+      * NACHAENV.cpy - NACHA File/Batch Envelope Records (94-byte)     *
+      *                                                                *
+      * Defines the File Header (Type 1), Batch Header (Type 5),      *
+      * Batch Control (Type 8), and File Control (Type 9) records     *
+      * that bracket a batch of NACHA-ENTRY-DETAIL (Type 6) records -  *
+      * one file header/control pair per file, one batch header/      *
+      * control pair per batch, built once per run by PAYCALC around  *
+      * the entry detail records defined in NACHAREC.cpy. Every field *
+      * is plain unsigned display text, matching the flat ASCII       *
+      * layout a bank's ACH receiver expects, not packed decimal.     *
+      *                                                                *
+      * Date Created: 2025-11-03                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  NACHA-FILE-HEADER-RECORD.
+           05  NACHA-FH-RECORD-TYPE       PIC X(01) VALUE '1'.
+           05  NACHA-FH-PRIORITY-CODE     PIC X(02) VALUE '01'.
+           05  NACHA-FH-IMMEDIATE-DEST    PIC X(10).
+           05  NACHA-FH-IMMEDIATE-ORIGIN  PIC X(10).
+           05  NACHA-FH-FILE-CREATE-DATE  PIC X(06).
+           05  NACHA-FH-FILE-CREATE-TIME  PIC X(04).
+           05  NACHA-FH-FILE-ID-MODIFIER  PIC X(01) VALUE 'A'.
+           05  NACHA-FH-RECORD-SIZE       PIC X(03) VALUE '094'.
+           05  NACHA-FH-BLOCKING-FACTOR   PIC X(02) VALUE '10'.
+           05  NACHA-FH-FORMAT-CODE       PIC X(01) VALUE '1'.
+           05  NACHA-FH-DEST-NAME         PIC X(23).
+           05  NACHA-FH-ORIGIN-NAME       PIC X(23).
+           05  NACHA-FH-REFERENCE-CODE    PIC X(08) VALUE SPACES.
+
+       01  NACHA-BATCH-HEADER-RECORD.
+           05  NACHA-BH-RECORD-TYPE       PIC X(01) VALUE '5'.
+           05  NACHA-BH-SERVICE-CLASS     PIC X(03) VALUE '220'.
+           05  NACHA-BH-COMPANY-NAME      PIC X(16).
+           05  NACHA-BH-DISCRETIONARY     PIC X(20) VALUE SPACES.
+           05  NACHA-BH-COMPANY-ID        PIC X(10).
+           05  NACHA-BH-ENTRY-CLASS-CODE  PIC X(03) VALUE 'PPD'.
+           05  NACHA-BH-ENTRY-DESCRIPTION PIC X(10) VALUE 'PAYROLL'.
+           05  NACHA-BH-DESCRIPTIVE-DATE  PIC X(06).
+           05  NACHA-BH-EFFECTIVE-DATE    PIC X(06).
+           05  NACHA-BH-SETTLEMENT-DATE   PIC X(03) VALUE SPACES.
+           05  NACHA-BH-ORIGINATOR-STATUS PIC X(01) VALUE '1'.
+           05  NACHA-BH-ORIGINATING-DFI   PIC X(08).
+           05  NACHA-BH-BATCH-NUMBER      PIC X(07) VALUE '0000001'.
+
+       01  NACHA-BATCH-CONTROL-RECORD.
+           05  NACHA-BC-RECORD-TYPE       PIC X(01) VALUE '8'.
+           05  NACHA-BC-SERVICE-CLASS     PIC X(03) VALUE '220'.
+           05  NACHA-BC-ENTRY-COUNT       PIC 9(06).
+           05  NACHA-BC-ENTRY-HASH        PIC 9(10).
+           05  NACHA-BC-TOTAL-DEBIT       PIC 9(10)V99 VALUE ZEROS.
+           05  NACHA-BC-TOTAL-CREDIT      PIC 9(10)V99.
+           05  NACHA-BC-COMPANY-ID        PIC X(10).
+           05  NACHA-BC-MESSAGE-AUTH-CODE PIC X(19) VALUE SPACES.
+           05  NACHA-BC-RESERVED          PIC X(06) VALUE SPACES.
+           05  NACHA-BC-ORIGINATING-DFI   PIC X(08).
+           05  NACHA-BC-BATCH-NUMBER      PIC X(07) VALUE '0000001'.
+
+       01  NACHA-FILE-CONTROL-RECORD.
+           05  NACHA-FC-RECORD-TYPE       PIC X(01) VALUE '9'.
+           05  NACHA-FC-BATCH-COUNT       PIC 9(06) VALUE 1.
+           05  NACHA-FC-BLOCK-COUNT       PIC 9(06).
+           05  NACHA-FC-ENTRY-COUNT       PIC 9(08).
+           05  NACHA-FC-ENTRY-HASH        PIC 9(10).
+           05  NACHA-FC-TOTAL-DEBIT       PIC 9(10)V99 VALUE ZEROS.
+           05  NACHA-FC-TOTAL-CREDIT      PIC 9(10)V99.
+           05  NACHA-FC-RESERVED          PIC X(39) VALUE SPACES.
+
+       01  NACHA-FILLER-RECORD             PIC X(94) VALUE ALL '9'.
