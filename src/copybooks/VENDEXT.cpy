@@ -0,0 +1,20 @@
+      *****************************************************************
+      * VENDEXT.cpy - Benefit Vendor Remittance Extract Record          *
+      *                                                                *
+      * This copybook defines one per-vendor remittance total built    *
+      * by VENDREM from the deduction totals collected during a        *
+      * PAYCALC run, so payroll no longer re-keys vendor totals by     *
+      * hand into payment requests.                                    *
+      *                                                                *
+      * Date Created: 2025-06-04                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  VENDOR-REMIT-RECORD.
+           05  VREM-CHECK-DATE            PIC 9(8).
+           05  VREM-VENDOR-ID             PIC X(10).
+           05  VREM-VENDOR-NAME           PIC X(30).
+           05  VREM-VENDOR-ACCOUNT        PIC X(20).
+           05  VREM-DEDUCT-CODE           PIC X(3).
+           05  VREM-EMPLOYEE-COUNT        PIC 9(5).
+           05  VREM-TOTAL-AMOUNT          PIC 9(9)V99 COMP-3.
