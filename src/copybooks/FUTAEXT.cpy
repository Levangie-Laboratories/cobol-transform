@@ -0,0 +1,21 @@
+      *****************************************************************
+      * FUTAEXT.cpy - Employer FUTA/SUTA Liability Accrual Record       *
+      *                                                                *
+      * This copybook defines one per-employee, per-run employer       *
+      * unemployment tax accrual line, produced by PAYCALC for the     *
+      * quarterly 940/SUTA filings. SUTA state is the employee's       *
+      * UI-assignment state (EMP-UI-STATE), which may differ from      *
+      * the work state for remote employees.                           *
+      *                                                                *
+      * Date Created: 2025-05-05                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  FUTA-SUTA-RECORD.
+           05  FSA-CHECK-DATE             PIC 9(8).
+           05  FSA-EMP-ID                 PIC X(6).
+           05  FSA-UI-STATE               PIC X(2).
+           05  FSA-TAXABLE-FUTA-WAGES     PIC 9(7)V99 COMP-3.
+           05  FSA-FUTA-LIABILITY         PIC 9(7)V99 COMP-3.
+           05  FSA-TAXABLE-SUTA-WAGES     PIC 9(7)V99 COMP-3.
+           05  FSA-SUTA-LIABILITY         PIC 9(7)V99 COMP-3.
