@@ -0,0 +1,34 @@
+      *****************************************************************
+      * TAXEXTW2.cpy - Annual W-2 Data Extract Record                  *
+      *                                                                *
+      * This copybook defines one employee's W-2 data extract line,    *
+      * built by TAXRPT at year end from the EMP-YTD-* accumulators    *
+      * on EMPFILE.                                                    *
+      *                                                                *
+      * Date Created: 2025-07-23                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  W2-EXTRACT-RECORD.
+           05  W2-TAX-YEAR                PIC 9(4).
+           05  W2-EMP-ID                  PIC X(6).
+           05  W2-EMP-SSN                 PIC 9(9).
+           05  W2-EMP-LAST-NAME           PIC X(20).
+           05  W2-EMP-FIRST-NAME          PIC X(15).
+           05  W2-EMP-ADDRESS-LINE-1      PIC X(30).
+           05  W2-EMP-CITY                PIC X(20).
+           05  W2-EMP-STATE               PIC X(2).
+           05  W2-EMP-ZIP                 PIC X(10).
+           05  W2-WAGES-TIPS-OTHER        PIC 9(8)V99 COMP-3.
+           05  W2-FEDERAL-TAX-WITHHELD    PIC 9(7)V99 COMP-3.
+           05  W2-SOCIAL-SEC-WAGES        PIC 9(8)V99 COMP-3.
+           05  W2-SOCIAL-SEC-WITHHELD     PIC 9(7)V99 COMP-3.
+           05  W2-MEDICARE-WAGES          PIC 9(8)V99 COMP-3.
+           05  W2-MEDICARE-WITHHELD       PIC 9(7)V99 COMP-3.
+           05  W2-STATE-CODE              PIC X(2).
+           05  W2-STATE-WAGES             PIC 9(8)V99 COMP-3.
+           05  W2-STATE-TAX-WITHHELD      PIC 9(7)V99 COMP-3.
+           05  W2-LOCAL-WAGES             PIC 9(8)V99 COMP-3.
+           05  W2-LOCAL-TAX-WITHHELD      PIC 9(7)V99 COMP-3.
+           05  W2-401K-DEFERRAL           PIC 9(7)V99 COMP-3.
+           05  W2-401K-ROTH-DEFERRAL      PIC 9(7)V99 COMP-3.
