@@ -0,0 +1,27 @@
+      *****************************************************************
+      * LEAVEFIL.cpy - Employee Leave Accrual Balance Record            *
+      *                                                                *
+      * This copybook defines the structure of the leave balance       *
+      * master file, keyed by employee ID. PAYCALC updates the         *
+      * accrual and used-hours balances every pay period from the      *
+      * PAY-LEAVE-TIME fields on the payroll data record.               *
+      *                                                                *
+      * Date Created: 2025-07-09                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  LEAVE-BALANCE-RECORD.
+           05  LEAVE-EMP-ID               PIC X(6).
+           05  LEAVE-VACATION-BALANCE     PIC S9(5)V99 COMP-3.
+           05  LEAVE-VACATION-ACCRUAL-RATE PIC 9(3)V99 COMP-3.
+           05  LEAVE-SICK-BALANCE         PIC S9(5)V99 COMP-3.
+           05  LEAVE-SICK-ACCRUAL-RATE    PIC 9(3)V99 COMP-3.
+           05  LEAVE-PERSONAL-BALANCE     PIC S9(5)V99 COMP-3.
+           05  LEAVE-PERSONAL-ACCRUAL-RATE PIC 9(3)V99 COMP-3.
+           05  LEAVE-YTD-BEREAVEMENT-USED PIC 9(5)V99 COMP-3.
+           05  LEAVE-YTD-JURY-DUTY-USED   PIC 9(5)V99 COMP-3.
+           05  LEAVE-YTD-FMLA-USED        PIC 9(5)V99 COMP-3.
+           05  LEAVE-YTD-MILITARY-USED    PIC 9(5)V99 COMP-3.
+           05  LEAVE-YTD-OTHER-USED       PIC 9(5)V99 COMP-3.
+           05  LEAVE-LAST-UPDATE-DATE     PIC 9(8).
+           05  LEAVE-FILLER               PIC X(20).
