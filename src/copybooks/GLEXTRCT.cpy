@@ -0,0 +1,21 @@
+      *****************************************************************
+      * GLEXTRCT.cpy - General Ledger Export Record                    *
+      *                                                                *
+      * This copybook defines one journal-entry line handed to         *
+      * Finance for import into the general ledger. PAYCALC builds     *
+      * one record per GL account per department from the payroll      *
+      * totals accumulated during its run.                             *
+      *                                                                *
+      * Date Created: 2025-06-11                                       *
+      * Author: COBOL Payroll System                                   *
+      *****************************************************************
+
+       01  GL-EXPORT-RECORD.
+           05  GL-RUN-CHECK-DATE          PIC 9(8).
+           05  GL-DEPARTMENT              PIC X(4).
+           05  GL-ACCOUNT-NUMBER          PIC X(10).
+           05  GL-ACCOUNT-NAME            PIC X(30).
+           05  GL-DEBIT-CREDIT-IND        PIC X.
+               88  GL-IS-DEBIT            VALUE 'D'.
+               88  GL-IS-CREDIT           VALUE 'C'.
+           05  GL-AMOUNT                  PIC 9(9)V99 COMP-3.
