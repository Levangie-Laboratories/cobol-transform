@@ -0,0 +1,481 @@
+      *****************************************************************
+      * Program: TAXRPT.cbl                                           *
+      *                                                               *
+      * Purpose: Tax reporting extract program for the Payroll         *
+      *          Processing System. This program reads the employee    *
+      *          master's year-to-date accumulators and produces the   *
+      *          company-wide quarterly Form 941 liability extract     *
+      *          and the per-employee annual W-2 data extract, so      *
+      *          those filings can be prepared without re-deriving     *
+      *          totals from individual pay history records.           *
+      *                                                               *
+      * Date Created: 2025-07-23                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TAXRPT.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2025-07-23.
+       DATE-COMPILED. 2025-07-23.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * TAXRPT is a standalone report program in the Payroll           *
+      * Processing System. It coordinates the tax extract process by:  *
+      *                                                                *
+      * 1. Reading every employee master record                       *
+      * 2. Accumulating a company-wide quarterly Form 941 liability    *
+      *    total from each employee's YTD wage and tax accumulators    *
+      * 3. Writing one annual W-2 data extract line per employee from  *
+      *    the same YTD accumulators                                   *
+      * 4. Writing the single company-wide 941 extract record at the   *
+      *    end of the run                                              *
+      *                                                                *
+      * The 941 quarter and W-2 tax year are taken from the run date,  *
+      * since EMPFILE carries only a running year-to-date balance and  *
+      * not a quarter-by-quarter breakdown; running this program at    *
+      * each quarter end (and again at year end for the W-2 extract)   *
+      * produces the correct period totals.                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT Q941-EXTRACT-FILE ASSIGN TO 'TAX941'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS Q941-FILE-STATUS.
+
+           SELECT W2-EXTRACT-FILE ASSIGN TO 'TAXW2'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS W2-FILE-STATUS.
+
+           SELECT TAX-RATES-FILE ASSIGN TO 'TAXRATES'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TAX-FILE-STATUS.
+
+           SELECT TAX-QTR-HISTORY-FILE ASSIGN TO 'TAXQTR'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TQH-EMP-ID
+           FILE STATUS IS TQH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+               ==EMPLOYEE-RECORD-FILE==.
+
+       FD  Q941-EXTRACT-FILE.
+           COPY TAXEXT941 REPLACING ==Q941-EXTRACT-RECORD== BY
+               ==Q941-EXTRACT-RECORD-FILE==.
+
+       FD  W2-EXTRACT-FILE.
+           COPY TAXEXTW2 REPLACING ==W2-EXTRACT-RECORD== BY
+               ==W2-EXTRACT-RECORD-FILE==.
+
+       FD  TAX-RATES-FILE.
+           COPY TAXRATES REPLACING ==TAX-RATES-TABLE== BY
+               ==TAX-RATES-RECORD-FILE==.
+
+       FD  TAX-QTR-HISTORY-FILE.
+           COPY TAXQTR REPLACING ==TAX-QTR-HISTORY-RECORD== BY
+               ==TAX-QTR-HISTORY-RECORD-FILE==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  EMP-FILE-STATUS             PIC X(2).
+               88  EMP-FILE-SUCCESS        VALUE '00'.
+               88  EMP-FILE-EOF            VALUE '10'.
+           05  Q941-FILE-STATUS            PIC X(2).
+               88  Q941-FILE-SUCCESS       VALUE '00'.
+           05  W2-FILE-STATUS              PIC X(2).
+               88  W2-FILE-SUCCESS         VALUE '00'.
+           05  TAX-FILE-STATUS             PIC X(2).
+               88  TAX-FILE-SUCCESS        VALUE '00'.
+               88  TAX-FILE-EOF            VALUE '10'.
+           05  TQH-FILE-STATUS             PIC X(2).
+               88  TQH-FILE-SUCCESS        VALUE '00'.
+
+       01  WS-TAX-RATE-FOUND-SW            PIC X VALUE 'N'.
+           88  WS-TAX-RATE-FOUND           VALUE 'Y'.
+
+       01  WS-QTR-DELTA-AMOUNT             PIC S9(8)V99 COMP-3
+                                       VALUE ZEROS.
+       01  WS-CURR-SOC-SEC-WAGES           PIC 9(8)V99 COMP-3
+                                       VALUE ZEROS.
+
+       COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+           ==WS-EMPLOYEE-RECORD==.
+
+       COPY TAXEXT941 REPLACING ==Q941-EXTRACT-RECORD== BY
+           ==WS-Q941-TOTALS==.
+
+       COPY TAXRATES REPLACING ==TAX-RATES-TABLE== BY
+           ==WS-TAX-RATES==.
+
+       01  WS-DATE.
+           05  WS-RUN-YEAR                  PIC 9(4).
+           05  WS-RUN-MONTH                 PIC 9(2).
+           05  WS-RUN-DAY                   PIC 9(2).
+
+       01  WS-RUN-QUARTER                   PIC 9(1) VALUE ZEROS.
+
+       01  WS-EMPLOYEE-COUNT                PIC 9(5) COMP-3 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall tax extract run           *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL EMP-FILE-EOF
+               PERFORM 200-READ-EMPLOYEE-RECORD
+               IF NOT EMP-FILE-EOF
+                   PERFORM 300-ACCUMULATE-941-TOTALS
+                   PERFORM 400-WRITE-W2-EXTRACT
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open all files and determine the tax year and quarter for      *
+      * this extract from the current run date                         *
+      *****************************************************************
+           DISPLAY 'TAX EXTRACT PROCESSING STARTED'
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF NOT EMP-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' EMP-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT Q941-EXTRACT-FILE
+           IF NOT Q941-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING 941 EXTRACT FILE: '
+                       Q941-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT W2-EXTRACT-FILE
+           IF NOT W2-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING W2 EXTRACT FILE: ' W2-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN INPUT TAX-RATES-FILE
+           IF NOT TAX-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING TAX RATES FILE: ' TAX-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN I-O TAX-QTR-HISTORY-FILE
+           IF NOT TQH-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING TAX QTR HISTORY FILE: '
+                       TQH-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+
+           PERFORM 105-LOAD-TAX-RATES
+
+           EVALUATE TRUE
+               WHEN WS-RUN-MONTH <= 3
+                   MOVE 1 TO WS-RUN-QUARTER
+               WHEN WS-RUN-MONTH <= 6
+                   MOVE 2 TO WS-RUN-QUARTER
+               WHEN WS-RUN-MONTH <= 9
+                   MOVE 3 TO WS-RUN-QUARTER
+               WHEN OTHER
+                   MOVE 4 TO WS-RUN-QUARTER
+           END-EVALUATE
+
+           MOVE ZEROS TO WS-Q941-TOTALS
+           MOVE WS-RUN-YEAR TO Q941-TAX-YEAR IN WS-Q941-TOTALS
+           MOVE WS-RUN-QUARTER TO Q941-QUARTER IN WS-Q941-TOTALS
+           MOVE ZEROS TO WS-EMPLOYEE-COUNT
+           .
+
+       105-LOAD-TAX-RATES.
+      *****************************************************************
+      * Read the tax rates file for the record whose tax year matches  *
+      * this run's tax year, so the Social Security wage base used to  *
+      * cap W2-SOCIAL-SEC-WAGES reflects the year being reported. If   *
+      * no record matches, the last record read is used                *
+      *****************************************************************
+           MOVE 'N' TO WS-TAX-RATE-FOUND-SW
+           PERFORM UNTIL TAX-FILE-EOF OR WS-TAX-RATE-FOUND
+               READ TAX-RATES-FILE INTO WS-TAX-RATES
+                   AT END
+                       SET TAX-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF TAX-YEAR IN WS-TAX-RATES = WS-RUN-YEAR
+                           SET WS-TAX-RATE-FOUND TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           .
+
+       200-READ-EMPLOYEE-RECORD.
+      *****************************************************************
+      * Read the next employee master record                           *
+      *****************************************************************
+           READ EMPLOYEE-FILE NEXT INTO WS-EMPLOYEE-RECORD
+               AT END
+                   SET EMP-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-EMPLOYEE-COUNT
+           END-READ
+           .
+
+       300-ACCUMULATE-941-TOTALS.
+      *****************************************************************
+      * Add this employee's quarter-only wage and tax liability to the *
+      * company-wide 941 totals. EMPFILE carries only a running annual *
+      * balance, so the quarter amount is this run's YTD balance minus *
+      * the balance already posted as of the last TAXRPT run (kept on  *
+      * TAX-QTR-HISTORY-FILE); a first run against a new tax year's    *
+      * balances (after YEAREND has reset them) treats the prior       *
+      * balance as zero. The Social Security wage total is capped at   *
+      * SOC-SEC-WAGE-BASE the same way 400-WRITE-W2-EXTRACT caps it    *
+      *****************************************************************
+           PERFORM 305-LOAD-QTR-CARRY-FORWARD
+
+           IF EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+                   > SOC-SEC-WAGE-BASE IN WS-TAX-RATES
+               MOVE SOC-SEC-WAGE-BASE IN WS-TAX-RATES
+                   TO WS-CURR-SOC-SEC-WAGES
+           ELSE
+               MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+                   TO WS-CURR-SOC-SEC-WAGES
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD - TQH-YTD-GROSS
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-WAGES IN WS-Q941-TOTALS
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD -
+               TQH-YTD-FEDERAL-TAX
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-FEDERAL-TAX IN WS-Q941-TOTALS
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               WS-CURR-SOC-SEC-WAGES - TQH-YTD-SOC-SEC-WAGES
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-SOC-SEC-WAGES IN WS-Q941-TOTALS
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD -
+               TQH-YTD-SOC-SEC-TAX
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-SOC-SEC-TAX IN WS-Q941-TOTALS
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD -
+               TQH-YTD-MEDICARE-WAGES
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-MEDICARE-WAGES IN WS-Q941-TOTALS
+           END-IF
+
+           COMPUTE WS-QTR-DELTA-AMOUNT =
+               EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD -
+               TQH-YTD-MEDICARE-TAX
+           IF WS-QTR-DELTA-AMOUNT > ZEROS
+               ADD WS-QTR-DELTA-AMOUNT TO
+                   Q941-TOTAL-MEDICARE-TAX IN WS-Q941-TOTALS
+           END-IF
+
+           PERFORM 308-POST-QTR-CARRY-FORWARD
+           .
+
+       305-LOAD-QTR-CARRY-FORWARD.
+      *****************************************************************
+      * Read this employee's last-posted YTD snapshot. If none exists, *
+      * or it was posted for a prior tax year, the prior balance is    *
+      * treated as zero so a new year's first quarter is not charged   *
+      * against amounts YEAREND has already reset to zero              *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO TQH-EMP-ID
+           READ TAX-QTR-HISTORY-FILE
+               INVALID KEY
+                   MOVE ZEROS TO TQH-YTD-GROSS
+                   MOVE ZEROS TO TQH-YTD-FEDERAL-TAX
+                   MOVE ZEROS TO TQH-YTD-SOC-SEC-WAGES
+                   MOVE ZEROS TO TQH-YTD-SOC-SEC-TAX
+                   MOVE ZEROS TO TQH-YTD-MEDICARE-WAGES
+                   MOVE ZEROS TO TQH-YTD-MEDICARE-TAX
+           END-READ
+
+           IF TQH-FILE-SUCCESS AND TQH-TAX-YEAR NOT = WS-RUN-YEAR
+               MOVE ZEROS TO TQH-YTD-GROSS
+               MOVE ZEROS TO TQH-YTD-FEDERAL-TAX
+               MOVE ZEROS TO TQH-YTD-SOC-SEC-WAGES
+               MOVE ZEROS TO TQH-YTD-SOC-SEC-TAX
+               MOVE ZEROS TO TQH-YTD-MEDICARE-WAGES
+               MOVE ZEROS TO TQH-YTD-MEDICARE-TAX
+           END-IF
+           .
+
+       308-POST-QTR-CARRY-FORWARD.
+      *****************************************************************
+      * Rewrite this employee's snapshot with the balances just posted *
+      * so the next quarter's run subtracts from these, not from zero  *
+      *****************************************************************
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO TQH-EMP-ID
+           MOVE WS-RUN-YEAR TO TQH-TAX-YEAR
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO TQH-YTD-GROSS
+           MOVE EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD
+               TO TQH-YTD-FEDERAL-TAX
+           MOVE WS-CURR-SOC-SEC-WAGES TO TQH-YTD-SOC-SEC-WAGES
+           MOVE EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD
+               TO TQH-YTD-SOC-SEC-TAX
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+               TO TQH-YTD-MEDICARE-WAGES
+           MOVE EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD
+               TO TQH-YTD-MEDICARE-TAX
+
+           READ TAX-QTR-HISTORY-FILE
+               INVALID KEY
+                   WRITE TAX-QTR-HISTORY-RECORD-FILE
+               NOT INVALID KEY
+                   REWRITE TAX-QTR-HISTORY-RECORD-FILE
+           END-READ
+           .
+
+       400-WRITE-W2-EXTRACT.
+      *****************************************************************
+      * Write this employee's annual W-2 data extract line from the    *
+      * YTD accumulators on the employee master                        *
+      *****************************************************************
+           MOVE WS-RUN-YEAR TO W2-TAX-YEAR
+           MOVE EMP-ID IN WS-EMPLOYEE-RECORD TO W2-EMP-ID
+           MOVE EMP-SSN IN WS-EMPLOYEE-RECORD TO W2-EMP-SSN
+           MOVE EMP-LAST-NAME IN WS-EMPLOYEE-RECORD TO W2-EMP-LAST-NAME
+           MOVE EMP-FIRST-NAME IN WS-EMPLOYEE-RECORD
+               TO W2-EMP-FIRST-NAME
+           MOVE EMP-ADDRESS-LINE-1 IN WS-EMPLOYEE-RECORD
+               TO W2-EMP-ADDRESS-LINE-1
+           MOVE EMP-CITY IN WS-EMPLOYEE-RECORD TO W2-EMP-CITY
+           MOVE EMP-STATE IN WS-EMPLOYEE-RECORD TO W2-EMP-STATE
+           MOVE EMP-ZIP IN WS-EMPLOYEE-RECORD TO W2-EMP-ZIP
+
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+               TO W2-WAGES-TIPS-OTHER
+           MOVE EMP-YTD-FEDERAL-TAX IN WS-EMPLOYEE-RECORD
+               TO W2-FEDERAL-TAX-WITHHELD
+           IF EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+                   > SOC-SEC-WAGE-BASE IN WS-TAX-RATES
+               MOVE SOC-SEC-WAGE-BASE IN WS-TAX-RATES
+                   TO W2-SOCIAL-SEC-WAGES
+           ELSE
+               MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD
+                   TO W2-SOCIAL-SEC-WAGES
+           END-IF
+           MOVE EMP-YTD-SOCIAL-SEC IN WS-EMPLOYEE-RECORD
+               TO W2-SOCIAL-SEC-WITHHELD
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO W2-MEDICARE-WAGES
+           MOVE EMP-YTD-MEDICARE IN WS-EMPLOYEE-RECORD
+               TO W2-MEDICARE-WITHHELD
+
+           MOVE EMP-WORK-STATE IN WS-EMPLOYEE-RECORD TO W2-STATE-CODE
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO W2-STATE-WAGES
+           MOVE EMP-YTD-STATE-TAX IN WS-EMPLOYEE-RECORD
+               TO W2-STATE-TAX-WITHHELD
+           MOVE EMP-YTD-GROSS IN WS-EMPLOYEE-RECORD TO W2-LOCAL-WAGES
+           MOVE EMP-YTD-LOCAL-TAX IN WS-EMPLOYEE-RECORD
+               TO W2-LOCAL-TAX-WITHHELD
+
+           MOVE EMP-YTD-401K IN WS-EMPLOYEE-RECORD TO W2-401K-DEFERRAL
+           MOVE EMP-YTD-401K-ROTH IN WS-EMPLOYEE-RECORD
+               TO W2-401K-ROTH-DEFERRAL
+
+           WRITE W2-EXTRACT-RECORD-FILE
+           IF NOT W2-FILE-SUCCESS
+               DISPLAY 'ERROR WRITING W2 EXTRACT: ' W2-FILE-STATUS
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Write the single company-wide 941 extract record, close all    *
+      * files, and display run totals                                  *
+      *****************************************************************
+           MOVE WS-EMPLOYEE-COUNT TO Q941-EMPLOYEE-COUNT IN
+               WS-Q941-TOTALS
+           MOVE WS-Q941-TOTALS TO Q941-EXTRACT-RECORD-FILE
+           WRITE Q941-EXTRACT-RECORD-FILE
+           IF NOT Q941-FILE-SUCCESS
+               DISPLAY 'ERROR WRITING 941 EXTRACT: ' Q941-FILE-STATUS
+           END-IF
+
+           CLOSE EMPLOYEE-FILE
+                 Q941-EXTRACT-FILE
+                 W2-EXTRACT-FILE
+                 TAX-RATES-FILE
+                 TAX-QTR-HISTORY-FILE
+
+           DISPLAY 'TAX EXTRACT PROCESSING COMPLETE'
+           DISPLAY 'EMPLOYEES PROCESSED: ' WS-EMPLOYEE-COUNT
+           DISPLAY 'TAX YEAR: ' WS-RUN-YEAR ' QUARTER: ' WS-RUN-QUARTER
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'TAX EXTRACT PROCESSING TERMINATED ABNORMALLY'
+
+           IF EMP-FILE-SUCCESS
+               CLOSE EMPLOYEE-FILE
+           END-IF
+
+           IF Q941-FILE-SUCCESS
+               CLOSE Q941-EXTRACT-FILE
+           END-IF
+
+           IF W2-FILE-SUCCESS
+               CLOSE W2-EXTRACT-FILE
+           END-IF
+
+           IF TAX-FILE-SUCCESS
+               CLOSE TAX-RATES-FILE
+           END-IF
+
+           IF TQH-FILE-SUCCESS
+               CLOSE TAX-QTR-HISTORY-FILE
+           END-IF
+
+           STOP RUN
+           .
