@@ -5,7 +5,8 @@
       *          System. This program calculates federal income tax,  *
       *          state income tax, local tax, Social Security tax,    *
       *          and Medicare tax based on employee earnings, filing  *
-      *          status, and tax rates.                               *
+      *          status, and tax rates. It also calculates the        *
+      *          employer-side FUTA/SUTA unemployment tax accrual.    *
       *                                                               *
       * Date Created: 2025-04-10                                      *
       * Author: COBOL Payroll System                                  *
@@ -16,7 +17,7 @@
        AUTHOR. COBOL PAYROLL SYSTEM.
        DATE-WRITTEN. 2025-04-10.
        DATE-COMPILED. 2025-04-10.
-      
+
       *****************************************************************
       * Program Description:                                           *
       *                                                                *
@@ -24,13 +25,17 @@
       * Processing System. It calculates:                              *
       *                                                                *
       * 1. Federal Income Tax - Based on tax brackets, filing status,  *
-      *    and allowances                                              *
-      * 2. State Income Tax - Based on state-specific tax rates        *
-      * 3. Local Tax - Based on local tax rates if applicable         *
+      *    and allowances (or the flat supplemental rate for          *
+      *    off-cycle/bonus runs)                                       *
+      * 2. State Income Tax - Based on state-specific tax rates,       *
+      *    honoring work-state/residence-state reciprocity agreements  *
+      * 3. Local Tax - Based on the employee's local tax code and the  *
+      *    bracketed rates in LOCAL-TAX-TABLE                          *
       * 4. Social Security Tax - 6.2% of earnings up to the annual    *
       *    wage base limit                                            *
       * 5. Medicare Tax - 1.45% of all earnings, plus additional 0.9%  *
       *    for high-income employees                                   *
+      * 6. Employer FUTA/SUTA unemployment tax accrual                 *
       *                                                                *
       * The module receives gross pay, YTD earnings, filing status,    *
       * and other parameters from the calling program, performs the    *
@@ -45,30 +50,59 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  WS-CALCULATION-WORK-AREA.
-           05  WS-TAXABLE-INCOME          PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-ANNUALIZED-INCOME       PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-TAX-ALLOWANCE-VALUE     PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-CURRENT-BRACKET-TAX     PIC 9(7)V99 COMP-3 VALUE ZEROS.
-           05  WS-TAX-RATE                PIC 9(2)V99 COMP-3 VALUE ZEROS.
-           05  WS-BRACKET-FLOOR           PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-BRACKET-CEILING         PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-BRACKET-INCOME          PIC 9(8)V99 COMP-3 VALUE ZEROS.
-           05  WS-BRACKET-INDEX           PIC 9(2)    COMP-3 VALUE ZEROS.
-           05  WS-STATE-INDEX             PIC 9(2)    COMP-3 VALUE ZEROS.
-           05  WS-FOUND-FLAG              PIC X       VALUE 'N'.
+           05  WS-TAXABLE-INCOME       PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-ANNUALIZED-INCOME    PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-TAX-ALLOWANCE-VALUE  PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-CURRENT-BRACKET-TAX  PIC 9(7)V99 COMP-3 VALUE ZEROS.
+           05  WS-TAX-RATE             PIC 9(2)V99 COMP-3 VALUE ZEROS.
+           05  WS-BRACKET-FLOOR        PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-BRACKET-CEILING      PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-BRACKET-INCOME       PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-BRACKET-INDEX        PIC 9(2)    COMP-3 VALUE ZEROS.
+           05  WS-STATE-INDEX          PIC 9(2)    COMP-3 VALUE ZEROS.
+           05  WS-EFFECTIVE-STATE-CODE PIC X(2)    VALUE SPACES.
+           05  WS-FOUND-FLAG           PIC X       VALUE 'N'.
                88  FOUND-STATE            VALUE 'Y'.
                88  NOT-FOUND-STATE        VALUE 'N'.
-           05  WS-SS-REMAIN-WAGES         PIC 9(8)V99 COMP-3 VALUE ZEROS.
-       
+           05  WS-SS-REMAIN-WAGES      PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-LOCAL-INDEX          PIC 9(3)    COMP-3 VALUE ZEROS.
+           05  WS-LOCAL-FOUND-FLAG     PIC X       VALUE 'N'.
+               88  FOUND-LOCAL            VALUE 'Y'.
+               88  NOT-FOUND-LOCAL        VALUE 'N'.
+           05  WS-RECIP-INDEX          PIC 9(2)    COMP-3 VALUE ZEROS.
+           05  WS-RECIP-FOUND-FLAG     PIC X       VALUE 'N'.
+               88  RECIPROCITY-FOUND      VALUE 'Y'.
+               88  RECIPROCITY-NOT-FOUND  VALUE 'N'.
+           05  WS-SUTA-INDEX           PIC 9(2)    COMP-3 VALUE ZEROS.
+           05  WS-SUTA-FOUND-FLAG      PIC X       VALUE 'N'.
+               88  SUTA-STATE-FOUND       VALUE 'Y'.
+           05  WS-FUTA-REMAIN-WAGES    PIC 9(8)V99 COMP-3 VALUE ZEROS.
+           05  WS-SUTA-REMAIN-WAGES    PIC 9(8)V99 COMP-3 VALUE ZEROS.
+
+      **** Reciprocity table - static reference data for states     ****
+      **** that honor a work/residence reciprocal withholding pact  ****
+       01  WS-RECIPROCITY-TABLE.
+           05  WS-RECIP-PAIR OCCURS 8 TIMES.
+               10  WS-RECIP-WORK-STATE      PIC X(2).
+               10  WS-RECIP-RESIDENCE-STATE PIC X(2).
+
+       01  WS-RECIP-TABLE-VALUES.
+           05  FILLER PIC X(32) VALUE
+               'PANJILINKYVAMDPADCVAWVOHKYINMIWI'.
+
        LINKAGE SECTION.
       *****************************************************************
       * Input Parameters:                                              *
-      * - Tax-Calc-Gross: Current period gross earnings               *
+      * - Tax-Calc-Gross: Current period taxable gross earnings        *
       * - Tax-Calc-YTD-Gross: Year-to-date gross earnings            *
       * - Tax-Filing-Status: Federal filing status (S/M/H)            *
-      * - Tax-State-Code: State code for state tax calculation        *
+      * - Tax-State-Code: Work-state code for state tax calculation    *
+      * - Tax-Residence-State: Employee's state of residence           *
+      * - Tax-UI-State: State the employer owes unemployment tax to    *
+      * - Tax-Local-Code: Local tax jurisdiction code                  *
       * - Tax-Allowances: Number of tax allowances/exemptions         *
       * - Tax-Additional: Additional tax withholding requested         *
+      * - Tax-Run-Mode: N=normal B=bonus/off-cycle F=final X=retro     *
       * - Tax-Rates: Tax rates table with brackets and rates          *
       *                                                                *
       * Output Parameters:                                             *
@@ -77,33 +111,46 @@
       * - Local-Tax: Calculated local tax                              *
       * - Social-Sec-Tax: Calculated Social Security tax               *
       * - Medicare-Tax: Calculated Medicare tax                        *
+      * - Futa-Tax: Employer FUTA accrual for this period              *
+      * - Suta-Tax: Employer SUTA accrual for this period              *
       *****************************************************************
        01  TAX-CALC-GROSS               PIC 9(7)V99 COMP-3.
        01  TAX-CALC-YTD-GROSS           PIC 9(8)V99 COMP-3.
        01  TAX-FILING-STATUS            PIC X.
        01  TAX-STATE-CODE               PIC X(2).
+       01  TAX-RESIDENCE-STATE          PIC X(2).
+       01  TAX-UI-STATE                 PIC X(2).
+       01  TAX-LOCAL-CODE               PIC X(5).
        01  TAX-ALLOWANCES               PIC 9(2) COMP-3.
        01  TAX-ADDITIONAL               PIC 9(5)V99 COMP-3.
-       01  TAX-RATES.
-           COPY TAXRATES.
+       01  TAX-RUN-MODE                 PIC X.
+           COPY TAXRATES REPLACING ==TAX-RATES-TABLE== BY ==TAX-RATES==.
        01  FEDERAL-TAX                  PIC 9(7)V99 COMP-3.
        01  STATE-TAX                    PIC 9(7)V99 COMP-3.
        01  LOCAL-TAX                    PIC 9(7)V99 COMP-3.
        01  SOCIAL-SEC-TAX               PIC 9(7)V99 COMP-3.
        01  MEDICARE-TAX                 PIC 9(7)V99 COMP-3.
-       
+       01  FUTA-TAX                     PIC 9(7)V99 COMP-3.
+       01  SUTA-TAX                     PIC 9(7)V99 COMP-3.
+
        PROCEDURE DIVISION USING TAX-CALC-GROSS
                                 TAX-CALC-YTD-GROSS
                                 TAX-FILING-STATUS
                                 TAX-STATE-CODE
+                                TAX-RESIDENCE-STATE
+                                TAX-UI-STATE
+                                TAX-LOCAL-CODE
                                 TAX-ALLOWANCES
                                 TAX-ADDITIONAL
+                                TAX-RUN-MODE
                                 TAX-RATES
                                 FEDERAL-TAX
                                 STATE-TAX
                                 LOCAL-TAX
                                 SOCIAL-SEC-TAX
-                                MEDICARE-TAX.
+                                MEDICARE-TAX
+                                FUTA-TAX
+                                SUTA-TAX.
 
        000-MAIN-PROCESS.
       *****************************************************************
@@ -114,16 +161,28 @@
                       LOCAL-TAX
                       SOCIAL-SEC-TAX
                       MEDICARE-TAX
-                      
-           PERFORM 100-CALCULATE-FEDERAL-TAX
+                      FUTA-TAX
+                      SUTA-TAX
+
+           MOVE WS-RECIP-TABLE-VALUES TO WS-RECIPROCITY-TABLE
+           PERFORM 150-DETERMINE-EFFECTIVE-STATE
+
+           IF TAX-RUN-MODE = 'B'
+               PERFORM 105-CALCULATE-SUPPLEMENTAL-FEDERAL-TAX
+           ELSE
+               PERFORM 100-CALCULATE-FEDERAL-TAX
+           END-IF
+
            PERFORM 200-CALCULATE-STATE-TAX
            PERFORM 300-CALCULATE-LOCAL-TAX
            PERFORM 400-CALCULATE-SOCIAL-SECURITY
            PERFORM 500-CALCULATE-MEDICARE
-           
+           PERFORM 600-CALCULATE-FUTA
+           PERFORM 700-CALCULATE-SUTA
+
            GOBACK
            .
-           
+
        100-CALCULATE-FEDERAL-TAX.
       *****************************************************************
       * Federal Income Tax Calculation                                 *
@@ -135,25 +194,25 @@
       * 4. Additional withholding requested                            *
       *****************************************************************
            MOVE ZEROS TO FEDERAL-TAX
-           
+
       **** Calculate taxable income (annualized) ****
            MULTIPLY TAX-CALC-GROSS BY 24 GIVING WS-ANNUALIZED-INCOME
-           
+
       **** Reduce taxable income by allowances ****
-           MULTIPLY TAX-ALLOWANCES BY PERSONAL-EXEMPTION-AMOUNT IN TAX-RATES
-               GIVING WS-TAX-ALLOWANCE-VALUE
-               
+           MULTIPLY TAX-ALLOWANCES BY PERSONAL-EXEMPTION-AMOUNT IN
+               TAX-RATES GIVING WS-TAX-ALLOWANCE-VALUE
+
            SUBTRACT WS-TAX-ALLOWANCE-VALUE FROM WS-ANNUALIZED-INCOME
                GIVING WS-TAXABLE-INCOME
-               
+
            IF WS-TAXABLE-INCOME <= 0
                MOVE 0 TO FEDERAL-TAX
                GO TO 100-EXIT
            END-IF
-               
+
       **** Find applicable tax bracket based on filing status ****
            MOVE 1 TO WS-BRACKET-INDEX
-           
+
            EVALUATE TAX-FILING-STATUS
                WHEN 'S'
                    PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
@@ -168,7 +227,7 @@
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
-                   
+
                WHEN 'M'
                    PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
                        UNTIL WS-BRACKET-INDEX > 7
@@ -182,7 +241,7 @@
                            EXIT PERFORM
                        END-IF
                    END-PERFORM
-                   
+
                WHEN 'H'
                    PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
                        UNTIL WS-BRACKET-INDEX > 7
@@ -197,118 +256,184 @@
                        END-IF
                    END-PERFORM
            END-EVALUATE
-           
+
       **** Calculate tax based on applicable bracket ****
            MOVE FED-BRACKET-RATE (WS-BRACKET-INDEX) TO WS-TAX-RATE
            MOVE FED-BRACKET-BASE-TAX (WS-BRACKET-INDEX) TO FEDERAL-TAX
-           
+
            SUBTRACT WS-BRACKET-FLOOR FROM WS-TAXABLE-INCOME
                GIVING WS-BRACKET-INCOME
-               
+
            MULTIPLY WS-BRACKET-INCOME BY WS-TAX-RATE
                GIVING WS-CURRENT-BRACKET-TAX
-               
+
            ADD WS-CURRENT-BRACKET-TAX TO FEDERAL-TAX
-           
+
       **** Add additional withholding requested ****
            ADD TAX-ADDITIONAL TO FEDERAL-TAX
-           
+
       **** Prorate annual tax to pay period ****
            DIVIDE FEDERAL-TAX BY 24 GIVING FEDERAL-TAX ROUNDED
-           
+
        100-EXIT.
            EXIT
            .
-           
+
+       105-CALCULATE-SUPPLEMENTAL-FEDERAL-TAX.
+      *****************************************************************
+      * Off-cycle/bonus run federal withholding - the flat 22 percent  *
+      * supplemental wage method, in place of the regular annualized   *
+      * bracket method used for normal-cycle pay.                      *
+      *****************************************************************
+           COMPUTE FEDERAL-TAX ROUNDED = TAX-CALC-GROSS * 0.22
+           .
+
+       150-DETERMINE-EFFECTIVE-STATE.
+      *****************************************************************
+      * Determine which state's withholding rules apply. When the      *
+      * employee works in one state and lives in another under a       *
+      * reciprocity agreement, withholding follows the residence state *
+      * instead of the work state.                                     *
+      *****************************************************************
+           MOVE TAX-STATE-CODE TO WS-EFFECTIVE-STATE-CODE
+           SET RECIPROCITY-NOT-FOUND TO TRUE
+
+           IF TAX-RESIDENCE-STATE = SPACES OR
+              TAX-RESIDENCE-STATE = TAX-STATE-CODE
+               GO TO 150-EXIT
+           END-IF
+
+           PERFORM VARYING WS-RECIP-INDEX FROM 1 BY 1
+               UNTIL WS-RECIP-INDEX > 8 OR RECIPROCITY-FOUND
+               IF WS-RECIP-WORK-STATE (WS-RECIP-INDEX) = TAX-STATE-CODE
+                  AND WS-RECIP-RESIDENCE-STATE (WS-RECIP-INDEX) =
+                      TAX-RESIDENCE-STATE
+                   SET RECIPROCITY-FOUND TO TRUE
+                   MOVE TAX-RESIDENCE-STATE TO WS-EFFECTIVE-STATE-CODE
+               END-IF
+           END-PERFORM
+
+       150-EXIT.
+           EXIT
+           .
+
        200-CALCULATE-STATE-TAX.
       *****************************************************************
       * State Income Tax Calculation                                  *
       *                                                                *
       * This section calculates state income tax based on:             *
-      * 1. State code (determines which state's tax rules to apply)    *
+      * 1. The effective state (work state, or residence state when a  *
+      *    reciprocity agreement applies)                              *
       * 2. Income level and state-specific tax brackets                *
       * 3. State filing status                                         *
       *****************************************************************
            MOVE ZEROS TO STATE-TAX
            MOVE 'N' TO WS-FOUND-FLAG
-           
+
       **** Find applicable state in the tax table ****
            PERFORM VARYING WS-STATE-INDEX FROM 1 BY 1
                UNTIL WS-STATE-INDEX > 50 OR FOUND-STATE
-               IF STATE-CODE (WS-STATE-INDEX) = TAX-STATE-CODE
+               IF STATE-CODE (WS-STATE-INDEX) = WS-EFFECTIVE-STATE-CODE
                    MOVE 'Y' TO WS-FOUND-FLAG
                    EXIT PERFORM
                END-IF
            END-PERFORM
-           
-           IF NOT-FOUND-STATE OR 
+
+           IF NOT-FOUND-STATE OR
               STATE-NO-TAX (WS-STATE-INDEX)
                MOVE 0 TO STATE-TAX
                GO TO 200-EXIT
            END-IF
-           
-      **** Calculate taxable income (using same as federal for simplicity) ****
+
+      **** Uses the same taxable income base computed for federal ****
            MOVE WS-TAXABLE-INCOME TO WS-TAXABLE-INCOME
-           
+
       **** Find applicable state tax bracket ****
            PERFORM VARYING WS-BRACKET-INDEX FROM 1 BY 1
                UNTIL WS-BRACKET-INDEX > 5
-               MOVE STATE-BRACKET-FLOOR (WS-STATE-INDEX, WS-BRACKET-INDEX)
-                   TO WS-BRACKET-FLOOR
-               MOVE STATE-BRACKET-CEILING (WS-STATE-INDEX, WS-BRACKET-INDEX)
-                   TO WS-BRACKET-CEILING
-               
+               MOVE STATE-BRACKET-FLOOR (WS-STATE-INDEX,
+                   WS-BRACKET-INDEX) TO WS-BRACKET-FLOOR
+               MOVE STATE-BRACKET-CEILING (WS-STATE-INDEX,
+                   WS-BRACKET-INDEX) TO WS-BRACKET-CEILING
+
                IF WS-BRACKET-FLOOR = 0 AND WS-BRACKET-CEILING = 0
                    EXIT PERFORM
                END-IF
-               
+
                IF WS-TAXABLE-INCOME >= WS-BRACKET-FLOOR AND
                   (WS-TAXABLE-INCOME < WS-BRACKET-CEILING OR
                    WS-BRACKET-CEILING = 0)
                    EXIT PERFORM
                END-IF
            END-PERFORM
-           
+
       **** Calculate state tax based on applicable bracket ****
-           MOVE STATE-BRACKET-RATE (WS-STATE-INDEX, WS-BRACKET-INDEX)
-               TO WS-TAX-RATE
-           MOVE STATE-BRACKET-BASE-TAX (WS-STATE-INDEX, WS-BRACKET-INDEX)
-               TO STATE-TAX
-           
+           MOVE STATE-BRACKET-RATE (WS-STATE-INDEX,
+               WS-BRACKET-INDEX) TO WS-TAX-RATE
+           MOVE STATE-BRACKET-BASE-TAX (WS-STATE-INDEX,
+               WS-BRACKET-INDEX) TO STATE-TAX
+
            SUBTRACT WS-BRACKET-FLOOR FROM WS-TAXABLE-INCOME
                GIVING WS-BRACKET-INCOME
-               
+
            MULTIPLY WS-BRACKET-INCOME BY WS-TAX-RATE
                GIVING WS-CURRENT-BRACKET-TAX
-               
+
            ADD WS-CURRENT-BRACKET-TAX TO STATE-TAX
-           
+
       **** Prorate annual tax to pay period ****
            DIVIDE STATE-TAX BY 24 GIVING STATE-TAX ROUNDED
-           
+
        200-EXIT.
            EXIT
            .
-           
+
        300-CALCULATE-LOCAL-TAX.
       *****************************************************************
       * Local Tax Calculation                                         *
       *                                                                *
-      * This section calculates local income/wage taxes based on:      *
-      * 1. Local tax code (if applicable)                              *
-      * 2. Local tax rate                                              *
-      * 3. Local tax wage limits                                       *
+      * This section calculates local income/wage taxes by looking up  *
+      * the employee's local tax code in LOCAL-TAX-TABLE and applying  *
+      * the bracketed rate and wage floor/ceiling for that jurisdiction*
       *****************************************************************
            MOVE ZEROS TO LOCAL-TAX
-           
-      **** For demonstration, use a simple flat percentage ****
-      **** In a real system, would look up local tax code ****
-           COMPUTE LOCAL-TAX = TAX-CALC-GROSS * 0.01
-           
+           SET NOT-FOUND-LOCAL TO TRUE
+
+           IF TAX-LOCAL-CODE = SPACES
+               GO TO 300-EXIT
+           END-IF
+
+           PERFORM VARYING WS-LOCAL-INDEX FROM 1 BY 1
+               UNTIL WS-LOCAL-INDEX > 100 OR FOUND-LOCAL
+               IF LOCAL-CODE (WS-LOCAL-INDEX) = TAX-LOCAL-CODE
+                   SET FOUND-LOCAL TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT-FOUND-LOCAL
+               GO TO 300-EXIT
+           END-IF
+
+           IF TAX-CALC-GROSS < LOCAL-TAX-MIN-WAGE (WS-LOCAL-INDEX)
+               GO TO 300-EXIT
+           END-IF
+
+           IF LOCAL-TAX-MAX-WAGE (WS-LOCAL-INDEX) > 0 AND
+              TAX-CALC-GROSS > LOCAL-TAX-MAX-WAGE (WS-LOCAL-INDEX)
+               MULTIPLY LOCAL-TAX-MAX-WAGE (WS-LOCAL-INDEX) BY
+                   LOCAL-TAX-RATE (WS-LOCAL-INDEX)
+                   GIVING LOCAL-TAX ROUNDED
+           ELSE
+               MULTIPLY TAX-CALC-GROSS BY
+                   LOCAL-TAX-RATE (WS-LOCAL-INDEX)
+                   GIVING LOCAL-TAX ROUNDED
+           END-IF
+
        300-EXIT.
            EXIT
            .
-           
+
        400-CALCULATE-SOCIAL-SECURITY.
       *****************************************************************
       * Social Security Tax Calculation                               *
@@ -318,32 +443,32 @@
       * 2. No tax on earnings above the wage base                      *
       *****************************************************************
            MOVE ZEROS TO SOCIAL-SEC-TAX
-           
+
       **** Check available wage base ****
            IF TAX-CALC-YTD-GROSS >= SOC-SEC-WAGE-BASE IN TAX-RATES
                MOVE 0 TO SOCIAL-SEC-TAX
                GO TO 400-EXIT
            END-IF
-           
+
       **** Calculate remaining taxable wage base ****
-           SUBTRACT TAX-CALC-YTD-GROSS FROM SOC-SEC-WAGE-BASE IN TAX-RATES
-               GIVING WS-SS-REMAIN-WAGES
-               
+           SUBTRACT TAX-CALC-YTD-GROSS FROM
+               SOC-SEC-WAGE-BASE IN TAX-RATES GIVING WS-SS-REMAIN-WAGES
+
       **** Calculate taxable Social Security wages for this period ****
            IF TAX-CALC-GROSS > WS-SS-REMAIN-WAGES
                MOVE WS-SS-REMAIN-WAGES TO WS-SS-REMAIN-WAGES
            ELSE
                MOVE TAX-CALC-GROSS TO WS-SS-REMAIN-WAGES
            END-IF
-           
+
       **** Calculate Social Security tax ****
            MULTIPLY WS-SS-REMAIN-WAGES BY SOC-SEC-RATE IN TAX-RATES
                GIVING SOCIAL-SEC-TAX ROUNDED
-               
+
        400-EXIT.
            EXIT
            .
-           
+
        500-CALCULATE-MEDICARE.
       *****************************************************************
       * Medicare Tax Calculation                                      *
@@ -353,24 +478,99 @@
       * 2. Additional 0.9% on earnings over $200,000 (annual)         *
       *****************************************************************
            MOVE ZEROS TO MEDICARE-TAX
-           
+
       **** Calculate regular Medicare tax ****
            MULTIPLY TAX-CALC-GROSS BY MEDICARE-RATE IN TAX-RATES
                GIVING MEDICARE-TAX ROUNDED
-               
+
       **** Calculate additional Medicare tax for high earners ****
            IF TAX-CALC-YTD-GROSS > MEDICARE-ADDL-THRESHOLD IN TAX-RATES
-               COMPUTE WS-TAXABLE-INCOME = 
-                   TAX-CALC-GROSS - 
-                   (MEDICARE-ADDL-THRESHOLD IN TAX-RATES - TAX-CALC-YTD-GROSS)
-                   
+               COMPUTE WS-TAXABLE-INCOME =
+                   TAX-CALC-GROSS -
+                   (MEDICARE-ADDL-THRESHOLD IN TAX-RATES -
+                    TAX-CALC-YTD-GROSS)
+
                IF WS-TAXABLE-INCOME > 0
-                   MULTIPLY WS-TAXABLE-INCOME BY MEDICARE-ADDL-RATE IN TAX-RATES
-                       GIVING WS-CURRENT-BRACKET-TAX ROUNDED
+                   MULTIPLY WS-TAXABLE-INCOME BY MEDICARE-ADDL-RATE IN
+                       TAX-RATES GIVING WS-CURRENT-BRACKET-TAX ROUNDED
                    ADD WS-CURRENT-BRACKET-TAX TO MEDICARE-TAX
                END-IF
            END-IF
-           
+
        500-EXIT.
            EXIT
-           .
\ No newline at end of file
+           .
+
+       600-CALCULATE-FUTA.
+      *****************************************************************
+      * Employer FUTA Unemployment Tax Accrual                        *
+      *                                                                *
+      * FUTA is owed by the employer, not withheld from the employee,  *
+      * on wages up to the annual FUTA wage base. The remaining wage   *
+      * base is estimated from year-to-date gross versus the FUTA      *
+      * wage base, the same wage-base-remaining pattern already used   *
+      * for Social Security.                                           *
+      *****************************************************************
+           MOVE ZEROS TO FUTA-TAX
+
+           IF TAX-CALC-YTD-GROSS >= FUTA-WAGE-BASE IN TAX-RATES
+               GO TO 600-EXIT
+           END-IF
+
+           SUBTRACT TAX-CALC-YTD-GROSS FROM FUTA-WAGE-BASE IN TAX-RATES
+               GIVING WS-FUTA-REMAIN-WAGES
+
+           IF TAX-CALC-GROSS > WS-FUTA-REMAIN-WAGES
+               MULTIPLY WS-FUTA-REMAIN-WAGES BY FUTA-RATE IN TAX-RATES
+                   GIVING FUTA-TAX ROUNDED
+           ELSE
+               MULTIPLY TAX-CALC-GROSS BY FUTA-RATE IN TAX-RATES
+                   GIVING FUTA-TAX ROUNDED
+           END-IF
+
+       600-EXIT.
+           EXIT
+           .
+
+       700-CALCULATE-SUTA.
+      *****************************************************************
+      * Employer SUTA Unemployment Tax Accrual                        *
+      *                                                                *
+      * SUTA is owed to the state the employee's wages are assigned    *
+      * to for unemployment insurance purposes (Tax-UI-State), which   *
+      * may differ from the work state for remote employees.           *
+      *****************************************************************
+           MOVE ZEROS TO SUTA-TAX
+           MOVE 'N' TO WS-SUTA-FOUND-FLAG
+
+           PERFORM VARYING WS-SUTA-INDEX FROM 1 BY 1
+               UNTIL WS-SUTA-INDEX > 50 OR SUTA-STATE-FOUND
+               IF SUTA-STATE-CODE (WS-SUTA-INDEX) = TAX-UI-STATE
+                   MOVE 'Y' TO WS-SUTA-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF NOT SUTA-STATE-FOUND
+               GO TO 700-EXIT
+           END-IF
+
+           IF TAX-CALC-YTD-GROSS >= SUTA-WAGE-BASE (WS-SUTA-INDEX)
+               GO TO 700-EXIT
+           END-IF
+
+           SUBTRACT TAX-CALC-YTD-GROSS FROM
+               SUTA-WAGE-BASE (WS-SUTA-INDEX)
+               GIVING WS-SUTA-REMAIN-WAGES
+
+           IF TAX-CALC-GROSS > WS-SUTA-REMAIN-WAGES
+               MULTIPLY WS-SUTA-REMAIN-WAGES BY
+                   SUTA-RATE (WS-SUTA-INDEX) GIVING SUTA-TAX ROUNDED
+           ELSE
+               MULTIPLY TAX-CALC-GROSS BY SUTA-RATE (WS-SUTA-INDEX)
+                   GIVING SUTA-TAX ROUNDED
+           END-IF
+
+       700-EXIT.
+           EXIT
+           .
