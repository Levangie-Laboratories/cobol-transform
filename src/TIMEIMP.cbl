@@ -0,0 +1,332 @@
+      *****************************************************************
+      * Program: TIMEIMP.cbl                                          *
+      *                                                               *
+      * Purpose: Time-and-attendance import program for the Payroll    *
+      *          Processing System. This program reads a time clock    *
+      *          export and builds the payroll data records for the    *
+      *          period, flagging missing punches and unreasonable     *
+      *          hours totals for review before PAYEDIT and PAYCALC    *
+      *          run against the file.                                 *
+      *                                                               *
+      * Date Created: 2025-09-24                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TIMEIMP.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2025-09-24.
+       DATE-COMPILED. 2025-09-24.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * TIMEIMP is a standalone import program in the Payroll          *
+      * Processing System. It coordinates the time-and-attendance      *
+      * import by:                                                     *
+      *                                                                *
+      * 1. Reading each time clock export record for the period        *
+      * 2. Building a payroll data record from the clocked hours,      *
+      *    stamped with the creating process and timestamp             *
+      * 3. Flagging a missing clock punch or an hours total over the   *
+      *    sanity threshold as an error for review                     *
+      * 4. Writing the payroll data record and, for a flagged record,  *
+      *    a matching line to the exceptions report                    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TIME-CLOCK-FILE ASSIGN TO 'TIMECLK'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS TIMECLK-FILE-STATUS.
+
+           SELECT PAYROLL-DATA-FILE ASSIGN TO 'PAYDATA'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'TIMEXCPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXCEPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TIME-CLOCK-FILE.
+           COPY TIMECLK REPLACING ==TIME-CLOCK-RECORD== BY
+               ==TIME-CLOCK-RECORD-FILE==.
+
+       FD  PAYROLL-DATA-FILE.
+           COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+               ==PAYROLL-DATA-RECORD-FILE==.
+
+       FD  EXCEPTION-REPORT-FILE.
+           01  EXCEPTION-REPORT-RECORD     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  TIMECLK-FILE-STATUS         PIC X(2).
+               88  TIMECLK-FILE-SUCCESS    VALUE '00'.
+               88  TIMECLK-FILE-EOF        VALUE '10'.
+           05  PAY-FILE-STATUS             PIC X(2).
+               88  PAY-FILE-SUCCESS        VALUE '00'.
+           05  EXCEPT-FILE-STATUS          PIC X(2).
+               88  EXCEPT-FILE-SUCCESS     VALUE '00'.
+
+       COPY TIMECLK REPLACING ==TIME-CLOCK-RECORD== BY
+           ==WS-TIME-CLOCK==.
+
+       COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+           ==WS-PAYROLL-DATA==.
+
+       01  WS-HOURS-SANITY-LIMIT             PIC 9(3)V99 COMP-3
+                                          VALUE 200.00.
+       01  WS-TOTAL-PERIOD-HOURS             PIC 9(4)V99 COMP-3.
+
+       01  WS-RECORD-ERROR-SW                PIC X VALUE 'N'.
+           88  WS-RECORD-HAS-ERROR           VALUE 'Y'.
+
+       01  WS-ERR-CODE                       PIC X(4).
+       01  WS-ERR-DESC                       PIC X(50).
+
+       01  WS-DATETIME.
+           05  WS-DATE.
+               10  WS-YEAR                   PIC 9(4).
+               10  WS-MONTH                  PIC 9(2).
+               10  WS-DAY                    PIC 9(2).
+           05  WS-TIME.
+               10  WS-HOUR                   PIC 9(2).
+               10  WS-MINUTE                 PIC 9(2).
+               10  WS-SECOND                 PIC 9(2).
+       01  WS-CREATED-TIMESTAMP               PIC X(20).
+
+       01  WS-RECORD-COUNT                  PIC 9(7) COMP-3 VALUE ZEROS.
+       01  WS-EXCEPTION-COUNT               PIC 9(7) COMP-3 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall time-and-attendance       *
+      * import run                                                     *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL TIMECLK-FILE-EOF
+               PERFORM 200-READ-TIME-CLOCK-RECORD
+               IF NOT TIMECLK-FILE-EOF
+                   PERFORM 300-BUILD-PAYROLL-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open all files and capture the import timestamp                *
+      *****************************************************************
+           DISPLAY 'TIME-AND-ATTENDANCE IMPORT STARTED'
+
+           OPEN INPUT TIME-CLOCK-FILE
+           IF NOT TIMECLK-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING TIME CLOCK FILE: '
+                       TIMECLK-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT PAYROLL-DATA-FILE
+           IF NOT PAY-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING PAYROLL DATA FILE: '
+                       PAY-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           IF NOT EXCEPT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE: '
+                       EXCEPT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           ACCEPT WS-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIME FROM TIME
+           STRING WS-YEAR '-' WS-MONTH '-' WS-DAY 'T'
+                  WS-HOUR ':' WS-MINUTE ':' WS-SECOND
+                  DELIMITED BY SIZE
+                  INTO WS-CREATED-TIMESTAMP
+
+           MOVE ZEROS TO WS-RECORD-COUNT
+           MOVE ZEROS TO WS-EXCEPTION-COUNT
+           .
+
+       200-READ-TIME-CLOCK-RECORD.
+      *****************************************************************
+      * Read the next time clock export record                         *
+      *****************************************************************
+           READ TIME-CLOCK-FILE INTO WS-TIME-CLOCK
+               AT END
+                   SET TIMECLK-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ
+           .
+
+       300-BUILD-PAYROLL-RECORD.
+      *****************************************************************
+      * Build a payroll data record from this time clock record,       *
+      * check it for exceptions, and write it                          *
+      *****************************************************************
+           MOVE 'N' TO WS-RECORD-ERROR-SW
+           MOVE SPACES TO WS-ERR-CODE
+           MOVE SPACES TO WS-ERR-DESC
+
+           INITIALIZE WS-PAYROLL-DATA
+
+           MOVE TC-EMPLOYEE-ID IN WS-TIME-CLOCK
+               TO PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (3:6)
+               TO PAY-PERIOD-ID IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-START-DATE IN WS-TIME-CLOCK (1:4)
+               TO PAY-START-YEAR IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-START-DATE IN WS-TIME-CLOCK (5:2)
+               TO PAY-START-MONTH IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-START-DATE IN WS-TIME-CLOCK (7:2)
+               TO PAY-START-DAY IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (1:4)
+               TO PAY-END-YEAR IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (5:2)
+               TO PAY-END-MONTH IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (7:2)
+               TO PAY-END-DAY IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (1:4)
+               TO PAY-CHECK-YEAR IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (5:2)
+               TO PAY-CHECK-MONTH IN WS-PAYROLL-DATA
+           MOVE TC-PERIOD-END-DATE IN WS-TIME-CLOCK (7:2)
+               TO PAY-CHECK-DAY IN WS-PAYROLL-DATA
+
+           MOVE TC-REGULAR-HOURS IN WS-TIME-CLOCK
+               TO PAY-REGULAR-HOURS IN WS-PAYROLL-DATA
+           MOVE TC-OVERTIME-HOURS IN WS-TIME-CLOCK
+               TO PAY-OVERTIME-HOURS IN WS-PAYROLL-DATA
+           MOVE TC-HOLIDAY-HOURS IN WS-TIME-CLOCK
+               TO PAY-HOLIDAY-HOURS IN WS-PAYROLL-DATA
+
+           SET PAY-USE-NORMAL-RATE IN WS-PAYROLL-DATA TO TRUE
+           SET PAY-APPLY-TAX IN WS-PAYROLL-DATA TO TRUE
+           SET PAY-APPLY-DEDUCT IN WS-PAYROLL-DATA TO TRUE
+           SET PAY-NORMAL-CALC IN WS-PAYROLL-DATA TO TRUE
+           SET PAY-STATUS-PENDING IN WS-PAYROLL-DATA TO TRUE
+
+           MOVE WS-CREATED-TIMESTAMP
+               TO PAY-CREATED-TIMESTAMP IN WS-PAYROLL-DATA
+           MOVE 'TIMEIMP' TO PAY-CREATED-USER IN WS-PAYROLL-DATA
+
+           PERFORM 310-CHECK-MISSING-PUNCH
+           PERFORM 320-CHECK-HOURS-SANITY
+
+           IF WS-RECORD-HAS-ERROR
+               SET PAY-STATUS-ERROR IN WS-PAYROLL-DATA TO TRUE
+               MOVE WS-ERR-CODE TO PAY-ERROR-CODE IN WS-PAYROLL-DATA
+               MOVE WS-ERR-DESC TO PAY-ERROR-DESC IN WS-PAYROLL-DATA
+           END-IF
+
+           WRITE PAYROLL-DATA-RECORD-FILE FROM WS-PAYROLL-DATA
+           IF NOT PAY-FILE-SUCCESS
+               DISPLAY 'ERROR WRITING PAYROLL DATA RECORD: '
+                       PAY-FILE-STATUS
+           END-IF
+           .
+
+       310-CHECK-MISSING-PUNCH.
+      *****************************************************************
+      * Flag a time clock record with an unmatched or missing punch    *
+      *****************************************************************
+           IF TC-MISSING-PUNCH IN WS-TIME-CLOCK
+               MOVE 'MPCH' TO WS-ERR-CODE
+               MOVE 'MISSING CLOCK PUNCH FOR PAY PERIOD'
+                   TO WS-ERR-DESC
+               PERFORM 350-FLAG-ERROR
+           END-IF
+           .
+
+       320-CHECK-HOURS-SANITY.
+      *****************************************************************
+      * Flag a period hours total over the sanity threshold            *
+      *****************************************************************
+           COMPUTE WS-TOTAL-PERIOD-HOURS =
+               TC-REGULAR-HOURS IN WS-TIME-CLOCK +
+               TC-OVERTIME-HOURS IN WS-TIME-CLOCK +
+               TC-HOLIDAY-HOURS IN WS-TIME-CLOCK
+
+           IF WS-TOTAL-PERIOD-HOURS > WS-HOURS-SANITY-LIMIT
+               MOVE 'HRSX' TO WS-ERR-CODE
+               MOVE 'TOTAL PERIOD HOURS EXCEED SANITY THRESHOLD'
+                   TO WS-ERR-DESC
+               PERFORM 350-FLAG-ERROR
+           END-IF
+           .
+
+       350-FLAG-ERROR.
+      *****************************************************************
+      * Mark this record as having an exception and write one          *
+      * exceptions report line for it                                  *
+      *****************************************************************
+           MOVE 'Y' TO WS-RECORD-ERROR-SW
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD
+           STRING TC-EMPLOYEE-ID IN WS-TIME-CLOCK
+                  '  ' WS-ERR-CODE
+                  '  ' WS-ERR-DESC
+                  DELIMITED BY SIZE
+                  INTO EXCEPTION-REPORT-RECORD
+           WRITE EXCEPTION-REPORT-RECORD
+
+           IF NOT EXCEPT-FILE-SUCCESS
+               DISPLAY 'ERROR WRITING EXCEPTION REPORT: '
+                       EXCEPT-FILE-STATUS
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Close all files and display run totals                        *
+      *****************************************************************
+           CLOSE TIME-CLOCK-FILE
+                 PAYROLL-DATA-FILE
+                 EXCEPTION-REPORT-FILE
+
+           DISPLAY 'TIME-AND-ATTENDANCE IMPORT COMPLETE'
+           DISPLAY 'RECORDS IMPORTED: ' WS-RECORD-COUNT
+           DISPLAY 'EXCEPTIONS WRITTEN: ' WS-EXCEPTION-COUNT
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'TIME-AND-ATTENDANCE IMPORT TERMINATED ABNORMALLY'
+
+           IF TIMECLK-FILE-SUCCESS
+               CLOSE TIME-CLOCK-FILE
+           END-IF
+
+           IF PAY-FILE-SUCCESS
+               CLOSE PAYROLL-DATA-FILE
+           END-IF
+
+           IF EXCEPT-FILE-SUCCESS
+               CLOSE EXCEPTION-REPORT-FILE
+           END-IF
+
+           STOP RUN
+           .
