@@ -0,0 +1,342 @@
+      *****************************************************************
+      * Program: PAYEDIT.cbl                                          *
+      *                                                               *
+      * Purpose: Pre-processing validation program for the Payroll     *
+      *          Processing System. This program runs ahead of        *
+      *          PAYCALC and edits every payroll data record against  *
+      *          the employee master, flagging records that would     *
+      *          otherwise produce a bad or misleading paycheck so     *
+      *          payroll can clear the exceptions before the real      *
+      *          run starts.                                          *
+      *                                                               *
+      * Date Created: 2025-06-25                                      *
+      * Author: COBOL Payroll System                                  *
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYEDIT.
+       AUTHOR. COBOL PAYROLL SYSTEM.
+       DATE-WRITTEN. 2025-06-25.
+       DATE-COMPILED. 2025-06-25.
+
+      *****************************************************************
+      * Program Description:                                          *
+      *                                                                *
+      * PAYEDIT is a standalone edit program in the Payroll            *
+      * Processing System. It coordinates the pre-processing           *
+      * validation pass by:                                            *
+      *                                                                *
+      * 1. Reading each payroll data record and looking up the         *
+      *    matching employee master record                             *
+      * 2. Checking for zero regular hours on an active hourly         *
+      *    employee, invalid or negative hours, a malformed SSN, and   *
+      *    a direct-deposit election with no bank account on file      *
+      * 3. Flagging any record that fails a check by setting           *
+      *    PAY-RECORD-STATUS to error and populating PAY-ERROR-CODE    *
+      *    and PAY-ERROR-DESC                                          *
+      * 4. Writing an exceptions report so payroll can review and      *
+      *    clear every flagged record before PAYCALC runs              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. PC.
+       OBJECT-COMPUTER. PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO 'EMPFILE'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMP-ID
+           FILE STATUS IS EMP-FILE-STATUS.
+
+           SELECT PAYROLL-DATA-FILE ASSIGN TO 'PAYDATA'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS PAY-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT-FILE ASSIGN TO 'PAYEXCPT'
+           ORGANIZATION IS SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS EXCEPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-FILE.
+           COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+               ==EMPLOYEE-RECORD-FILE==.
+
+       FD  PAYROLL-DATA-FILE.
+           COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+               ==PAYROLL-DATA-RECORD-FILE==.
+
+       FD  EXCEPTION-REPORT-FILE.
+           01  EXCEPTION-REPORT-RECORD     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS.
+           05  EMP-FILE-STATUS             PIC X(2).
+               88  EMP-FILE-SUCCESS        VALUE '00'.
+           05  PAY-FILE-STATUS             PIC X(2).
+               88  PAY-FILE-SUCCESS        VALUE '00'.
+               88  PAY-FILE-EOF            VALUE '10'.
+           05  EXCEPT-FILE-STATUS          PIC X(2).
+               88  EXCEPT-FILE-SUCCESS     VALUE '00'.
+
+       COPY EMPFILE REPLACING ==EMPLOYEE-RECORD== BY
+           ==WS-EMPLOYEE-RECORD==.
+
+       COPY PAYDATA REPLACING ==PAYROLL-DATA-RECORD== BY
+           ==WS-PAYROLL-DATA==.
+
+       01  WS-EMPLOYEE-FOUND-SW             PIC X VALUE 'N'.
+           88  WS-EMPLOYEE-FOUND            VALUE 'Y'.
+
+       01  WS-RECORD-ERROR-SW               PIC X VALUE 'N'.
+           88  WS-RECORD-HAS-ERROR          VALUE 'Y'.
+
+       01  WS-ERR-CODE                      PIC X(4).
+       01  WS-ERR-DESC                      PIC X(50).
+       01  WS-CURRENT-ERR-CODE              PIC X(4).
+       01  WS-EXCEPT-TEXT                   PIC X(80).
+
+       01  WS-RECORD-COUNT                  PIC 9(7) COMP-3 VALUE ZEROS.
+       01  WS-EXCEPTION-COUNT               PIC 9(7) COMP-3 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCESS.
+      *****************************************************************
+      * Main process coordinates the overall pre-processing edit run   *
+      *****************************************************************
+           PERFORM 100-INITIALIZATION
+
+           PERFORM UNTIL PAY-FILE-EOF
+               PERFORM 200-READ-PAYROLL-RECORD
+               IF NOT PAY-FILE-EOF
+                   PERFORM 300-EDIT-RECORD
+               END-IF
+           END-PERFORM
+
+           PERFORM 900-WRAP-UP
+
+           STOP RUN
+           .
+
+       100-INITIALIZATION.
+      *****************************************************************
+      * Open all files. PAYROLL-DATA-FILE is opened I-O so a record    *
+      * that fails a check can be rewritten in place with its error    *
+      * status set                                                     *
+      *****************************************************************
+           DISPLAY 'PAYROLL PRE-PROCESSING EDIT STARTED'
+
+           OPEN INPUT EMPLOYEE-FILE
+           IF NOT EMP-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING EMPLOYEE FILE: ' EMP-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN I-O PAYROLL-DATA-FILE
+           IF NOT PAY-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING PAYROLL DATA FILE: '
+                       PAY-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT-FILE
+           IF NOT EXCEPT-FILE-SUCCESS
+               DISPLAY 'ERROR OPENING EXCEPTION REPORT FILE: '
+                       EXCEPT-FILE-STATUS
+               PERFORM 950-ABNORMAL-TERMINATION
+           END-IF
+
+           MOVE ZEROS TO WS-RECORD-COUNT
+           MOVE ZEROS TO WS-EXCEPTION-COUNT
+           .
+
+       200-READ-PAYROLL-RECORD.
+      *****************************************************************
+      * Read the next payroll data record to be edited                 *
+      *****************************************************************
+           READ PAYROLL-DATA-FILE INTO WS-PAYROLL-DATA
+               AT END
+                   SET PAY-FILE-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ
+           .
+
+       300-EDIT-RECORD.
+      *****************************************************************
+      * Run every validation check against the current payroll data    *
+      * record, then finalize its status and rewrite it                *
+      *****************************************************************
+           MOVE 'N' TO WS-RECORD-ERROR-SW
+           MOVE SPACES TO WS-ERR-CODE
+           MOVE SPACES TO WS-ERR-DESC
+
+           PERFORM 310-LOOKUP-EMPLOYEE
+
+           IF WS-EMPLOYEE-FOUND
+               PERFORM 320-CHECK-HOURS
+               PERFORM 330-CHECK-SSN
+               PERFORM 340-CHECK-DIRECT-DEPOSIT
+           END-IF
+
+           PERFORM 360-FINALIZE-RECORD
+           .
+
+       310-LOOKUP-EMPLOYEE.
+      *****************************************************************
+      * Look up the employee master record for this payroll data       *
+      * record. A payroll record with no matching employee is itself   *
+      * an exception and every other check is skipped                  *
+      *****************************************************************
+           MOVE 'N' TO WS-EMPLOYEE-FOUND-SW
+
+           MOVE PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA TO
+               EMP-ID IN WS-EMPLOYEE-RECORD
+
+           READ EMPLOYEE-FILE INTO WS-EMPLOYEE-RECORD
+               KEY IS EMP-ID IN WS-EMPLOYEE-RECORD
+               INVALID KEY
+                   MOVE 'NOEM' TO WS-CURRENT-ERR-CODE
+                   MOVE 'EMPLOYEE ID NOT FOUND ON EMPLOYEE FILE'
+                       TO WS-EXCEPT-TEXT
+                   PERFORM 350-FLAG-ERROR
+               NOT INVALID KEY
+                   SET WS-EMPLOYEE-FOUND TO TRUE
+           END-READ
+           .
+
+       320-CHECK-HOURS.
+      *****************************************************************
+      * Flag zero regular hours on an active hourly employee, and any  *
+      * hours field that is not a valid unsigned number                *
+      *****************************************************************
+           IF EMP-HOURLY IN WS-EMPLOYEE-RECORD
+                   AND EMP-ACTIVE IN WS-EMPLOYEE-RECORD
+                   AND PAY-REGULAR-HOURS IN WS-PAYROLL-DATA = ZEROS
+               MOVE 'HRS0' TO WS-CURRENT-ERR-CODE
+               MOVE 'ZERO REGULAR HOURS FOR ACTIVE HOURLY EMPLOYEE'
+                   TO WS-EXCEPT-TEXT
+               PERFORM 350-FLAG-ERROR
+           END-IF
+
+           IF PAY-REGULAR-HOURS IN WS-PAYROLL-DATA NOT NUMERIC
+                   OR PAY-OVERTIME-HOURS IN WS-PAYROLL-DATA NOT NUMERIC
+               MOVE 'HRSN' TO WS-CURRENT-ERR-CODE
+               MOVE 'INVALID OR NEGATIVE HOURS VALUE'
+                   TO WS-EXCEPT-TEXT
+               PERFORM 350-FLAG-ERROR
+           END-IF
+           .
+
+       330-CHECK-SSN.
+      *****************************************************************
+      * Flag a missing or malformed employee social security number    *
+      *****************************************************************
+           IF EMP-SSN IN WS-EMPLOYEE-RECORD NOT NUMERIC
+                   OR EMP-SSN IN WS-EMPLOYEE-RECORD = ZEROS
+               MOVE 'SSN0' TO WS-CURRENT-ERR-CODE
+               MOVE 'MALFORMED EMPLOYEE SOCIAL SECURITY NUMBER'
+                   TO WS-EXCEPT-TEXT
+               PERFORM 350-FLAG-ERROR
+           END-IF
+           .
+
+       340-CHECK-DIRECT-DEPOSIT.
+      *****************************************************************
+      * Flag a direct-deposit election with no bank account on file    *
+      *****************************************************************
+           IF EMP-DD-YES IN WS-EMPLOYEE-RECORD
+                   AND EMP-DD-ROUTING-NUM IN WS-EMPLOYEE-RECORD (1)
+                       = SPACES
+                   AND EMP-DD-ACCOUNT-NUM IN WS-EMPLOYEE-RECORD (1)
+                       = SPACES
+               MOVE 'DDNB' TO WS-CURRENT-ERR-CODE
+               MOVE 'DIRECT DEPOSIT SELECTED WITH NO BANK ACCOUNT'
+                   TO WS-EXCEPT-TEXT
+               PERFORM 350-FLAG-ERROR
+           END-IF
+           .
+
+       350-FLAG-ERROR.
+      *****************************************************************
+      * Record the first failing check as this record's error status,  *
+      * and write one exception report line for every failing check    *
+      *****************************************************************
+           IF NOT WS-RECORD-HAS-ERROR
+               MOVE 'Y' TO WS-RECORD-ERROR-SW
+               MOVE WS-CURRENT-ERR-CODE TO WS-ERR-CODE
+               MOVE WS-EXCEPT-TEXT(1:50) TO WS-ERR-DESC
+           END-IF
+
+           ADD 1 TO WS-EXCEPTION-COUNT
+
+           MOVE SPACES TO EXCEPTION-REPORT-RECORD
+           STRING PAY-EMPLOYEE-ID IN WS-PAYROLL-DATA
+                  '  ' WS-ERR-CODE
+                  '  ' WS-EXCEPT-TEXT
+                  DELIMITED BY SIZE
+                  INTO EXCEPTION-REPORT-RECORD
+           WRITE EXCEPTION-REPORT-RECORD
+
+           IF NOT EXCEPT-FILE-SUCCESS
+               DISPLAY 'ERROR WRITING EXCEPTION REPORT: '
+                       EXCEPT-FILE-STATUS
+           END-IF
+           .
+
+       360-FINALIZE-RECORD.
+      *****************************************************************
+      * Set the record's status and error fields when any check        *
+      * failed, then rewrite it back to the payroll data file          *
+      *****************************************************************
+           IF WS-RECORD-HAS-ERROR
+               SET PAY-STATUS-ERROR IN WS-PAYROLL-DATA TO TRUE
+               MOVE WS-ERR-CODE TO PAY-ERROR-CODE IN WS-PAYROLL-DATA
+               MOVE WS-ERR-DESC TO PAY-ERROR-DESC IN WS-PAYROLL-DATA
+           END-IF
+
+           REWRITE PAYROLL-DATA-RECORD-FILE FROM WS-PAYROLL-DATA
+           IF NOT PAY-FILE-SUCCESS
+               DISPLAY 'ERROR REWRITING PAYROLL DATA RECORD: '
+                       PAY-FILE-STATUS
+           END-IF
+           .
+
+       900-WRAP-UP.
+      *****************************************************************
+      * Close all files and display run totals                        *
+      *****************************************************************
+           CLOSE EMPLOYEE-FILE
+                 PAYROLL-DATA-FILE
+                 EXCEPTION-REPORT-FILE
+
+           DISPLAY 'PAYROLL PRE-PROCESSING EDIT COMPLETE'
+           DISPLAY 'RECORDS EDITED: ' WS-RECORD-COUNT
+           DISPLAY 'EXCEPTIONS WRITTEN: ' WS-EXCEPTION-COUNT
+           .
+
+       950-ABNORMAL-TERMINATION.
+      *****************************************************************
+      * Handle abnormal program termination due to errors              *
+      *****************************************************************
+           DISPLAY 'PAYROLL PRE-PROCESSING EDIT TERMINATED ABNORMALLY'
+
+           IF EMP-FILE-SUCCESS
+               CLOSE EMPLOYEE-FILE
+           END-IF
+
+           IF PAY-FILE-SUCCESS
+               CLOSE PAYROLL-DATA-FILE
+           END-IF
+
+           IF EXCEPT-FILE-SUCCESS
+               CLOSE EXCEPTION-REPORT-FILE
+           END-IF
+
+           STOP RUN
+           .
